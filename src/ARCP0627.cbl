@@ -38,7 +38,8 @@
            03  IX-GR                    PIC  9(02).
            03  IX-FXA                   PIC  9(01).
            03  IX-FXA-ANT               PIC  9(01).
-           03  IC-RSTD                  PIC  9(01).
+           03  IC-RSTD                  PIC  9(02).
+           03  IC-OPC                   PIC  9(01).
            03  IC-FXA-RSTD              PIC  9(02).
            03  MAX-PCLD                 PIC S9(15)V99 VALUE 5000.
 
@@ -78,15 +79,16 @@
 
        01  DSP-RPST.
            05  DSP-QT-RSTD                  PIC ZZZZ9.
-           05  DSP-RSTD OCCURS 9 TIMES.
-               07  DSP-QT-FXA-RSTD          PIC Z9.
-               07  FILLER                   PIC X(02).
-               07  DSP-LS-CBN OCCURS 10 TIMES.
-                   09  FILLER               PIC X(02).
-                   09  DSP-CD-GR-PRD-RSTD   PIC Z9.
-                   09  FILLER               PIC X(01).
-                   09  DSP-CD-FXA-RVSA-RSTD PIC Z9.
+           05  DSP-RSTD OCCURS 10 TIMES.
+               07  DSP-OPC OCCURS 3 TIMES.
+                   09  DSP-QT-FXA-RSTD      PIC Z9.
                    09  FILLER               PIC X(02).
+                   09  DSP-LS-CBN OCCURS 30 TIMES.
+                       11  FILLER           PIC X(02).
+                       11  DSP-CD-GR-PRD-RSTD    PIC Z9.
+                       11  FILLER           PIC X(01).
+                       11  DSP-CD-FXA-RVSA-RSTD  PIC Z9.
+                       11  FILLER           PIC X(02).
 
        01  TABELA-RSTD.
            03  FILLER                       PIC  X(40)
@@ -100,16 +102,18 @@
            03  FILLER                       PIC  X(40)
                           VALUE 'Melhor reversao PCLD com a entrada'.
            03  FILLER                       PIC  X(40)
-                          VALUE 'Melhor reversao PCLD com -20% entrada'.
+                          VALUE 'Melhor reversao PCLD com fx.2 entr.'.
+           03  FILLER                       PIC  X(40)
+                          VALUE 'Melhor reversao PCLD com fx.3 entr.'.
            03  FILLER                       PIC  X(40)
-                          VALUE 'Melhor reversao PCLD com -10% entrada'.
+                          VALUE 'Melhor reversao PCLD com fx.4 entr.'.
            03  FILLER                       PIC  X(40)
-                          VALUE 'Melhor reversao PCLD com +10% entrada'.
+                          VALUE 'Melhor reversao PCLD com fx.5 entr.'.
            03  FILLER                       PIC  X(40)
-                          VALUE 'Melhor reversao PCLD com +20% entrada'.
+                          VALUE 'Melhor reversao ponderada por prazo'.
 
        01  FILLER REDEFINES TABELA-RSTD.
-           03  TAB-RSTD   OCCURS 9 TIMES    PIC  X(40).
+           03  TAB-RSTD   OCCURS 10 TIMES   PIC  X(40).
 
        01  TX-DSCR-RSTD                     PIC  X(40).
 
@@ -159,6 +163,10 @@
                END-COMPUTE
 
                MOVE IX-GR  TO ARCSB628-CD-GR-PRD (IX-GR)
+               MOVE 'SIS'  TO ARCSB628-SG-SIS-OGM-OPR (IX-GR)
+               MOVE IX-GR  TO ARCSB628-NR-UNCO-CTR-OPR(IX-GR)
+               MOVE IX-GR  TO ARCSB628-NR-EPRD-FNCD   (IX-GR)
+               MOVE IX-GR  TO ARCSB628-NR-SCTR-OPR    (IX-GR)
 
                MOVE 0 TO IX-FXA-ANT
 
@@ -284,45 +292,50 @@
 
            MOVE SPACES                  TO TX-RSTD
 
-           DISPLAY TX-RSTD 'Qt Fx  '
-           'Gr Fx  '
-           'Gr Fx  '
-           'Gr Fx  '
-           'Gr Fx  '
-           'Gr Fx  '
-           'Gr Fx  '
-           'Gr Fx  '
-           'Gr Fx  '
-           'Gr Fx  '
-           'Gr Fx  '
-           'Gr Fx'
+           MOVE ARCSB628-QT-RSTD        TO DSP-QT-RSTD
+           DISPLAY 'Qt Resultados: ' DSP-QT-RSTD
 
            PERFORM VARYING IC-RSTD FROM 1 BY 1
            UNTIL IC-RSTD GREATER ARCSB628-QT-RSTD
 
-               MOVE SPACES              TO DSP-RSTD(IC-RSTD)
                MOVE TAB-RSTD(IC-RSTD)   TO TX-DSCR-RSTD
 
                STRING
-                   'Resultado ' IC-RSTD ' - ' TX-DSCR-RSTD ': '
+                   'Resultado ' IC-RSTD ' - ' TX-DSCR-RSTD
                    DELIMITED BY SIZE INTO TX-RSTD
                END-STRING
+               DISPLAY TX-RSTD
+
+               PERFORM VARYING IC-OPC FROM 1 BY 1
+               UNTIL IC-OPC GREATER ARCSB628-QT-OPC(IC-RSTD)
+
+                   MOVE ARCSB628-QT-FXA-RSTD(IC-RSTD IC-OPC)
+                            TO DSP-QT-FXA-RSTD(IC-RSTD IC-OPC)
+                   DISPLAY '  Opcao ' IC-OPC ' Qt combinacoes: '
+                       DSP-QT-FXA-RSTD(IC-RSTD IC-OPC)
+
+                   PERFORM VARYING IC-FXA-RSTD FROM 1 BY 1
+                   UNTIL IC-FXA-RSTD GREATER
+                       ARCSB628-QT-FXA-RSTD(IC-RSTD IC-OPC)
+
+                       MOVE ARCSB628-CD-GR-PRD-RSTD
+                               (IC-RSTD IC-OPC IC-FXA-RSTD)
+                            TO DSP-CD-GR-PRD-RSTD
+                               (IC-RSTD IC-OPC IC-FXA-RSTD)
+                       MOVE ARCSB628-CD-FXA-RVSA-RSTD
+                               (IC-RSTD IC-OPC IC-FXA-RSTD)
+                            TO DSP-CD-FXA-RVSA-RSTD
+                               (IC-RSTD IC-OPC IC-FXA-RSTD)
+                       DISPLAY '    Gr '
+                           DSP-CD-GR-PRD-RSTD
+                               (IC-RSTD IC-OPC IC-FXA-RSTD)
+                           ' Fx '
+                           DSP-CD-FXA-RVSA-RSTD
+                               (IC-RSTD IC-OPC IC-FXA-RSTD)
+                   END-PERFORM
 
-               MOVE ARCSB628-QT-FXA-RSTD(IC-RSTD)
-                            TO DSP-QT-FXA-RSTD(IC-RSTD)
-
-               PERFORM VARYING IC-FXA-RSTD FROM 1 BY 1
-               UNTIL IC-FXA-RSTD GREATER ARCSB628-QT-FXA-RSTD(IC-RSTD)
-
-
-                   MOVE ARCSB628-CD-GR-PRD-RSTD(IC-RSTD IC-FXA-RSTD)
-                            TO DSP-CD-GR-PRD-RSTD(IC-RSTD IC-FXA-RSTD)
-                   MOVE ARCSB628-CD-FXA-RVSA-RSTD(IC-RSTD IC-FXA-RSTD)
-                            TO DSP-CD-FXA-RVSA-RSTD(IC-RSTD IC-FXA-RSTD)
                END-PERFORM
 
-               DISPLAY TX-RSTD ' ' DSP-RSTD (IC-RSTD)
-
            END-PERFORM
 
            .
