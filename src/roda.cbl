@@ -1,121 +1,397 @@
+      *---------------AX--------------------------------------------------
+      * PROGRAMA..: RODA
+      * ANALISTA..: F8944859 - SANDRO FERNANDES COLLI DA SILVA
+      * AUTOR.....: F8944859 - SANDRO FERNANDES COLLI DA SILVA
+      * OBJETIVO..: Harness de regressao do motor de combinacao
+      *         (ARCSB628, entry point de lote 'combina'). Le uma
+      *         biblioteca fixa de requisicoes salvas (RODALIB), chama
+      *         o motor para cada uma e compara os Resultados obtidos
+      *         contra o arquivo de resultados esperados (RODAGLD),
+      *         apontando qualquer Resultado que tenha mudado de
+      *         comportamento entre versoes do motor. PARM-MODO 'G'
+      *         (re)grava RODAGLD a partir da execucao atual - uso
+      *         apenas quando a mudanca no motor foi deliberada e o
+      *         novo comportamento foi conferido manualmente.
+      * COMPILACAO: COBOL MVS
+      *-----------------------------------------------------------------
+      * VRS001 00.00.0000 - F8944859 - IMPLANTACAO (gerador de BOOK
+      *        aleatorio para teste de fumaca do CALL COMBINA)
+      * VRS002 09.08.2026 - F8944859 - Substituido o gerador aleatorio
+      *        por um harness golden-file: biblioteca de casos fixos
+      *        (RODALIB) x resultados esperados (RODAGLD), com PARM-
+      *        MODO para gerar ou comparar o golden.
+      * VRS003 09.08.2026 - F8944859 - RODALIB passa a trazer faixas de
+      *        entrada, cronograma de parcelas e lista de exclusoes do
+      *        caso (antes sempre zerados em 2100-MONTAR-BOOK); erro do
+      *        motor tambem conta como divergencia (WK-QT-DRIFT).
+      *-----------------------------------------------------------------
        IDENTIFICATION DIVISION.
+      *-----------------------------------------------------------------
        PROGRAM-ID. RODA.
-       
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  RODALIB    ASSIGN  TO  UT-S-RODALIB.
+           SELECT  RODAGLD    ASSIGN  TO  UT-S-RODAGLD.
+
+      *-----------------------------------------------------------------
        DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+
+       FD  RODALIB
+           RECORDING MODE IS F.
+       01  RODALIB-REGISTRO.
+           03  CASO-ID                  PIC  X(08).
+           03  CASO-DESC                PIC  X(30).
+           03  CASO-TP-MODO             PIC  X(01).
+           03  CASO-VL-ENTD             PIC S9(13)V99 COMP-3.
+           03  CASO-VL-PCLD-ALVO        PIC S9(13)V99 COMP-3.
+           03  CASO-PC-ACI              PIC S9(01)V9(4) COMP-3.
+           03  CASO-PC-ABXO             PIC S9(01)V9(4) COMP-3.
+           03  CASO-QT-GR               PIC  9(02).
+           03  CASO-LS-GR OCCURS 5 TIMES.
+               05  CASO-CD-GR-PRD           PIC  9(02).
+               05  CASO-SG-SIS-OGM-OPR      PIC  X(03).
+               05  CASO-NR-UNCO-CTR-OPR     PIC  9(17).
+               05  CASO-NR-EPRD-FNCD        PIC  9(05).
+               05  CASO-NR-SCTR-OPR         PIC  9(05).
+               05  CASO-QT-FXA              PIC  9(02).
+               05  CASO-LS-FXA OCCURS 5 TIMES.
+                   07  CASO-CD-FXA-RVSA-RSCO    PIC  9(02).
+                   07  CASO-VL-AMTR             PIC S9(13)V99 COMP-3.
+                   07  CASO-VL-PCLD             PIC S9(13)V99 COMP-3.
+                   07  CASO-QT-PRZ-RSTT         PIC  9(03).
+           03  CASO-QT-FXA-ENTD         PIC  9(01).
+           03  CASO-LS-FXA-ENTD OCCURS 8 TIMES.
+               05  CASO-PC-FXA-ENTD         PIC S9(01)V9(4) COMP-3.
+           03  CASO-QT-PRST             PIC  9(01).
+           03  CASO-LS-PRST OCCURS 4 TIMES.
+               05  CASO-VL-ENTD-PRST        PIC S9(13)V99 COMP-3.
+               05  CASO-DT-VNCTO-PRST       PIC  9(08).
+           03  CASO-QT-EXCL             PIC  9(02).
+           03  CASO-LS-EXCL OCCURS 30 TIMES.
+               05  CASO-CD-GR-PRD-EXCL      PIC  9(02).
+               05  CASO-CD-FXA-RVSA-EXCL    PIC  9(02).
+
+       FD  RODAGLD
+           RECORDING MODE IS F.
+       01  RODAGLD-REGISTRO.
+           03  GLD-CASO-ID              PIC  X(08).
+           03  GLD-QT-RSTD              PIC  9(02).
+           03  GLD-LS-RSTD OCCURS 10 TIMES.
+               05  GLD-QT-OPC               PIC  9(01).
+               05  GLD-QT-FXA-RSTD          PIC  9(02).
+               05  GLD-VL-CRIT-OPC          PIC S9(15)V9(9) COMP-3.
+
+      *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
        01  CTE-PROG PIC  X(08)    VALUE 'RODA'.
-       01  CTE-VERS PIC  X(06)    VALUE 'VRS001'.
-       77  MAX-PCLD PIC S9(15)V99 VALUE 5000.
+       01  CTE-VERS PIC  X(06)    VALUE 'VRS003'.
        77  COMBINA  PIC  X(08)    VALUE 'combina'.
-       
-       LOCAL-STORAGE SECTION.
+
+       01  SW-RODA.
+           03  FIM-CASOS-SW             PIC  X(01) VALUE 'N'.
+               88  FIM-CASOS            VALUE 'S'.
+           03  IN-MODO-GERAR-SW         PIC  X(01) VALUE 'N'.
+               88  IN-MODO-GERAR        VALUE 'S'.
+
+       01  WK-CONTADORES.
+           03  WK-QT-CASOS              PIC S9(04) COMP-5 VALUE ZEROS.
+           03  WK-QT-OK                 PIC S9(04) COMP-5 VALUE ZEROS.
+           03  WK-QT-DRIFT              PIC S9(04) COMP-5 VALUE ZEROS.
+
        01  GRP-LS.
            03  IC-GR                    PIC S9(04)    COMP-5.
-           03  TOT-GR-RQSC              PIC S9(04)    COMP-5.
            03  IC-FXA                   PIC S9(04)    COMP-5.
-           03  IC-FXA-ANT               PIC S9(04)    COMP-5.
            03  IC-RSTD                  PIC S9(04)    COMP-5.
-           03  IC-FXA-RSTD              PIC S9(04)    COMP-5.
-           
-       01  GRP-ERRO.
-           03  GDA-RETURN-CODE          PIC  9(09).
-       
-       01  DATA-HORA.
-           03  FILLER                   PIC  X(08).
-           03  HORA                     PIC  9(08).
-           03  FILLER                   PIC  X(05).
-       
+           03  IC-FXA-ENTD              PIC S9(04)    COMP-5.
+           03  IC-PRST                  PIC S9(04)    COMP-5.
+           03  IC-EXCL                  PIC S9(04)    COMP-5.
+
+       01  DSP-DRIFT.
+           03  DSP-VL-CRIT-ESPD         PIC ZZZZZZZZZZZZZZ9,999999999.
+           03  DSP-VL-CRIT-ATU          PIC ZZZZZZZZZZZZZZ9,999999999.
+
        01  BOOK.
-           03  ERRO.
-               05  SEQL-ERRO            PIC S9(09)    COMP-5.
-               05  TX-ERRO              PIC  X(120).
-           03  RQSC.
-               05  VL-ENTD              PIC S9(15)V99 COMP-3.
-               05  QT-GR                PIC S9(04)    COMP-5.
-               05  LS-GR OCCURS 10 TIMES.
-                   07  GR               PIC S9(04)    COMP-5.
-                   07  QT-FXA           PIC S9(04)    COMP-5.
-                   07  LS-FXA OCCURS 8 TIMES.
-                       09  FXA          PIC S9(04)    COMP-5.
-                       09  AMTR         PIC S9(15)V99 COMP-3.
-                       09  PCLD         PIC S9(15)V99 COMP-3.
-           03  RPST.
-               05  QT-RSTD              PIC S9(04)    COMP-5.
-               05  LS-RSTD OCCURS 9 TIMES.
-                   07  QT-FXA-RSTD      PIC S9(04)    COMP-5.
-                   07  LS-FXA OCCURS 9 TIMES.
-                       09  GR-RSTD      PIC S9(04)    COMP-5.
-                       09  FXA-RSTD     PIC S9(04)    COMP-5.
-                       
-       01  PARM.
-           03  PRM-GR                   PIC  9(02) VALUE 10.
-           03  FILLER                   PIC  X(01).
-           03  PRM-FXA                  PIC  9(01) VALUE 8.
-       
-       PROCEDURE DIVISION.
+       COPY ARCKB628.
+
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+      *-----------------------------------------------------------------
+       01  PARM-RODA.
+           03  PARM-MODO                PIC  X(01).
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING PARM-RODA.
+      *-----------------------------------------------------------------
+      *-----------------------------------------------------------------
        000000-PRINCIPAL SECTION.
-           DISPLAY CTE-PROG ' Teste'
-           MOVE FUNCTION CURRENT-DATE   TO DATA-HORA.
-           DISPLAY FUNCTION RANDOM(HORA)
-           
-           MOVE ZEROS                   TO SEQL-ERRO
-           MOVE SPACES                  TO TX-ERRO
-           MOVE ZEROS                   TO VL-ENTD
-           
-           
-           COMPUTE QT-GR = FUNCTION RANDOM * (PRM-GR - 1 + 1) + 1
+      *-----------------------------------------------------------------
+           PERFORM 1000-INICIAIS THRU 1000-EXIT
+
+           PERFORM 2000-PROCESSAR-CASO THRU 2000-EXIT
+               UNTIL FIM-CASOS
+
+           PERFORM 3000-FINALIZAR THRU 3000-EXIT
+           .
+       000000-SAI.
+           STOP RUN
+           .
+      *-----------------------------------------------------------------
+       1000-INICIAIS SECTION.
+      *-----------------------------------------------------------------
+           IF  PARM-MODO EQUAL 'G'
+               SET IN-MODO-GERAR         TO TRUE
+           END-IF
+
+           IF  IN-MODO-GERAR
+               DISPLAY CTE-PROG ' modo: GERAR GOLDEN'
+           ELSE
+               DISPLAY CTE-PROG ' modo: COMPARAR GOLDEN'
+           END-IF
+
+           OPEN INPUT RODALIB
+           IF  IN-MODO-GERAR
+               OPEN OUTPUT RODAGLD
+           ELSE
+               OPEN INPUT RODAGLD
+           END-IF
+
+           READ RODALIB
+               AT END SET FIM-CASOS      TO TRUE
+           END-READ
+           .
+       1000-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+       2000-PROCESSAR-CASO SECTION.
+      *-----------------------------------------------------------------
+           ADD 1                         TO WK-QT-CASOS
+
+           PERFORM 2100-MONTAR-BOOK THRU 2100-EXIT
+
+           MOVE ZEROS                    TO ARCSB628-SEQL-ERRO
+           MOVE SPACES                   TO ARCSB628-TX-ERRO
+           MOVE ZEROS                    TO ARCSB628-QT-ERRO
+           MOVE ZEROS                    TO ARCSB628-QT-RSTD
+
+           CALL COMBINA               USING BOOK
+
+           IF  ARCSB628-SEQL-ERRO NOT EQUAL ZEROS
+           OR  ARCSB628-QT-ERRO GREATER ZEROS
+               DISPLAY CTE-PROG ' (' CASO-ID ') erro do motor: ('
+                   ARCSB628-SEQL-ERRO ') ' ARCSB628-TX-ERRO
+               ADD 1                     TO WK-QT-DRIFT
+           ELSE
+               IF  IN-MODO-GERAR
+                   PERFORM 2200-GRAVAR-GOLDEN THRU 2200-EXIT
+               ELSE
+                   PERFORM 2300-COMPARAR-GOLDEN THRU 2300-EXIT
+               END-IF
+           END-IF
+
+           READ RODALIB
+               AT END SET FIM-CASOS      TO TRUE
+           END-READ
+           .
+       2000-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *    Monta a requisicao (ARCSB628-RQSC) do book a partir do caso
+      *    lido da biblioteca de regressao.
+      *-----------------------------------------------------------------
+       2100-MONTAR-BOOK SECTION.
+      *-----------------------------------------------------------------
+           MOVE CASO-TP-MODO             TO ARCSB628-TP-MODO
+           MOVE CASO-VL-ENTD             TO ARCSB628-VL-ENTD
+           MOVE CASO-VL-PCLD-ALVO        TO ARCSB628-VL-PCLD-ALVO
+           MOVE CASO-PC-ACI              TO ARCSB628-PC-ACI
+           MOVE CASO-PC-ABXO             TO ARCSB628-PC-ABXO
+           MOVE CASO-QT-GR               TO ARCSB628-QT-GR
+
+           MOVE CASO-QT-FXA-ENTD         TO ARCSB628-QT-FXA-ENTD
+           PERFORM VARYING IC-FXA-ENTD FROM 1 BY 1
+           UNTIL IC-FXA-ENTD GREATER ARCSB628-QT-FXA-ENTD
+               MOVE CASO-PC-FXA-ENTD(IC-FXA-ENTD)
+                   TO ARCSB628-PC-FXA-ENTD(IC-FXA-ENTD)
+           END-PERFORM
+
+           IF  CASO-QT-PRST GREATER ZEROS
+               MOVE CASO-QT-PRST         TO ARCSB628-QT-PRST
+           ELSE
+               MOVE 1                    TO ARCSB628-QT-PRST
+           END-IF
+           PERFORM VARYING IC-PRST FROM 1 BY 1
+           UNTIL IC-PRST GREATER ARCSB628-QT-PRST
+               MOVE CASO-VL-ENTD-PRST(IC-PRST)
+                                     TO ARCSB628-VL-ENTD-PRST(IC-PRST)
+               MOVE CASO-DT-VNCTO-PRST(IC-PRST)
+                                     TO ARCSB628-DT-VNCTO-PRST(IC-PRST)
+           END-PERFORM
+
+           MOVE CASO-QT-EXCL             TO ARCSB628-QT-EXCL
+           PERFORM VARYING IC-EXCL FROM 1 BY 1
+           UNTIL IC-EXCL GREATER ARCSB628-QT-EXCL
+               MOVE CASO-CD-GR-PRD-EXCL(IC-EXCL)
+                                 TO ARCSB628-CD-GR-PRD-EXCL(IC-EXCL)
+               MOVE CASO-CD-FXA-RVSA-EXCL(IC-EXCL)
+                                 TO ARCSB628-CD-FXA-RVSA-EXCL(IC-EXCL)
+           END-PERFORM
+
            PERFORM VARYING IC-GR FROM 1 BY 1
-           UNTIL IC-GR GREATER QT-GR
-               MOVE IC-GR               TO GR(IC-GR)
-               COMPUTE QT-FXA(IC-GR) = 
-                   FUNCTION RANDOM * (PRM-FXA - 1 + 1) + 1 
-               END-COMPUTE
-               
-               MOVE ZEROS               TO IC-FXA-ANT
-               
+           UNTIL IC-GR GREATER ARCSB628-QT-GR
+
+               MOVE CASO-CD-GR-PRD(IC-GR)
+                                     TO ARCSB628-CD-GR-PRD(IC-GR)
+               MOVE CASO-SG-SIS-OGM-OPR(IC-GR)
+                                     TO ARCSB628-SG-SIS-OGM-OPR(IC-GR)
+               MOVE CASO-NR-UNCO-CTR-OPR(IC-GR)
+                                     TO ARCSB628-NR-UNCO-CTR-OPR(IC-GR)
+               MOVE CASO-NR-EPRD-FNCD(IC-GR)
+                                     TO ARCSB628-NR-EPRD-FNCD(IC-GR)
+               MOVE CASO-NR-SCTR-OPR(IC-GR)
+                                     TO ARCSB628-NR-SCTR-OPR(IC-GR)
+               MOVE CASO-QT-FXA(IC-GR)
+                                     TO ARCSB628-QT-FXA(IC-GR)
+
                PERFORM VARYING IC-FXA FROM 1 BY 1
-               UNTIL IC-FXA GREATER QT-FXA(IC-GR)
-                   MOVE IC-FXA          TO FXA(IC-GR IC-FXA)
-                   
-                   IF  IC-FXA EQUAL 1
-                       COMPUTE PCLD(IC-GR IC-FXA) = FUNCTION RANDOM * 
-                                               (MAX-PCLD - 1 + 1) + 1
-                       END-COMPUTE
-                       COMPUTE AMTR(IC-GR IC-FXA) =  FUNCTION RANDOM * 
-                                     (PCLD(IC-GR IC-FXA) - 1 + 1) + 1
-                       END-COMPUTE
-                   ELSE
-                       COMPUTE PCLD(IC-GR IC-FXA) = FUNCTION RANDOM * 
-                                                          (MAX-PCLD - 
-                                            PCLD(IC-GR IC-FXA) + 1) + 
-                                                 PCLD(IC-GR IC-FXA)
-                       END-COMPUTE
-                       COMPUTE AMTR(IC-GR IC-FXA) =  FUNCTION RANDOM * 
-                                                 (PCLD(IC-GR IC-FXA) - 
-                                         AMTR(IC-GR IC-FXA-ANT) + 1) +
-                                              AMTR(IC-GR IC-FXA-ANT)
-                       END-COMPUTE
-                   END-IF
-                   
-                   MOVE IC-FXA          TO IC-FXA-ANT
+               UNTIL IC-FXA GREATER ARCSB628-QT-FXA(IC-GR)
+
+                   MOVE CASO-CD-FXA-RVSA-RSCO(IC-GR IC-FXA)
+                       TO ARCSB628-CD-FXA-RVSA-RSCO(IC-GR IC-FXA)
+                   MOVE CASO-VL-AMTR(IC-GR IC-FXA)
+                       TO ARCSB628-VL-AMTR(IC-GR IC-FXA)
+                   MOVE CASO-VL-PCLD(IC-GR IC-FXA)
+                       TO ARCSB628-VL-PCLD(IC-GR IC-FXA)
+                   MOVE CASO-QT-PRZ-RSTT(IC-GR IC-FXA)
+                       TO ARCSB628-QT-PRZ-RSTT(IC-GR IC-FXA)
+
                END-PERFORM
-               
+
+           END-PERFORM
+           .
+       2100-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+       2200-GRAVAR-GOLDEN SECTION.
+      *-----------------------------------------------------------------
+           MOVE CASO-ID                  TO GLD-CASO-ID
+           MOVE ARCSB628-QT-RSTD         TO GLD-QT-RSTD
+
+           PERFORM VARYING IC-RSTD FROM 1 BY 1
+           UNTIL IC-RSTD GREATER 10
+
+               IF  IC-RSTD LESS OR EQUAL ARCSB628-QT-RSTD
+                   MOVE ARCSB628-QT-OPC(IC-RSTD)
+                                    TO GLD-QT-OPC(IC-RSTD)
+                   MOVE ARCSB628-QT-FXA-RSTD(IC-RSTD 1)
+                                    TO GLD-QT-FXA-RSTD(IC-RSTD)
+                   MOVE ARCSB628-VL-CRIT-OPC(IC-RSTD 1)
+                                    TO GLD-VL-CRIT-OPC(IC-RSTD)
+               ELSE
+                   MOVE ZEROS       TO GLD-QT-OPC(IC-RSTD)
+                   MOVE ZEROS       TO GLD-QT-FXA-RSTD(IC-RSTD)
+                   MOVE ZEROS       TO GLD-VL-CRIT-OPC(IC-RSTD)
+               END-IF
+
            END-PERFORM
-           
-           CALL COMBINA USING BOOK
-           
-           IF  RETURN-CODE NOT EQUAL ZEROS
-               MOVE RETURN-CODE         TO GDA-RETURN-CODE
-               DISPLAY CTE-PROG ' RET-CODE: ' GDA-RETURN-CODE
-               GO TO 000000-SAI
-           END-IF 
-           
-           IF  SEQL-ERRO NOT EQUAL ZEROS
-               DISPLAY CTE-PROG ' (' SEQL-ERRO ') ' TX-ERRO
-               GO TO 000000-SAI
+
+           WRITE RODAGLD-REGISTRO
+
+           DISPLAY CTE-PROG ' (' CASO-ID ') golden gravado'
+           .
+       2200-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *    Le o registro golden pareado com o caso atual (RODALIB e
+      *    RODAGLD sao lidos na mesma ordem/posicao) e compara cada
+      *    Resultado obtido agora contra o valor gravado anteriormente.
+      *-----------------------------------------------------------------
+       2300-COMPARAR-GOLDEN SECTION.
+      *-----------------------------------------------------------------
+           READ RODAGLD
+               AT END
+                   DISPLAY CTE-PROG ' (' CASO-ID
+                       ') sem registro golden correspondente'
+                   ADD 1                 TO WK-QT-DRIFT
+                   GO TO 2300-SAI
+           END-READ
+
+           IF  ARCSB628-QT-RSTD NOT EQUAL GLD-QT-RSTD
+               DISPLAY CTE-PROG ' (' CASO-ID
+                   ') DIVERGIU - qt resultados esperado '
+                   GLD-QT-RSTD ' atual ' ARCSB628-QT-RSTD
+               ADD 1                     TO WK-QT-DRIFT
+               GO TO 2300-SAI
            END-IF
-           
-           DISPLAY CTE-PROG ' 888 - FIM NORMAL'
+
+           PERFORM VARYING IC-RSTD FROM 1 BY 1
+           UNTIL IC-RSTD GREATER ARCSB628-QT-RSTD
+
+               IF  ARCSB628-QT-OPC(IC-RSTD) NOT EQUAL
+                       GLD-QT-OPC(IC-RSTD)
+               OR  ARCSB628-QT-FXA-RSTD(IC-RSTD 1) NOT EQUAL
+                       GLD-QT-FXA-RSTD(IC-RSTD)
+               OR  ARCSB628-VL-CRIT-OPC(IC-RSTD 1) NOT EQUAL
+                       GLD-VL-CRIT-OPC(IC-RSTD)
+
+                   MOVE GLD-VL-CRIT-OPC(IC-RSTD)  TO DSP-VL-CRIT-ESPD
+                   MOVE ARCSB628-VL-CRIT-OPC(IC-RSTD 1)
+                                                   TO DSP-VL-CRIT-ATU
+
+                   DISPLAY CTE-PROG ' (' CASO-ID
+                       ') DIVERGIU no Resultado ' IC-RSTD
+                       ' - criterio esperado ' DSP-VL-CRIT-ESPD
+                       ' atual ' DSP-VL-CRIT-ATU
+
+                   ADD 1                 TO WK-QT-DRIFT
+                   GO TO 2300-SAI
+               END-IF
+
+           END-PERFORM
+
+           ADD 1                         TO WK-QT-OK
+           .
+       2300-SAI.
+           EXIT
+           .
+       2300-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+       3000-FINALIZAR SECTION.
+      *-----------------------------------------------------------------
+           CLOSE RODALIB
+           CLOSE RODAGLD
+
+           DISPLAY CTE-PROG ' ------------------------------------'
+           DISPLAY CTE-PROG ' Casos processados : ' WK-QT-CASOS
+           IF  IN-MODO-GERAR
+               DISPLAY CTE-PROG ' Golden (re)gravado para todos os '
+                   'casos acima'
+           ELSE
+               DISPLAY CTE-PROG ' Casos OK          : ' WK-QT-OK
+               DISPLAY CTE-PROG ' Casos com divergencia: ' WK-QT-DRIFT
+               IF  WK-QT-DRIFT GREATER ZEROS
+                   MOVE 4                TO RETURN-CODE
+                   DISPLAY CTE-PROG ' 888 - RESULTADOS DIVERGENTES'
+               ELSE
+                   DISPLAY CTE-PROG ' 000 - SEM DIVERGENCIAS'
+               END-IF
+           END-IF
+           .
+       3000-EXIT.
+           EXIT
            .
-       000000-SAI.
-           STOP RUN.
