@@ -0,0 +1,416 @@
+      *---------------AX--------------------------------------------------
+      * PROGRAMA..: ARCR0629
+      * ANALISTA..: F8944859 - SANDRO FERNANDES COLLI DA SILVA
+      * AUTOR.....: F8944859 - SANDRO FERNANDES COLLI DA SILVA
+      * OBJETIVO..: Le a auditoria gravada por ARCP0627 e, para cada
+      *             conta com mais de uma execucao registrada, compara
+      *             o Resultado selecionado e os valores de entrada/
+      *             PCLD alvo de uma execucao para a proxima -
+      *             mostrando se a conta e uma requisicao repetida
+      *             mudou de proposta de uma vez para a outra.
+      * COMPILACAO: COBOL MVS
+      *-----------------------------------------------------------------
+      * VRS001 09.08.2026 - F8944859 - IMPLANTACAO
+      * VRS002 09.08.2026 - F8944859 - FD AUDITORIA e SD WK-ORDENACAO
+      *        corrigidos para RECORD 166 (tamanho atual de ARCKAUDT);
+      *        AUDITORIA-REGISTRO passa a usar a mesma estrutura
+      *        -INC ARCKAUDT do WKORD-REGISTRO em vez de um PIC X(162)
+      *        solto, que fazia a SORT ler o arquivo fora de posicao.
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-ID. ARCR0629.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+      *-------------
+               SELECT  AUDITORIA  ASSIGN  TO  UT-S-AUDITORIA.
+               SELECT  WK-ORDENACAO  ASSIGN  TO  UT-S-WKORD629.
+               SELECT  RELATORIO  ASSIGN  TO  UT-S-RELATORIO.
+
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+      *-----------------------------------------------------------------
+      *    AUDITORIA entra na SORT como USING - o RECORD da FD precisa
+      *    bater com o tamanho real do registro fisico (ARCKAUDT) para
+      *    a SORT nao ler fora de posicao a partir do segundo registro.
+       FD  AUDITORIA
+           BLOCK 0 RECORDS
+           RECORD  166
+           RECORDING MODE IS F.
+
+       01  AUDITORIA-REGISTRO.
+-INC ARCKAUDT
+
+       SD  WK-ORDENACAO
+           RECORD  166.
+
+       01  WKORD-REGISTRO.
+-INC ARCKAUDT
+
+       FD  RELATORIO
+           BLOCK 0 RECORDS
+           RECORD  132
+           RECORDING MODE IS F.
+
+       01  RELATORIO-LINHA                 PIC  X(132).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  CTE-PROG     PIC  X(17) VALUE '*** ARCR0629 ***'.
+       01  CTE-VERS     PIC  X(06) VALUE 'VRS001'.
+       77  SBVERSAO     PIC  X(08) VALUE 'SBVERSAO'.
+
+       01  TABELA-RSTD.
+           03  FILLER                       PIC  X(40)
+                          VALUE 'Menor Amortizacao'.
+           03  FILLER                       PIC  X(40)
+                          VALUE 'Maior Amortizacao'.
+           03  FILLER                       PIC  X(40)
+                          VALUE 'Melhor Indice Amortizacao/PCLD'.
+           03  FILLER                       PIC  X(40)
+                          VALUE 'Melhor IC na faixa média +/- 10%'.
+           03  FILLER                       PIC  X(40)
+                          VALUE 'Melhor reversao PCLD com a entrada'.
+           03  FILLER                       PIC  X(40)
+                          VALUE 'Melhor reversao PCLD com fx.2 entr.'.
+           03  FILLER                       PIC  X(40)
+                          VALUE 'Melhor reversao PCLD com fx.3 entr.'.
+           03  FILLER                       PIC  X(40)
+                          VALUE 'Melhor reversao PCLD com fx.4 entr.'.
+           03  FILLER                       PIC  X(40)
+                          VALUE 'Melhor reversao PCLD com fx.5 entr.'.
+           03  FILLER                       PIC  X(40)
+                          VALUE 'Melhor reversao ponderada por prazo'.
+
+       01  FILLER REDEFINES TABELA-RSTD.
+           03  TAB-RSTD   OCCURS 10 TIMES   PIC  X(40).
+
+      *-----------------------------------------------------------------
+       LOCAL-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  GRP-CTL.
+           03  FIM-ORDENACAO-SW             PIC  X(01) VALUE 'N'.
+               88  FIM-ORDENACAO                        VALUE 'S'.
+           03  WK-TEM-RUN-ANT-SW            PIC  X(01) VALUE 'N'.
+               88  WK-TEM-RUN-ANT                       VALUE 'S'.
+           03  WK-NR-PAG                    PIC  9(04) COMP-5
+                                             VALUE ZEROS.
+           03  WK-NR-LINHA                  PIC  9(04) COMP-5
+                                             VALUE 99.
+           03  WK-MAX-LINHAS-PAG            PIC  9(04) COMP-5
+                                             VALUE 55.
+           03  WK-QT-CTA-REPT               PIC  9(07) COMP-5
+                                             VALUE ZEROS.
+           03  WK-QT-CTA-MUDOU               PIC  9(07) COMP-5
+                                             VALUE ZEROS.
+
+       01  GRP-CHAVE.
+           03  WK-CHAVE-CTA-ATU.
+               05  WKC-SG-SIS-OGM-OPR       PIC  X(03).
+               05  WKC-NR-UNCO-CTR-OPR      PIC  9(17).
+               05  WKC-NR-EPRD-FNCD         PIC  9(05).
+               05  WKC-NR-SCTR-OPR          PIC  9(05).
+           03  WK-CHAVE-CTA-ANT             PIC  X(30)
+                                             VALUE HIGH-VALUES.
+           03  WK-CHAVE-RUN-ATU.
+               05  WKR-DT-PROC              PIC  9(08).
+               05  WKR-HR-PROC              PIC  9(06).
+           03  WK-CHAVE-RUN-ANT             PIC  X(14)
+                                             VALUE LOW-VALUES.
+
+      *    Execucao anterior desta conta, guardada para comparar com a
+      *    proxima execucao dela que aparecer na ordenacao.
+       01  GRP-RUN-ANTERIOR.
+           03  WK-DT-PROC-ANT               PIC  9(08).
+           03  WK-HR-PROC-ANT               PIC  9(06).
+           03  WK-IC-RSTD-SLCD-ANT          PIC  9(02).
+           03  WK-VL-ENTD-ANT               PIC S9(15)V99.
+           03  WK-VL-PCLD-ALVO-ANT          PIC S9(15)V99.
+
+       01  DSP-CAMPOS.
+           03  DSP-VL-ENTD-ANT              PIC ZZZ.ZZZ.ZZ9,99.
+           03  DSP-VL-PCLD-ALVO-ANT         PIC ZZZ.ZZZ.ZZ9,99.
+           03  DSP-VL-ENTD-ATU              PIC ZZZ.ZZZ.ZZ9,99.
+           03  DSP-VL-PCLD-ALVO-ATU         PIC ZZZ.ZZZ.ZZ9,99.
+           03  DSP-DL-VL-ENTD                PIC -ZZ.ZZZ.ZZ9,99.
+           03  DSP-DL-VL-PCLD-ALVO           PIC -ZZ.ZZZ.ZZ9,99.
+           03  DSP-NR-PAG                   PIC ZZZ9.
+           03  DSP-QT-CTA-REPT              PIC ZZZZZZ9.
+           03  DSP-QT-CTA-MUDOU              PIC ZZZZZZ9.
+
+       01  LINHA-BRANCO                     PIC  X(132) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+      *-----------------------------------------------------------------
+       000000-PRINCIPAL SECTION.
+      *-----------------------------------------------------------------
+
+           CALL SBVERSAO USING CTE-PROG CTE-VERS
+
+           OPEN OUTPUT RELATORIO
+
+           SORT WK-ORDENACAO
+               ON ASCENDING KEY AUD-SG-SIS-OGM-OPR
+                                          OF WKORD-REGISTRO
+               ON ASCENDING KEY AUD-NR-UNCO-CTR-OPR
+                                          OF WKORD-REGISTRO
+               ON ASCENDING KEY AUD-NR-EPRD-FNCD
+                                          OF WKORD-REGISTRO
+               ON ASCENDING KEY AUD-NR-SCTR-OPR
+                                          OF WKORD-REGISTRO
+               ON ASCENDING KEY AUD-DT-PROC
+                                          OF WKORD-REGISTRO
+               ON ASCENDING KEY AUD-HR-PROC
+                                          OF WKORD-REGISTRO
+               USING AUDITORIA
+               OUTPUT PROCEDURE IS 100000-PROCESSAR-ORDENADOS
+
+           IF  WK-QT-CTA-REPT EQUAL ZEROS
+               PERFORM 910000-IMPRIMIR-CABECALHO
+               MOVE SPACES               TO RELATORIO-LINHA
+               STRING
+                   '  Nenhuma conta com mais de uma execucao'
+                   ' encontrada na auditoria.'
+                   DELIMITED BY SIZE INTO RELATORIO-LINHA
+               END-STRING
+               PERFORM 900000-ESCREVER-LINHA
+           END-IF
+
+           PERFORM 950000-IMPRIMIR-RODAPE
+
+           CLOSE RELATORIO
+
+           .
+       000000-SAI.
+           STOP RUN
+           .
+      *-----------------------------------------------------------------
+       100000-PROCESSAR-ORDENADOS SECTION.
+      *-----------------------------------------------------------------
+      *    OUTPUT PROCEDURE da SORT - le, ja ordenado por conta e por
+      *    data/hora de execucao, um registro de cada vez e decide se
+      *    e a primeira linha de uma nova execucao para a conta.
+
+           PERFORM UNTIL FIM-ORDENACAO
+               RETURN WK-ORDENACAO
+                   AT END SET FIM-ORDENACAO TO TRUE
+               END-RETURN
+               IF  NOT FIM-ORDENACAO
+                   PERFORM 110000-TRATAR-REGISTRO-ORDENADO
+               END-IF
+           END-PERFORM
+
+           .
+       100000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       110000-TRATAR-REGISTRO-ORDENADO SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE AUD-SG-SIS-OGM-OPR OF WKORD-REGISTRO
+                                        TO WKC-SG-SIS-OGM-OPR
+           MOVE AUD-NR-UNCO-CTR-OPR OF WKORD-REGISTRO
+                                        TO WKC-NR-UNCO-CTR-OPR
+           MOVE AUD-NR-EPRD-FNCD OF WKORD-REGISTRO
+                                        TO WKC-NR-EPRD-FNCD
+           MOVE AUD-NR-SCTR-OPR OF WKORD-REGISTRO
+                                        TO WKC-NR-SCTR-OPR
+           MOVE AUD-DT-PROC OF WKORD-REGISTRO
+                                        TO WKR-DT-PROC
+           MOVE AUD-HR-PROC OF WKORD-REGISTRO
+                                        TO WKR-HR-PROC
+
+           IF  WK-CHAVE-CTA-ATU NOT EQUAL WK-CHAVE-CTA-ANT
+               MOVE WK-CHAVE-CTA-ATU     TO WK-CHAVE-CTA-ANT
+               MOVE 'N'                  TO WK-TEM-RUN-ANT-SW
+               MOVE LOW-VALUES           TO WK-CHAVE-RUN-ANT
+           END-IF
+
+           IF  WK-CHAVE-RUN-ATU NOT EQUAL WK-CHAVE-RUN-ANT
+               IF  WK-TEM-RUN-ANT
+                   ADD  1                TO WK-QT-CTA-REPT
+                   PERFORM 300000-IMPRIMIR-LINHA-DELTA
+               END-IF
+               MOVE WK-CHAVE-RUN-ATU     TO WK-CHAVE-RUN-ANT
+               MOVE AUD-DT-PROC OF WKORD-REGISTRO
+                                         TO WK-DT-PROC-ANT
+               MOVE AUD-HR-PROC OF WKORD-REGISTRO
+                                         TO WK-HR-PROC-ANT
+               MOVE AUD-IC-RSTD-SLCD OF WKORD-REGISTRO
+                                         TO WK-IC-RSTD-SLCD-ANT
+               MOVE AUD-VL-ENTD OF WKORD-REGISTRO
+                                         TO WK-VL-ENTD-ANT
+               MOVE AUD-VL-PCLD-ALVO OF WKORD-REGISTRO
+                                         TO WK-VL-PCLD-ALVO-ANT
+               SET  WK-TEM-RUN-ANT       TO TRUE
+           END-IF
+
+           .
+       110000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       300000-IMPRIMIR-LINHA-DELTA SECTION.
+      *-----------------------------------------------------------------
+      *    Compara a execucao anterior desta conta (guardada em
+      *    GRP-RUN-ANTERIOR) com a execucao atual, que acabou de
+      *    comecar no registro ordenado que estamos lendo agora.
+
+           MOVE WK-VL-ENTD-ANT          TO DSP-VL-ENTD-ANT
+           MOVE WK-VL-PCLD-ALVO-ANT     TO DSP-VL-PCLD-ALVO-ANT
+           MOVE AUD-VL-ENTD OF WKORD-REGISTRO
+                                        TO DSP-VL-ENTD-ATU
+           MOVE AUD-VL-PCLD-ALVO OF WKORD-REGISTRO
+                                        TO DSP-VL-PCLD-ALVO-ATU
+
+           COMPUTE DSP-DL-VL-ENTD =
+               AUD-VL-ENTD OF WKORD-REGISTRO - WK-VL-ENTD-ANT
+           COMPUTE DSP-DL-VL-PCLD-ALVO =
+               AUD-VL-PCLD-ALVO OF WKORD-REGISTRO
+                                 - WK-VL-PCLD-ALVO-ANT
+
+           PERFORM 900000-QUEBRAR-LINHA-EM-BRANCO
+
+           MOVE SPACES                  TO RELATORIO-LINHA
+           STRING
+               'Conta: ' AUD-SG-SIS-OGM-OPR OF WKORD-REGISTRO '/'
+               AUD-NR-UNCO-CTR-OPR OF WKORD-REGISTRO '/'
+               AUD-NR-EPRD-FNCD OF WKORD-REGISTRO '/'
+               AUD-NR-SCTR-OPR OF WKORD-REGISTRO
+               DELIMITED BY SIZE INTO RELATORIO-LINHA
+           END-STRING
+           PERFORM 900000-ESCREVER-LINHA
+
+           MOVE SPACES                  TO RELATORIO-LINHA
+           STRING
+               '  Execucao anterior: ' WK-DT-PROC-ANT '/'
+               WK-HR-PROC-ANT '  Resultado ' WK-IC-RSTD-SLCD-ANT
+               ' - ' TAB-RSTD(WK-IC-RSTD-SLCD-ANT)
+               DELIMITED BY SIZE INTO RELATORIO-LINHA
+           END-STRING
+           PERFORM 900000-ESCREVER-LINHA
+
+           MOVE SPACES                  TO RELATORIO-LINHA
+           STRING
+               '  Execucao atual....: ' AUD-DT-PROC OF WKORD-REGISTRO
+               '/' AUD-HR-PROC OF WKORD-REGISTRO
+               '  Resultado ' AUD-IC-RSTD-SLCD OF WKORD-REGISTRO
+               ' - ' TAB-RSTD(AUD-IC-RSTD-SLCD OF WKORD-REGISTRO)
+               DELIMITED BY SIZE INTO RELATORIO-LINHA
+           END-STRING
+           PERFORM 900000-ESCREVER-LINHA
+
+           MOVE SPACES                  TO RELATORIO-LINHA
+           STRING
+               '  Delta entrada: ' DSP-DL-VL-ENTD
+               '   Delta PCLD alvo: ' DSP-DL-VL-PCLD-ALVO
+               DELIMITED BY SIZE INTO RELATORIO-LINHA
+           END-STRING
+           PERFORM 900000-ESCREVER-LINHA
+
+           MOVE SPACES                  TO RELATORIO-LINHA
+           IF  AUD-IC-RSTD-SLCD OF WKORD-REGISTRO
+                                    NOT EQUAL WK-IC-RSTD-SLCD-ANT
+               ADD  1                    TO WK-QT-CTA-MUDOU
+               STRING
+                   '  >>> Resultado selecionado mudou de execucao'
+                   ' para execucao'
+                   DELIMITED BY SIZE INTO RELATORIO-LINHA
+               END-STRING
+           ELSE
+               STRING
+                   '      Resultado selecionado manteve-se'
+                   DELIMITED BY SIZE INTO RELATORIO-LINHA
+               END-STRING
+           END-IF
+           PERFORM 900000-ESCREVER-LINHA
+
+           .
+       300000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       900000-ESCREVER-LINHA SECTION.
+      *-----------------------------------------------------------------
+      *    Escreve uma linha do relatorio, controlando a quebra de
+      *    pagina (cabecalho repetido a cada WK-MAX-LINHAS-PAG linhas).
+
+           IF  WK-NR-LINHA GREATER OR EQUAL WK-MAX-LINHAS-PAG
+               PERFORM 910000-IMPRIMIR-CABECALHO
+           END-IF
+
+           WRITE RELATORIO-LINHA
+           ADD  1                       TO WK-NR-LINHA
+
+           .
+       900000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       900000-QUEBRAR-LINHA-EM-BRANCO SECTION.
+      *-----------------------------------------------------------------
+
+           IF  WK-NR-LINHA LESS WK-MAX-LINHAS-PAG
+               MOVE LINHA-BRANCO         TO RELATORIO-LINHA
+               PERFORM 900000-ESCREVER-LINHA
+           END-IF
+
+           .
+       900000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       910000-IMPRIMIR-CABECALHO SECTION.
+      *-----------------------------------------------------------------
+      *    Cabecalho de topo de pagina - repetido a cada pagina nova.
+
+           ADD  1                       TO WK-NR-PAG
+           MOVE WK-NR-PAG                TO DSP-NR-PAG
+           MOVE ZEROS                   TO WK-NR-LINHA
+
+           MOVE SPACES                  TO RELATORIO-LINHA
+           STRING
+               'Delta Dia-a-Dia de Requisicoes - MotorPCLD'
+               '                Pagina: ' DSP-NR-PAG
+               DELIMITED BY SIZE INTO RELATORIO-LINHA
+           END-STRING
+           WRITE RELATORIO-LINHA
+           ADD  1                       TO WK-NR-LINHA
+
+           MOVE LINHA-BRANCO            TO RELATORIO-LINHA
+           WRITE RELATORIO-LINHA
+           ADD  1                       TO WK-NR-LINHA
+
+           .
+       910000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       950000-IMPRIMIR-RODAPE SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 900000-QUEBRAR-LINHA-EM-BRANCO
+
+           MOVE WK-QT-CTA-REPT          TO DSP-QT-CTA-REPT
+           MOVE WK-QT-CTA-MUDOU         TO DSP-QT-CTA-MUDOU
+           MOVE SPACES                  TO RELATORIO-LINHA
+           STRING
+               'Total de execucoes repetidas comparadas: '
+               DSP-QT-CTA-REPT
+               '   Com Resultado alterado: ' DSP-QT-CTA-MUDOU
+               DELIMITED BY SIZE INTO RELATORIO-LINHA
+           END-STRING
+           PERFORM 900000-ESCREVER-LINHA
+
+           .
+       950000-SAI.
+           EXIT.
