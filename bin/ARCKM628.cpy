@@ -0,0 +1,104 @@
+      *----------------------------------------------------------------*
+      * BOOK......: ARCKM628.
+      * ANALISTA..: F8944859 - SANDRO FERNANDES COLLI DA SILVA
+      * AUTOR.....: F8944859 - SANDRO FERNANDES COLLI DA SILVA
+      * DATA......: 09.08.2026
+      * OBJETIVO..: Mapa simbolico do mapset ARCSM628, tela de consulta
+      *         on-line as Resultados do motor de combinacoes (BMS -
+      *         gerado a partir do source do mapset ARCSM628, campo
+      *         ARCM628A). Usado por ARCT0628.
+      *----------------------------------------------------------------*
+      * VRS0001 09.08.2026 - F8944859 - Implantacao.
+      * VRS0002 09.08.2026 - F8944859 - Campo MOTV (motivo da selecao
+      *         do Resultado pelo negociador).
+      *----------------------------------------------------------------*
+
+       01  ARCM628I.
+           02  FILLER                       PIC  X(12).
+           02  SISL                         PIC S9(04)    COMP.
+           02  SISF                         PIC  X(01).
+           02  FILLER REDEFINES SISF.
+               03  SISA                     PIC  X(01).
+           02  SISI                         PIC  X(03).
+           02  OPRL                         PIC S9(04)    COMP.
+           02  OPRF                         PIC  X(01).
+           02  FILLER REDEFINES OPRF.
+               03  OPRA                     PIC  X(01).
+           02  OPRI                         PIC  9(17).
+           02  EPRDL                        PIC S9(04)    COMP.
+           02  EPRDF                        PIC  X(01).
+           02  FILLER REDEFINES EPRDF.
+               03  EPRDA                    PIC  X(01).
+           02  EPRDI                        PIC  9(05).
+           02  SCTRL                        PIC S9(04)    COMP.
+           02  SCTRF                        PIC  X(01).
+           02  FILLER REDEFINES SCTRF.
+               03  SCTRA                    PIC  X(01).
+           02  SCTRI                        PIC  9(05).
+           02  RSTDL                        PIC S9(04)    COMP.
+           02  RSTDF                        PIC  X(01).
+           02  FILLER REDEFINES RSTDF.
+               03  RSTDA                    PIC  X(01).
+           02  RSTDI                        PIC  9(02).
+           02  MSGL                         PIC S9(04)    COMP.
+           02  MSGF                         PIC  X(01).
+           02  FILLER REDEFINES MSGF.
+               03  MSGA                     PIC  X(01).
+           02  MSGI                         PIC  X(60).
+           02  VLENL                        PIC S9(04)    COMP.
+           02  VLENF                        PIC  X(01).
+           02  FILLER REDEFINES VLENF.
+               03  VLENA                    PIC  X(01).
+           02  VLENI                        PIC  X(13).
+           02  VLPCL                        PIC S9(04)    COMP.
+           02  VLPCF                        PIC  X(01).
+           02  FILLER REDEFINES VLPCF.
+               03  VLPCA                    PIC  X(01).
+           02  VLPCI                        PIC  X(13).
+           02  DSCRL                        PIC S9(04)    COMP.
+           02  DSCRF                        PIC  X(01).
+           02  FILLER REDEFINES DSCRF.
+               03  DSCRA                    PIC  X(01).
+           02  DSCRI                        PIC  X(40).
+           02  SLCDL                        PIC S9(04)    COMP.
+           02  SLCDF                        PIC  X(01).
+           02  FILLER REDEFINES SLCDF.
+               03  SLCDA                    PIC  X(01).
+           02  SLCDI                        PIC  X(01).
+           02  MOTVL                        PIC S9(04)    COMP.
+           02  MOTVF                        PIC  X(01).
+           02  FILLER REDEFINES MOTVF.
+               03  MOTVA                    PIC  X(01).
+           02  MOTVI                        PIC  X(60).
+           02  LINL       OCCURS 5 TIMES    PIC S9(04)    COMP.
+           02  LINF       OCCURS 5 TIMES    PIC  X(01).
+           02  FILLER REDEFINES LINF.
+               03  LINA   OCCURS 5 TIMES    PIC  X(01).
+           02  LINI       OCCURS 5 TIMES    PIC  X(38).
+
+       01  ARCM628O REDEFINES ARCM628I.
+           02  FILLER                       PIC  X(12).
+           02  FILLER                       PIC  X(03).
+           02  SISO                         PIC  X(03).
+           02  FILLER                       PIC  X(03).
+           02  OPRO                         PIC  9(17).
+           02  FILLER                       PIC  X(03).
+           02  EPRDO                        PIC  9(05).
+           02  FILLER                       PIC  X(03).
+           02  SCTRO                        PIC  9(05).
+           02  FILLER                       PIC  X(03).
+           02  RSTDO                        PIC  9(02).
+           02  FILLER                       PIC  X(03).
+           02  MSGO                         PIC  X(60).
+           02  FILLER                       PIC  X(03).
+           02  VLENO                        PIC  X(13).
+           02  FILLER                       PIC  X(03).
+           02  VLPCO                        PIC  X(13).
+           02  FILLER                       PIC  X(03).
+           02  DSCRO                        PIC  X(40).
+           02  FILLER                       PIC  X(03).
+           02  SLCDO                        PIC  X(01).
+           02  FILLER                       PIC  X(03).
+           02  MOTVO                        PIC  X(60).
+           02  FILLER     OCCURS 5 TIMES    PIC  X(05).
+           02  LINO       OCCURS 5 TIMES    PIC  X(38).
