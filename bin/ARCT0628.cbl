@@ -0,0 +1,621 @@
+      *---------------AX--------------------------------------------------
+      * PROGRAMA..: ARCT0628
+      * ANALISTA..: F8944859 - SANDRO FERNANDES COLLI DA SILVA
+      * AUTOR.....: F8944859 - SANDRO FERNANDES COLLI DA SILVA
+      * OBJETIVO..: Transacao CICS pseudo-conversacional (mapset
+      *             ARCSM628, mapa ARCM628) que permite ao gerente
+      *             digitar uma conta e consultar diretamente, na
+      *             tela, os Resultados devolvidos por ARCSB628 para
+      *             ela - sem depender do lote noturno de ARCP0627 ou
+      *             do relatorio impresso de ARCR0627. PF7/PF8 passeiam
+      *             pelos Resultados ja calculados; ENTER com uma nova
+      *             conta refaz a consulta; PF5 aplica o Resultado
+      *             exibido e grava o motivo digitado na auditoria.
+      * COMPILACAO: COBOL CICS
+      *-----------------------------------------------------------------
+      * VRS001 09.08.2026 - F8944859 - IMPLANTACAO
+      * VRS002 09.08.2026 - F8944859 - PF5 aplica o Resultado exibido
+      *        e grava a selecao/motivo do negociador na auditoria.
+      * VRS003 09.08.2026 - F8944859 - 500000-MONTAR-TELA-RESPOSTA
+      *        passa a converter CA-CD-GR-PRD-RSTD/CA-CD-FXA-RVSA-RSTD
+      *        (COMP-5) para DISPLAY antes do STRING na linha da tela.
+      * VRS004 09.08.2026 - F8944859 - 210100-SEM-DADOS-DIGITADOS passa
+      *        a terminar com GO TO 600000-ENVIAR-TELA - o desvio do
+      *        HANDLE CONDITION MAPFAIL nao respeita limite de SECTION,
+      *        e sem o GO TO a transacao caia nas SECTIONs seguintes
+      *        (paginacao, aplicacao de selecao, nova consulta) por
+      *        engano; conta sem faixa cadastrada passa a ser detectada
+      *        tambem por QT-FXA-OPR igual a zero, nao so por IN-SCS-OK.
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-ID. ARCT0628.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  CTE-PROG     PIC  X(17) VALUE '*** ARCT0628 ***'.
+       01  CTE-VERS     PIC  X(06) VALUE 'VRS001'.
+       77  SBVERSAO     PIC  X(08) VALUE 'SBVERSAO'.
+       77  ARCSB627     PIC  X(08) VALUE 'ARCSB627'.
+       77  ARCSB628     PIC  X(08) VALUE 'ARCSB628'.
+       77  ARCSM628     PIC  X(08) VALUE 'ARCSM628'.
+
+       01  TABELA-RSTD.
+           03  FILLER                       PIC  X(40)
+                          VALUE 'Menor Amortizacao'.
+           03  FILLER                       PIC  X(40)
+                          VALUE 'Maior Amortizacao'.
+           03  FILLER                       PIC  X(40)
+                          VALUE 'Melhor Indice Amortizacao/PCLD'.
+           03  FILLER                       PIC  X(40)
+                          VALUE 'Melhor IC na faixa média +/- 10%'.
+           03  FILLER                       PIC  X(40)
+                          VALUE 'Melhor reversao PCLD com a entrada'.
+           03  FILLER                       PIC  X(40)
+                          VALUE 'Melhor reversao PCLD com fx.2 entr.'.
+           03  FILLER                       PIC  X(40)
+                          VALUE 'Melhor reversao PCLD com fx.3 entr.'.
+           03  FILLER                       PIC  X(40)
+                          VALUE 'Melhor reversao PCLD com fx.4 entr.'.
+           03  FILLER                       PIC  X(40)
+                          VALUE 'Melhor reversao PCLD com fx.5 entr.'.
+           03  FILLER                       PIC  X(40)
+                          VALUE 'Melhor reversao ponderada por prazo'.
+
+       01  FILLER REDEFINES TABELA-RSTD.
+           03  TAB-RSTD   OCCURS 10 TIMES   PIC  X(40).
+
+      *    Requisicao/resposta do motor de combinacoes - mesma forma
+      *    que ARCP0627 usa para chamar ARCSB628, aqui para uma unica
+      *    conta. Nao sobrevive entre as telas (WORKING-STORAGE); o que
+      *    precisa persistir para PF7/PF8 vai para o commarea, em
+      *    350000-COPIAR-RESULTADOS-COMMAREA.
+       01  ARCSB628-DADOS.
+-INC ARCKB628
+
+      *-----------------------------------------------------------------
+       LOCAL-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  GRP-CTL.
+           03  IX-LIN                       PIC  9(02).
+           03  IX-FXA                       PIC  9(02).
+           03  IX-RSTD                      PIC  9(02).
+           03  IX-OPC-SLCD                  PIC  9(02).
+           03  WK-PRIMEIRA-VEZ-SW           PIC  X(01) VALUE 'S'.
+               88  WK-PRIMEIRA-VEZ                     VALUE 'S'.
+           03  WK-MAPFAIL-SW                PIC  X(01) VALUE 'N'.
+               88  WK-MAPFAIL                          VALUE 'S'.
+               88  WK-NAO-MAPFAIL                       VALUE 'N'.
+
+       01  DSP-CAMPOS.
+           03  DSP-VL-ENTD                  PIC ZZZ.ZZZ.ZZ9,99.
+           03  DSP-VL-PCLD-ALVO             PIC ZZZ.ZZZ.ZZ9,99.
+           03  DSP-CD-GR-PRD-RSTD           PIC  9(04).
+           03  DSP-CD-FXA-RVSA-RSTD         PIC  9(04).
+
+       01  WK-CONTA-DIGITADA.
+           03  WK-SIS                       PIC  X(03).
+           03  WK-OPR                       PIC  9(17).
+           03  WK-EPRD                      PIC  9(05).
+           03  WK-SCTR                      PIC  9(05).
+
+       01  ARCSB627-DADOS.
+-INC ARCKB627
+
+      *    Registro de auditoria gravado na fila AUDT quando o
+      *    negociador aplica (PF5) um Resultado exibido na tela - mesmo
+      *    layout que ARCP0627 grava no arquivo AUDITORIA, aqui pelo
+      *    caminho de fila extrapartition porque a transacao CICS nao
+      *    abre arquivo sequencial diretamente.
+       01  AUDITORIA-REGISTRO.
+-INC ARCKAUDT
+
+       01  DATA-HORA-AUD.
+           03  DTH-DATA                     PIC  9(08).
+           03  DTH-HORA                     PIC  9(06).
+
+      *    Constantes de tecla (PF) do CICS - copybook padrao IBM,
+      *    tal qual HLPKDFHE para o EIB, nao remetido neste repositorio.
+       01  DFHAID.
+-INC DFHAID
+
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+      *-----------------------------------------------------------------
+      *    Commarea da conversa - so o que a tela precisa para se
+      *    redesenhar em PF7/PF8 sem refazer a consulta a ARCSB628 (que
+      *    fica em WORKING-STORAGE e nao sobrevive entre entradas na
+      *    transacao). Cada resultado guarda so a combinacao vencedora
+      *    (opcao 1), do mesmo jeito que ARCR0627/ARCP0627 relatam.
+       01  DFHCOMMAREA.
+           03  CA-SG-SIS-OGM-OPR            PIC  X(03).
+           03  CA-NR-UNCO-CTR-OPR           PIC  9(17).
+           03  CA-NR-EPRD-FNCD              PIC  9(05).
+           03  CA-NR-SCTR-OPR               PIC  9(05).
+           03  CA-VL-ENTD                   PIC S9(15)V99 COMP-3.
+           03  CA-VL-PCLD-ALVO              PIC S9(15)V99 COMP-3.
+           03  CA-TP-MODO                   PIC  X(01).
+           03  CA-IC-RSTD-SLCD              PIC S9(04)    COMP-5.
+           03  CA-QT-RSTD                   PIC S9(04)    COMP-5.
+           03  CA-IC-RSTD-ATU               PIC  9(02) VALUE 1.
+           03  CA-LS-RSTD OCCURS 10 TIMES.
+               05  CA-QT-OPC                PIC S9(04)    COMP-5.
+               05  CA-QT-FXA-RSTD           PIC S9(04)    COMP-5.
+               05  CA-LS-CBN OCCURS 5 TIMES.
+                   07  CA-CD-GR-PRD-RSTD    PIC S9(04)    COMP-5.
+                   07  CA-CD-FXA-RVSA-RSTD  PIC S9(04)    COMP-5.
+
+-INC ARCKM628
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+      *-----------------------------------------------------------------
+       000000-PRINCIPAL SECTION.
+      *-----------------------------------------------------------------
+
+           IF  EIBCALEN EQUAL ZEROS
+               PERFORM 100000-INICIAR-CONVERSA
+           ELSE
+               PERFORM 200000-TRATAR-TELA
+           END-IF
+
+           .
+       000000-SAI.
+           EXEC CICS
+               RETURN
+           END-EXEC
+           GOBACK
+           .
+      *-----------------------------------------------------------------
+       100000-INICIAR-CONVERSA SECTION.
+      *-----------------------------------------------------------------
+      *    Primeira entrada na transacao (sem commarea) - envia a tela
+      *    em branco pedindo a conta a consultar.
+
+           SET  WK-PRIMEIRA-VEZ            TO TRUE
+           MOVE SPACES                     TO MSGO OF ARCM628O
+           STRING
+               'Digite a conta e ENTER. PF3 encerra, PF7/PF8 '
+               'passeiam pelos Resultados, PF5 aplica o exibido.'
+               DELIMITED BY SIZE INTO MSGO OF ARCM628O
+           END-STRING
+
+           EXEC CICS
+               SEND MAP('ARCM628') MAPSET('ARCSM628')
+                    FROM(ARCM628O) ERASE
+           END-EXEC
+
+           MOVE SPACES                     TO DFHCOMMAREA
+           MOVE 1                          TO CA-IC-RSTD-ATU
+
+           EXEC CICS
+               RETURN TRANSID(EIBTRNID) COMMAREA(DFHCOMMAREA)
+           END-EXEC
+
+           .
+       100000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       200000-TRATAR-TELA SECTION.
+      *-----------------------------------------------------------------
+      *    Entradas seguintes (ja existe commarea da tela anterior) -
+      *    trata a tecla usada pelo usuario para decidir se refaz a
+      *    consulta, pagina os Resultados ja calculados ou encerra.
+
+           EXEC CICS
+               HANDLE CONDITION MAPFAIL(210100-SEM-DADOS-DIGITADOS)
+           END-EXEC
+
+           EVALUATE EIBAID
+               WHEN DFHPF3
+                   PERFORM 900000-ENCERRAR-CONVERSA
+               WHEN DFHPF7
+                   PERFORM 220000-PAGINA-ANTERIOR
+                   PERFORM 500000-MONTAR-TELA-RESPOSTA
+                   PERFORM 600000-ENVIAR-TELA
+               WHEN DFHPF8
+                   PERFORM 230000-PAGINA-SEGUINTE
+                   PERFORM 500000-MONTAR-TELA-RESPOSTA
+                   PERFORM 600000-ENVIAR-TELA
+               WHEN DFHPF5
+                   SET  WK-NAO-MAPFAIL      TO TRUE
+                   PERFORM 240000-APLICAR-SELECAO
+                   PERFORM 500000-MONTAR-TELA-RESPOSTA
+                   PERFORM 600000-ENVIAR-TELA
+               WHEN DFHENTER
+                   SET  WK-NAO-MAPFAIL      TO TRUE
+                   PERFORM 210000-RECEBER-CONTA
+                   IF  WK-NAO-MAPFAIL
+                       PERFORM 300000-CONSULTAR-CONTA
+                   END-IF
+                   PERFORM 500000-MONTAR-TELA-RESPOSTA
+                   PERFORM 600000-ENVIAR-TELA
+               WHEN OTHER
+                   MOVE SPACES              TO MSGO OF ARCM628O
+                   STRING
+                       'Tecla invalida - use ENTER, PF3, PF5, PF7 '
+                       'ou PF8'
+                       DELIMITED BY SIZE INTO MSGO OF ARCM628O
+                   PERFORM 600000-ENVIAR-TELA
+           END-EVALUATE
+
+           .
+       200000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       210000-RECEBER-CONTA SECTION.
+      *-----------------------------------------------------------------
+
+           EXEC CICS
+               RECEIVE MAP('ARCM628') MAPSET('ARCSM628')
+                       INTO(ARCM628I)
+           END-EXEC
+
+           MOVE SISI                       TO WK-SIS
+           MOVE OPRI                       TO WK-OPR
+           MOVE EPRDI                      TO WK-EPRD
+           MOVE SCTRI                      TO WK-SCTR
+           MOVE 1                          TO CA-IC-RSTD-ATU
+
+           .
+       210000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       210100-SEM-DADOS-DIGITADOS SECTION.
+      *-----------------------------------------------------------------
+      *    Usuario apertou ENTER (ou PF5) sem alterar nenhum campo da
+      *    tela - o MAPFAIL interrompe o RECEIVE MAP do caller antes de
+      *    preencher os campos digitados; sinaliza para nao consultar
+      *    de novo (ENTER) ou nao aplicar sem motivo (PF5) e reaproveitar
+      *    o que ja esta guardado na commarea.
+      *    HANDLE CONDITION desvia para ca via GO TO implicito, nao via
+      *    PERFORM - por isso o paragrafo termina indo direto para
+      *    600000-ENVIAR-TELA, sem cair nas SECTIONs seguintes (paginacao,
+      *    aplicacao de selecao, nova consulta) que so fazem sentido
+      *    quando os dados foram efetivamente recebidos.
+
+           SET  WK-MAPFAIL              TO TRUE
+
+           MOVE SPACES                  TO MSGO OF ARCM628O
+           STRING 'Nenhum dado foi digitado'
+               DELIMITED BY SIZE       INTO MSGO OF ARCM628O
+
+           PERFORM 500000-MONTAR-TELA-RESPOSTA
+
+           GO TO 600000-ENVIAR-TELA
+
+           .
+       210100-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       220000-PAGINA-ANTERIOR SECTION.
+      *-----------------------------------------------------------------
+
+           IF  CA-IC-RSTD-ATU GREATER 1
+               SUBTRACT 1                  FROM CA-IC-RSTD-ATU
+           END-IF
+
+           .
+       220000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       230000-PAGINA-SEGUINTE SECTION.
+      *-----------------------------------------------------------------
+
+           IF  CA-IC-RSTD-ATU LESS CA-QT-RSTD
+               ADD  1                      TO CA-IC-RSTD-ATU
+           END-IF
+
+           .
+       230000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       240000-APLICAR-SELECAO SECTION.
+      *-----------------------------------------------------------------
+      *    PF5 - grava na auditoria (fila AUDT) que o Resultado
+      *    atualmente exibido (CA-IC-RSTD-ATU) foi o efetivamente
+      *    aplicado pelo negociador, junto com o motivo digitado no
+      *    campo MOTV da tela.
+
+           EXEC CICS
+               RECEIVE MAP('ARCM628') MAPSET('ARCSM628')
+                       INTO(ARCM628I)
+           END-EXEC
+
+           MOVE SPACES                     TO MSGO OF ARCM628O
+
+           IF  WK-MAPFAIL
+               STRING 'Digite o motivo antes de aplicar (PF5)'
+                   DELIMITED BY SIZE INTO MSGO OF ARCM628O
+           ELSE
+               IF  CA-QT-RSTD EQUAL ZEROS
+               OR  CA-IC-RSTD-ATU GREATER CA-QT-RSTD
+                   STRING 'Nenhum Resultado calculado para aplicar'
+                       DELIMITED BY SIZE INTO MSGO OF ARCM628O
+               ELSE
+                   MOVE CA-IC-RSTD-ATU      TO CA-IC-RSTD-SLCD
+                   PERFORM 250000-GRAVAR-SELECAO-AUDITORIA
+                   STRING
+                       'Resultado ' CA-IC-RSTD-ATU
+                       ' aplicado e registrado na auditoria'
+                       DELIMITED BY SIZE INTO MSGO OF ARCM628O
+               END-IF
+           END-IF
+
+           .
+       240000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       250000-GRAVAR-SELECAO-AUDITORIA SECTION.
+      *-----------------------------------------------------------------
+      *    Grava uma linha na fila de auditoria (mesmo destino fisico
+      *    do arquivo AUDITORIA de ARCP0627, layout ARCKAUDT) para cada
+      *    combinacao da opcao vencedora do Resultado aplicado.
+
+           MOVE FUNCTION CURRENT-DATE      TO DATA-HORA-AUD
+
+           PERFORM VARYING IX-FXA FROM 1 BY 1
+           UNTIL IX-FXA GREATER CA-QT-FXA-RSTD(CA-IC-RSTD-ATU)
+           OR IX-FXA GREATER 5
+
+               MOVE DTH-DATA                TO AUD-DT-PROC
+               MOVE DTH-HORA                TO AUD-HR-PROC
+               MOVE CA-SG-SIS-OGM-OPR       TO AUD-SG-SIS-OGM-OPR
+               MOVE CA-NR-UNCO-CTR-OPR      TO AUD-NR-UNCO-CTR-OPR
+               MOVE CA-NR-EPRD-FNCD         TO AUD-NR-EPRD-FNCD
+               MOVE CA-NR-SCTR-OPR          TO AUD-NR-SCTR-OPR
+               MOVE CA-TP-MODO              TO AUD-TP-MODO
+               MOVE CA-VL-ENTD              TO AUD-VL-ENTD
+               MOVE CA-VL-PCLD-ALVO         TO AUD-VL-PCLD-ALVO
+               MOVE CA-IC-RSTD-ATU          TO AUD-IC-RSTD
+               MOVE CA-CD-GR-PRD-RSTD  (CA-IC-RSTD-ATU IX-FXA)
+                                            TO AUD-CD-GR-PRD-RSTD
+               MOVE CA-CD-FXA-RVSA-RSTD(CA-IC-RSTD-ATU IX-FXA)
+                                            TO AUD-CD-FXA-RVSA-RSTD
+               MOVE CA-IC-RSTD-SLCD         TO AUD-IC-RSTD-SLCD
+               MOVE 1                       TO AUD-IC-OPC-SLCD
+               MOVE MOTVI                   TO AUD-TX-MTV-SLCD
+
+               EXEC CICS
+                   WRITEQ TD QUEUE('AUDT') FROM(AUDITORIA-REGISTRO)
+                             LENGTH(LENGTH OF AUDITORIA-REGISTRO)
+               END-EXEC
+
+           END-PERFORM
+
+           .
+       250000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       300000-CONSULTAR-CONTA SECTION.
+      *-----------------------------------------------------------------
+      *    Monta uma requisicao de uma unica conta a partir do que foi
+      *    digitado na tela, chama ARCSB627 para localizar as faixas
+      *    cadastradas e em seguida ARCSB628 para calcular os
+      *    Resultados - o mesmo par de chamadas que ARCP0627 faz por
+      *    lote, aqui reduzido a uma conta so.
+
+           MOVE 1                          TO ARCSB627-QT-OPR
+           MOVE WK-SIS              TO ARCSB627-SG-SIS-OGM-OPR (1)
+           MOVE WK-OPR              TO ARCSB627-NR-UNCO-CTR-OPR(1)
+           MOVE WK-EPRD             TO ARCSB627-NR-EPRD-FNCD   (1)
+           MOVE WK-SCTR             TO ARCSB627-NR-SCTR-OPR    (1)
+
+           MOVE LENGTH OF ARCSB627-DADOS TO EIBCALEN
+           CALL ARCSB627 USING DFHEIBLK ARCSB627-DADOS
+
+           MOVE ZEROS                      TO ARCSB628-QT-RSTD
+           MOVE ZEROS                      TO ARCSB628-SEQL-ERRO
+           MOVE SPACES                     TO ARCSB628-TX-ERRO
+
+      *    IN-SCS-OK cobre apenas a validade estrutural da requisicao;
+      *    conta sem faixa cadastrada e sinalizada por conta em
+      *    QT-FXA-OPR igual a zero (vide VRS003 de ARCSB627).
+           IF  NOT ARCSB627-IN-SCS-OK
+           OR  ARCSB627-QT-FXA-OPR(1) EQUAL ZEROS
+               MOVE ZEROS                  TO CA-QT-RSTD
+               MOVE SPACES                 TO MSGO OF ARCM628O
+               STRING 'Conta nao encontrada - ' ARCSB627-TX-ERRO
+                   DELIMITED BY SIZE INTO MSGO OF ARCM628O
+           ELSE
+               MOVE 1                       TO ARCSB628-QT-GR
+               MOVE ARCSB627-CD-GR-PRD-OPR(1)
+                                            TO ARCSB628-CD-GR-PRD(1)
+               MOVE WK-SIS
+                    TO ARCSB628-SG-SIS-OGM-OPR(1)
+               MOVE WK-OPR
+                    TO ARCSB628-NR-UNCO-CTR-OPR(1)
+               MOVE WK-EPRD
+                    TO ARCSB628-NR-EPRD-FNCD(1)
+               MOVE WK-SCTR
+                    TO ARCSB628-NR-SCTR-OPR(1)
+               MOVE ARCSB627-QT-FXA-OPR(1)
+                    TO ARCSB628-QT-FXA(1)
+
+               PERFORM VARYING IX-FXA FROM 1 BY 1
+               UNTIL IX-FXA GREATER ARCSB628-QT-FXA(1)
+
+                   MOVE ARCSB627-CD-FXA-OPR(1 IX-FXA)
+                       TO ARCSB628-CD-FXA-RVSA-RSCO(1 IX-FXA)
+                   MOVE ARCSB627-VL-AMTR-OPR(1 IX-FXA)
+                       TO ARCSB628-VL-AMTR(1 IX-FXA)
+                   MOVE ARCSB627-VL-PCLD-OPR(1 IX-FXA)
+                       TO ARCSB628-VL-PCLD(1 IX-FXA)
+                   MOVE ARCSB627-QT-PRZ-OPR(1 IX-FXA)
+                       TO ARCSB628-QT-PRZ-RSTT(1 IX-FXA)
+
+               END-PERFORM
+
+               MOVE LENGTH OF ARCSB628-DADOS TO EIBCALEN
+               CALL ARCSB628 USING DFHEIBLK ARCSB628-DADOS
+
+               MOVE SPACES                 TO MSGO OF ARCM628O
+               IF  ARCSB628-QT-ERRO GREATER ZEROS
+                   MOVE ZEROS               TO CA-QT-RSTD
+                   STRING 'Requisicao com erro - ' ARCSB628-TX-ERRO
+                       DELIMITED BY SIZE INTO MSGO OF ARCM628O
+               ELSE
+                   PERFORM 350000-COPIAR-RESULTADOS-COMMAREA
+               END-IF
+           END-IF
+
+           .
+       300000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       350000-COPIAR-RESULTADOS-COMMAREA SECTION.
+      *-----------------------------------------------------------------
+      *    ARCSB628-DADOS e WORKING-STORAGE e nao sobrevive entre
+      *    entradas na transacao - copia para o commarea so o que a
+      *    tela precisa para paginar os Resultados sem chamar o motor
+      *    de novo a cada PF7/PF8.
+
+           MOVE WK-SIS                     TO CA-SG-SIS-OGM-OPR
+           MOVE WK-OPR                     TO CA-NR-UNCO-CTR-OPR
+           MOVE WK-EPRD                    TO CA-NR-EPRD-FNCD
+           MOVE WK-SCTR                    TO CA-NR-SCTR-OPR
+           MOVE ARCSB628-VL-ENTD           TO CA-VL-ENTD
+           MOVE ARCSB628-VL-PCLD-ALVO      TO CA-VL-PCLD-ALVO
+           MOVE ARCSB628-TP-MODO           TO CA-TP-MODO
+           MOVE ARCSB628-IC-RSTD-SLCD      TO CA-IC-RSTD-SLCD
+           MOVE ARCSB628-QT-RSTD           TO CA-QT-RSTD
+
+           PERFORM VARYING IX-RSTD FROM 1 BY 1
+           UNTIL IX-RSTD GREATER CA-QT-RSTD
+
+               MOVE ARCSB628-QT-OPC(IX-RSTD)
+                   TO CA-QT-OPC(IX-RSTD)
+               MOVE ARCSB628-QT-FXA-RSTD(IX-RSTD 1)
+                   TO CA-QT-FXA-RSTD(IX-RSTD)
+
+               PERFORM VARYING IX-LIN FROM 1 BY 1
+               UNTIL IX-LIN GREATER 5
+
+                   MOVE ARCSB628-CD-GR-PRD-RSTD(IX-RSTD 1 IX-LIN)
+                       TO CA-CD-GR-PRD-RSTD(IX-RSTD IX-LIN)
+                   MOVE ARCSB628-CD-FXA-RVSA-RSTD(IX-RSTD 1 IX-LIN)
+                       TO CA-CD-FXA-RVSA-RSTD(IX-RSTD IX-LIN)
+
+               END-PERFORM
+
+           END-PERFORM
+
+           .
+       350000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       500000-MONTAR-TELA-RESPOSTA SECTION.
+      *-----------------------------------------------------------------
+      *    Preenche o mapa de saida com o Resultado atualmente
+      *    selecionado (CA-IC-RSTD-ATU) e as combinacoes da opcao
+      *    vencedora dele.
+
+           MOVE CA-SG-SIS-OGM-OPR          TO SISO
+           MOVE CA-NR-UNCO-CTR-OPR         TO OPRO
+           MOVE CA-NR-EPRD-FNCD            TO EPRDO
+           MOVE CA-NR-SCTR-OPR             TO SCTRO
+           MOVE CA-IC-RSTD-ATU             TO RSTDO
+
+           MOVE CA-VL-ENTD                 TO DSP-VL-ENTD
+           MOVE DSP-VL-ENTD                TO VLENO
+           MOVE CA-VL-PCLD-ALVO            TO DSP-VL-PCLD-ALVO
+           MOVE DSP-VL-PCLD-ALVO           TO VLPCO
+
+           MOVE SPACES                     TO SLCDO
+           MOVE SPACES                     TO DSCRO
+           PERFORM VARYING IX-LIN FROM 1 BY 1
+           UNTIL IX-LIN GREATER 5
+               MOVE SPACES                 TO LINO(IX-LIN)
+           END-PERFORM
+
+           IF  CA-QT-RSTD EQUAL ZEROS
+           OR  CA-IC-RSTD-ATU GREATER CA-QT-RSTD
+               MOVE 'Sem Resultados calculados para esta conta'
+                                            TO DSCRO
+           ELSE
+               MOVE TAB-RSTD(CA-IC-RSTD-ATU) TO DSCRO
+
+               IF  CA-IC-RSTD-ATU EQUAL CA-IC-RSTD-SLCD
+                   MOVE 'S'                 TO SLCDO
+               END-IF
+
+               IF  CA-QT-OPC(CA-IC-RSTD-ATU) GREATER ZEROS
+                   PERFORM VARYING IX-LIN FROM 1 BY 1
+                   UNTIL IX-LIN GREATER 5
+                   OR IX-LIN GREATER
+                      CA-QT-FXA-RSTD(CA-IC-RSTD-ATU)
+
+                       MOVE CA-CD-GR-PRD-RSTD(CA-IC-RSTD-ATU IX-LIN)
+                                            TO DSP-CD-GR-PRD-RSTD
+                       MOVE CA-CD-FXA-RVSA-RSTD(CA-IC-RSTD-ATU IX-LIN)
+                                            TO DSP-CD-FXA-RVSA-RSTD
+
+                       STRING
+                           'Grupo ' DSP-CD-GR-PRD-RSTD
+                           ' Faixa ' DSP-CD-FXA-RVSA-RSTD
+                           DELIMITED BY SIZE INTO LINO(IX-LIN)
+                       END-STRING
+
+                   END-PERFORM
+               END-IF
+           END-IF
+
+           .
+       500000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       600000-ENVIAR-TELA SECTION.
+      *-----------------------------------------------------------------
+
+           EXEC CICS
+               SEND MAP('ARCM628') MAPSET('ARCSM628')
+                    FROM(ARCM628O) DATAONLY
+           END-EXEC
+
+           EXEC CICS
+               RETURN TRANSID(EIBTRNID) COMMAREA(DFHCOMMAREA)
+           END-EXEC
+
+           .
+       600000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       900000-ENCERRAR-CONVERSA SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE SPACES                     TO MSGO OF ARCM628O
+           STRING 'Consulta encerrada'
+               DELIMITED BY SIZE INTO MSGO OF ARCM628O
+           END-STRING
+
+           EXEC CICS
+               SEND TEXT FROM(MSGO OF ARCM628O) ERASE FREEKB
+           END-EXEC
+
+           EXEC CICS
+               RETURN
+           END-EXEC
+
+           .
+       900000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       999000-ERRO SECTION.
+      *-----------------------------------------------------------------
+       999001-ERRO.
+      *------------
+           MOVE 888                        TO RETURN-CODE
+           DISPLAY CTE-PROG ' 888 - Erro'
+           .
+       999000-SAI.
+           EXIT.
