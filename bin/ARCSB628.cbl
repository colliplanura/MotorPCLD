@@ -8,6 +8,28 @@
       * COMPILACAO: COBOL CICS
       *----------------------------------------------------------------*
       * VRS0001 07.11.2016 - F2419497 - Implantacao.
+      * VRS0002 08.08.2026 - F2419497 - Motor generalizado para N
+      *         grupos/faixas (OCCURS DEPENDING ON), combinador
+      *         recursivo com poda por branch-and-bound, validacao
+      *         acumula todos os erros da requisicao, bandas e
+      *         percentuais de entrada parametrizados na requisicao,
+      *         identificacao da conta de origem propagada para os
+      *         Resultados, guarda das 3 melhores opcoes por
+      *         Resultado, modo reverso (valor minimo de entrada para
+      *         reverter uma meta de PCLD), cronograma de entrada em
+      *         parcelas, validacao do codigo de produto contra o
+      *         catalogo, distribuicao de amortizacao (mediana) para
+      *         o Resultado 4, Resultado 10 ponderado por prazo e
+      *         lista de exclusao de grupo/faixa.
+      * VRS003 09.08.2026 - F8944859 - ARCSB628-QT-FXA-ENTD passa a
+      *         ser validado em 110000-VALIDAR-REQUISICAO (999010-ERRO);
+      *         tabela de RSTD-ATU ampliada para 14 posicoes para
+      *         comportar o maior QT-FXA-ENTD aceito sem estourar a
+      *         tabela; Resultado 10 (prazo) deixa de colidir com o
+      *         indice fixo usado pelas bandas de percentual de entrada
+      *         em 250300-MTA-RSTD-3-9; MNR-VL-ENTD-ALVO deixa de
+      *         vazar o valor sentinela quando o modo reverso nao acha
+      *         combinacao que atinja a meta de PCLD.
       *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
@@ -35,7 +57,7 @@
                    '*** ARCSB628 S.S. COMECA AQUI ***'.
        77  CTE-PROG                     PIC  X(18) VALUE
                                                     '*** ARCSB628 ***'.
-       77  CTE-VERS                     PIC  X(06) VALUE 'VRS001'.
+       77  CTE-VERS                     PIC  X(06) VALUE 'VRS002'.
        77  SBVERSAO                     PIC  X(08) VALUE 'SBVERSAO'.
 
       *----------------------------------------------------------------*
@@ -44,6 +66,9 @@
 
        01  GRP-ERRO.
            03  GD-EIBCALEN                  PIC  9(09).
+           03  WK-LEN-COMMAREA              PIC  9(09).
+           03  WK-SEQL-ERRO                 PIC S9(09) COMP-5.
+           03  WK-TX-ERRO                   PIC  X(120).
 
        01  GRP-CTL-LS.
            03  IC-GR-RQSC                   PIC S9(04) COMP-5.
@@ -51,31 +76,43 @@
            03  IC-FXA-RQSC-ANT              PIC S9(04) COMP-5.
            03  IC-GR-RQSC-D                 PIC  9(03).
            03  IC-FXA-RQSC-D                PIC  9(02).
-           03  IC-GR1                       PIC  9(03).
-           03  IC-GR2                       PIC  9(03).
-           03  IC-GR3                       PIC  9(03).
-           03  IC-GR4                       PIC  9(03).
-           03  IC-GR5                       PIC  9(03).
-           03  IC-GR6                       PIC  9(03).
-           03  IC-GR7                       PIC  9(03).
-           03  IC-GR8                       PIC  9(03).
-           03  IC-GR9                       PIC  9(03).
-           03  IC-GR10                      PIC  9(03).
-           03  IC-FXA1                      PIC  9(02).
-           03  IC-FXA2                      PIC  9(02).
-           03  IC-FXA3                      PIC  9(02).
-           03  IC-FXA4                      PIC  9(02).
-           03  IC-FXA5                      PIC  9(02).
-           03  IC-FXA6                      PIC  9(02).
-           03  IC-FXA7                      PIC  9(02).
-           03  IC-FXA8                      PIC  9(02).
-           03  IC-FXA9                      PIC  9(02).
-           03  IC-FXA10                     PIC  9(02).
+           03  WK-QT-FXA-ENTD-D             PIC  9(02).
+           03  IC-GR                        PIC  9(04).
+           03  IC-FXA                       PIC  9(04).
            03  IC-RSTD                      PIC  9(03).
+           03  IC-OPC                       PIC  9(01).
            03  IC-FXA-RSTD                  PIC  9(03).
-           03  IC-GR                        PIC  9(03).
-           03  IC-FXA                       PIC  9(02).
-           03  QT-FXA                       PIC  9(02).
+           03  IC-EXCL                      PIC  9(04).
+           03  QT-FXA                       PIC  9(04).
+           03  WK-EXCLUIDO-SW               PIC  X(01).
+               88  WK-EXCLUIDO                     VALUE 'S'.
+               88  WK-NAO-EXCLUIDO                 VALUE 'N'.
+      *    Criterio da combinacao candidata, apurado pelo chamador de
+      *    252000/252100 antes de saber em que posicao do ranking (se
+      *    alguma) ela vai cair. Fica de fora do vetor ARCSB628-OPC
+      *    para nao pisar no criterio da opcao 1 ja guardada antes da
+      *    comparacao ser feita.
+           03  WK-VL-CRIT-NOVO              PIC S9(15)V9(9).
+
+      *    Pilha de niveis do combinador recursivo (um por grupo que
+      *    pode entrar na combinacao). Substitui os pares IC-GRn /
+      *    IC-FXAn que existiam ate a versao anterior (um a um, dois a
+      *    dois, ... , dez a dez).
+       01  GRP-NIVEL.
+           03  NV-ATU                       PIC  9(04) COMP-5.
+           03  NV-TAB OCCURS 30 TIMES.
+               05  NV-IC-GR                 PIC  9(04) COMP-5.
+               05  NV-INICIO                PIC  9(04) COMP-5.
+               05  NV-ACM-AMTR-SV           PIC S9(15)V99 COMP-3.
+               05  NV-ACM-PCLD-SV           PIC S9(15)V99 COMP-3.
+               05  NV-QT-RSTD-SV            PIC S9(04) COMP-5.
+
+       01  GRP-PODA.
+           03  WK-PODA-SW                   PIC  X(01).
+               88  WK-PODAR                        VALUE 'S'.
+               88  WK-NAO-PODAR                    VALUE 'N'.
+           03  WK-VL-ENTD-MAIOR             PIC S9(15)V99 COMP-3
+                                            VALUE ZEROS.
 
        01  GRP-CLC.
            03  MNR-VL                       PIC  9(15)V99
@@ -84,38 +121,66 @@
            03  MED-VL                       PIC  9(15)V99 VALUE ZEROS.
            03  VL-PC-ACI                    PIC  9(15)V99 VALUE ZEROS.
            03  VL-PC-ABXO                   PIC  9(15)V99 VALUE ZEROS.
-           03  PC-ACI                       PIC  9(01)V9(4)
-                                            VALUE 1,1000.
-           03  PC-ABXO                      PIC  9(01)V9(4)
-                                            VALUE 0,9000.
            03  ACM-AMTR                     PIC  9(15)V99.
            03  ACM-PCLD                     PIC  9(15)V99.
            03  MOR-PCLD                     PIC  9(15)V99 VALUE ZEROS.
-           03  MOR-PCLD-80                  PIC  9(15)V99 VALUE ZEROS.
-           03  MOR-PCLD-90                  PIC  9(15)V99 VALUE ZEROS.
-           03  MOR-PCLD-110                 PIC  9(15)V99 VALUE ZEROS.
-           03  MOR-PCLD-120                 PIC  9(15)V99 VALUE ZEROS.
-           03  IC-ATU                       PIC  9(01)V9(16).
-           03  MLHR-IC                      PIC  9(01)V9(16)
-                                            VALUE 9,9999999999999999.
-           03  MLHR-IC-10-ACI-ABXO             PIC  9(01)V9(16)
-                                            VALUE 9,9999999999999999.
-           03  VL-ENTD-80                   PIC  9(15)V99 VALUE ZEROS.
-           03  VL-ENTD-90                   PIC  9(15)V99 VALUE ZEROS.
-           03  VL-ENTD-110                  PIC  9(15)V99 VALUE ZEROS.
-           03  VL-ENTD-120                  PIC  9(15)V99 VALUE ZEROS.
+           03  IC-ATU                       PIC  9(01)V9(9).
+           03  MLHR-IC                      PIC  9(01)V9(9)
+                                            VALUE 9,999999999.
+           03  MLHR-IC-10-ACI-ABXO          PIC  9(01)V9(9)
+                                            VALUE 9,999999999.
+           03  WK-VL-PZO                    PIC  9(15)V9(9)
+                                            VALUE ZEROS.
+           03  MLHR-VL-PZO                  PIC  9(15)V9(9)
+                                            VALUE ZEROS.
+           03  WK-VL-ENTD-FXA OCCURS 8 TIMES
+                                     PIC S9(15)V99 COMP-3.
+
+      *    Distribuicao de amortizacao (mediana) usada no Resultado 4
+       01  GRP-DISTR.
+           03  WK-QT-AMTR                   PIC  9(05) COMP-5
+                                            VALUE ZEROS.
+           03  WK-LS-AMTR OCCURS 600 TIMES  PIC  9(15)V99 COMP-3.
+           03  WK-IX-A                      PIC  9(05) COMP-5.
+           03  WK-IX-B                      PIC  9(05) COMP-5.
+           03  WK-TROCA                     PIC  9(15)V99 COMP-3.
+           03  WK-MEIO                      PIC  9(05) COMP-5.
+
+      *    Catalogo de codigos de grupo/produto validos (placeholder -
+      *    em producao seria carregado de um arquivo mestre)
+       01  GRP-CATALOGO.
+           03  QT-CATALOGO                  PIC  9(04) COMP-5
+                                            VALUE 30.
+           03  CATALOGO-PRD             PIC S9(04) COMP-5
+                                            OCCURS 30 TIMES
+                                            INDEXED BY IX-CAT.
+           03  WK-ACHOU-SW                  PIC  X(01).
+               88  WK-ACHOU-CATALOGO               VALUE 'S'.
+               88  WK-NAO-ACHOU-CATALOGO           VALUE 'N'.
+
+      *    Modo reverso (Resultado que atinge uma meta de PCLD com o
+      *    menor valor de entrada possivel)
+       01  GRP-REVERSO.
+           03  MNR-VL-ENTD-ALVO             PIC  9(15)V99
+                                            VALUE 999999999999999,99.
+           03  WK-ACHOU-ALVO-SW             PIC  X(01) VALUE 'N'.
+               88  WK-ACHOU-ALVO                   VALUE 'S'.
+               88  WK-NAO-ACHOU-ALVO               VALUE 'N'.
 
        01  GRP-RSTD-ATU.
            03  RSTD-ATU-QT-RSTD             PIC S9(04)  COMP-5 VALUE +0.
-           03  RSTD-ATU-LS-CBN OCCURS 10 TIMES.
+           03  RSTD-ATU-LS-CBN OCCURS 30 TIMES.
                05  RSTD-ATU-CD-GR-PRD       PIC S9(04)  COMP-5 VALUE +0.
                05  RSTD-ATU-CD-FXA-RVSA     PIC S9(04)  COMP-5 VALUE +0.
+               05  RSTD-ATU-SG-SIS-OGM-OPR  PIC  X(03).
+               05  RSTD-ATU-NR-UNCO-CTR-OPR PIC  9(17).
+               05  RSTD-ATU-NR-EPRD-FNCD    PIC  9(05).
+               05  RSTD-ATU-NR-SCTR-OPR     PIC  9(05).
 
        01  FILLER                           PIC  X(32000).
        01  FILLER                           PIC  X(32000).
        01  FILLER                           PIC  X(32000).
        01  FILLER                           PIC  X(32000).
-       01  FILLER                           PIC  X(32000).
 
        01  TABELA-RSTD.
            03  FILLER                       PIC  X(40)
@@ -129,16 +194,18 @@
            03  FILLER                       PIC  X(40)
                           VALUE 'Melhor reversao PCLD com a entrada'.
            03  FILLER                       PIC  X(40)
-                          VALUE 'Melhor reversao PCLD com -20% entrada'.
+                          VALUE 'Melhor reversao PCLD com fx.2 entr.'.
            03  FILLER                       PIC  X(40)
-                          VALUE 'Melhor reversao PCLD com -10% entrada'.
+                          VALUE 'Melhor reversao PCLD com fx.3 entr.'.
            03  FILLER                       PIC  X(40)
-                          VALUE 'Melhor reversao PCLD com +10% entrada'.
+                          VALUE 'Melhor reversao PCLD com fx.4 entr.'.
            03  FILLER                       PIC  X(40)
-                          VALUE 'Melhor reversao PCLD com +20% entrada'.
+                          VALUE 'Melhor reversao PCLD com fx.5 entr.'.
+           03  FILLER                       PIC  X(40)
+                          VALUE 'Melhor reversao ponderada por prazo'.
 
        01  FILLER REDEFINES TABELA-RSTD.
-           03  TAB-RSTD   OCCURS 9 TIMES    PIC  X(40).
+           03  TAB-RSTD   OCCURS 10 TIMES   PIC  X(40).
 
        01  TX-DSCR-RSTD                     PIC  X(40).
 
@@ -161,30 +228,9 @@
            05  DSP-VL-ENTD                  PIC ZZZ.ZZ9,99.
            05  FILLER                       PIC  X(02) VALUE SPACES.
            05  DSP-QT-GR                    PIC ZZZZ9.
-           05  DSP-LS-GR            OCCURS 10 TIMES.
-               07  DSP-CD-GR-PRD            PIC ZZZZ9.
-               07  FILLER                   PIC  X(02) VALUE SPACES.
-               07  DSP-QT-FXA               PIC ZZZZ9.
-               07  FILLER                   PIC  X(02) VALUE SPACES.
-               07  DSP-LS-FXA-RVSA  OCCURS 8 TIMES.
-                   09  DSP-CD-FXA-RVSA-RSCO PIC ZZZZ9.
-                   09  FILLER               PIC X(02) VALUE SPACES.
-                   09  DSP-VL-AMTR          PIC ZZZ.ZZ9,99.
-                   09  FILLER               PIC X(02) VALUE SPACES.
-                   09  DSP-VL-PCLD          PIC ZZZ.ZZ9,99.
-                   09  FILLER               PIC X(02) VALUE SPACES.
 
        01  DSP-RPST.
            05  DSP-QT-RSTD                  PIC ZZZZ9.
-           05  DSP-RSTD OCCURS 9 TIMES.
-               07  DSP-QT-FXA-RSTD          PIC Z9.
-               07  FILLER                   PIC X(02).
-               07  DSP-LS-CBN OCCURS 10 TIMES.
-                   09  FILLER               PIC X(02).
-                   09  DSP-CD-GR-PRD-RSTD   PIC Z9.
-                   09  FILLER               PIC X(01).
-                   09  DSP-CD-FXA-RVSA-RSTD PIC Z9.
-                   09  FILLER               PIC X(02).
 
 
       *----------------------------------------------------------------*
@@ -206,26 +252,93 @@
       *----------------------------------------------------------------*
       *    CALL SBVERSAO USING CTE-PROG CTE-VERS
 
+           IF  EIBCALEN NOT EQUAL LENGTH OF DFHCOMMAREA
+               PERFORM 999001-ERRO
+           END-IF
            PERFORM 100000-PROCEDIMENTO-INICIAIS
            PERFORM 110000-VALIDAR-REQUISICAO
-           PERFORM 200000-PROCESSAR
+           IF  ARCSB628-QT-ERRO EQUAL ZEROS
+               PERFORM 200000-PROCESSAR
+           END-IF
            PERFORM 300000-FINALIZAR
            .
        000000-SAI.
            GOBACK.
 
       *-----------------------------------------------------------------
-       100000-PROCEDIMENTO-INICIAIS SECTION.
+      *    Ponto de entrada em lote, sem commarea CICS/EIBCALEN, para
+      *    quem precisa invocar o motor de combinacao fora de uma
+      *    transacao CICS (ex.: harness de regressao). Reaproveita o
+      *    mesmo DFHCOMMAREA e a mesma logica de validacao/combinacao
+      *    do ponto de entrada principal, apenas sem a checagem de
+      *    tamanho de commarea, que so faz sentido sob CICS.
       *-----------------------------------------------------------------
-           IF  EIBCALEN NOT EQUAL LENGTH OF DFHCOMMAREA
-               PERFORM 999001-ERRO
+       COMBINA-ENTRY SECTION.
+       ENTRY 'COMBINA' USING DFHCOMMAREA.
+
+           PERFORM 100000-PROCEDIMENTO-INICIAIS
+           PERFORM 110000-VALIDAR-REQUISICAO
+           IF  ARCSB628-QT-ERRO EQUAL ZEROS
+               PERFORM 200000-PROCESSAR
            END-IF
+           PERFORM 300000-FINALIZAR
+           GOBACK
+           .
+
+      *-----------------------------------------------------------------
+       100000-PROCEDIMENTO-INICIAIS SECTION.
+      *-----------------------------------------------------------------
            DISPLAY CTE-PROG ' Inicio.: ' FUNCTION CURRENT-DATE
 
            MOVE ZEROS                   TO ARCSB628-QT-RSTD
-           MOVE ZEROS                   TO ARCSB628-SEQL-ERRO
+                                           ARCSB628-QT-ERRO
+                                           ARCSB628-SEQL-ERRO
            MOVE SPACES                  TO ARCSB628-TX-ERRO
 
+      *    ARCSB628-DADOS e reaproveitado de uma chamada para a outra
+      *    (lote de ARCP0627, casos de roda.cbl) - zera o top-3 de
+      *    cada Resultado para nao vazar QT-OPC/criterio de uma
+      *    requisicao para a proxima.
+           PERFORM VARYING IC-RSTD FROM 1 BY 1 UNTIL IC-RSTD GREATER 14
+               MOVE ZEROS                TO ARCSB628-QT-OPC(IC-RSTD)
+           END-PERFORM
+
+      *    Mesma logica para o alvo do modo reverso - sem isso, uma
+      *    requisicao que nao encontra combinacao que atinja a meta de
+      *    PCLD herdaria o MNR-VL-ENTD-ALVO/achou-alvo da chamada
+      *    anterior.
+           MOVE 999999999999999,99      TO MNR-VL-ENTD-ALVO
+           SET  WK-NAO-ACHOU-ALVO       TO TRUE
+
+      *    Bandas e percentuais de entrada: se a requisicao nao trouxe
+      *    parametro, assume a politica default historica (+10%/-10%
+      *    na faixa media, e 80/90/110/120% da entrada).
+           IF  ARCSB628-PC-ACI EQUAL ZEROS
+               MOVE 1,1000               TO ARCSB628-PC-ACI
+           END-IF
+           IF  ARCSB628-PC-ABXO EQUAL ZEROS
+               MOVE 0,9000               TO ARCSB628-PC-ABXO
+           END-IF
+           IF  ARCSB628-QT-FXA-ENTD EQUAL ZEROS
+               MOVE 4                    TO ARCSB628-QT-FXA-ENTD
+               MOVE 0,8000               TO ARCSB628-PC-FXA-ENTD(1)
+               MOVE 0,9000               TO ARCSB628-PC-FXA-ENTD(2)
+               MOVE 1,1000               TO ARCSB628-PC-FXA-ENTD(3)
+               MOVE 1,2000               TO ARCSB628-PC-FXA-ENTD(4)
+           END-IF
+           IF  ARCSB628-QT-PRST EQUAL ZEROS
+               MOVE 1                    TO ARCSB628-QT-PRST
+           END-IF
+           IF  NOT ARCSB628-MODO-DIRETO AND NOT ARCSB628-MODO-REVERSO
+               SET ARCSB628-MODO-DIRETO  TO TRUE
+           END-IF
+
+      *    Catalogo de produtos/grupos validos (ver 999013-ERRO)
+           PERFORM VARYING IX-CAT FROM 1 BY 1
+           UNTIL IX-CAT GREATER QT-CATALOGO
+               MOVE IX-CAT               TO CATALOGO-PRD(IX-CAT)
+           END-PERFORM
+
            PERFORM 990000-DISPLAY-INPUT
            .
        100000-SAI.
@@ -234,13 +347,24 @@
       *----------------------------------------------------------------*
        110000-VALIDAR-REQUISICAO         SECTION.
       *----------------------------------------------------------------*
-           IF  ARCSB628-VL-ENTD NOT NUMERIC
-               PERFORM 999008-ERRO
+           IF  ARCSB628-MODO-DIRETO
+               IF  ARCSB628-VL-ENTD NOT NUMERIC
+                   PERFORM 999008-ERRO
+               END-IF
+           ELSE
+               IF  ARCSB628-VL-PCLD-ALVO NOT NUMERIC
+               OR  ARCSB628-VL-PCLD-ALVO EQUAL ZEROS
+                   PERFORM 999008-ERRO
+               END-IF
+           END-IF
+
+           IF  NOT ARCSB628-QT-FXA-ENTD-VLDO
+               PERFORM 999014-ERRO
            END-IF
 
            IF  NOT ARCSB628-QT-GR-VLDO
                PERFORM 999002-ERRO
-           END-IF
+           ELSE
 
            PERFORM VARYING IC-GR-RQSC FROM 1 BY 1
            UNTIL IC-GR-RQSC GREATER ARCSB628-QT-GR
@@ -252,6 +376,8 @@
              IF ARCSB628-CD-GR-PRD(IC-GR-RQSC)
              LESS OR EQUAL ZEROS
                 PERFORM 999004-ERRO
+             ELSE
+                PERFORM 015000-VALIDAR-CATALOGO
              END-IF
 
              MOVE ZEROS                 TO IC-FXA-RQSC-ANT
@@ -300,30 +426,78 @@
 
              END-PERFORM
            END-PERFORM
+           END-IF
+
+           IF  ARCSB628-QT-ERRO GREATER ZEROS
+               PERFORM 000000-SAI
+           END-IF
            .
        110000-SAI.
            EXIT.
 
+      *----------------------------------------------------------------*
+       015000-VALIDAR-CATALOGO           SECTION.
+      *----------------------------------------------------------------*
+           SET WK-NAO-ACHOU-CATALOGO     TO TRUE
+           PERFORM VARYING IX-CAT FROM 1 BY 1
+           UNTIL IX-CAT GREATER QT-CATALOGO
+              IF  CATALOGO-PRD(IX-CAT) EQUAL
+                  ARCSB628-CD-GR-PRD(IC-GR-RQSC)
+                  SET WK-ACHOU-CATALOGO  TO TRUE
+              END-IF
+           END-PERFORM
+           IF  WK-NAO-ACHOU-CATALOGO
+               PERFORM 999013-ERRO
+           END-IF
+           .
+       015000-SAI.
+           EXIT.
+
       *----------------------------------------------------------------*
        200000-PROCESSAR                  SECTION.
       *----------------------------------------------------------------*
            PERFORM 250005-MNR-MOR-AMTZ
 
-           MULTIPLY MED-VL BY PC-ABXO GIVING VL-PC-ABXO
-           MULTIPLY MED-VL BY PC-ACI  GIVING VL-PC-ACI
+           MULTIPLY MED-VL BY ARCSB628-PC-ABXO GIVING VL-PC-ABXO
+           MULTIPLY MED-VL BY ARCSB628-PC-ACI  GIVING VL-PC-ACI
 
-           IF  ARCSB628-VL-ENTD EQUAL ZEROS
+           IF  ARCSB628-MODO-DIRETO AND ARCSB628-VL-ENTD EQUAL ZEROS
                MOVE 4                   TO ARCSB628-QT-RSTD
            ELSE
-               MULTIPLY ARCSB628-VL-ENTD BY 0,8 GIVING VL-ENTD-80
-               MULTIPLY ARCSB628-VL-ENTD BY 0,9 GIVING VL-ENTD-90
-               MULTIPLY ARCSB628-VL-ENTD BY 1,1 GIVING VL-ENTD-110
-               MULTIPLY ARCSB628-VL-ENTD BY 1,2 GIVING VL-ENTD-120
-               MOVE 9                   TO ARCSB628-QT-RSTD
+               PERFORM VARYING IC-FXA FROM 1 BY 1
+               UNTIL IC-FXA GREATER ARCSB628-QT-FXA-ENTD
+                   MULTIPLY ARCSB628-VL-ENTD
+                       BY ARCSB628-PC-FXA-ENTD(IC-FXA)
+                       GIVING WK-VL-ENTD-FXA(IC-FXA)
+               END-PERFORM
+               MOVE 5                   TO ARCSB628-QT-RSTD
+               ADD  ARCSB628-QT-FXA-ENTD TO ARCSB628-QT-RSTD
+               MOVE ARCSB628-VL-ENTD    TO WK-VL-ENTD-MAIOR
+               PERFORM VARYING IC-FXA FROM 1 BY 1
+               UNTIL IC-FXA GREATER ARCSB628-QT-FXA-ENTD
+                   IF  WK-VL-ENTD-FXA(IC-FXA) GREATER WK-VL-ENTD-MAIOR
+                       MOVE WK-VL-ENTD-FXA(IC-FXA)
+                                        TO WK-VL-ENTD-MAIOR
+                   END-IF
+               END-PERFORM
            END-IF
 
-           PERFORM 250010-COMBINA-UM-A-UM
+      *    Resultado 10 (prazo) sempre soma mais uma posicao ao total,
+      *    logo apos o ultimo Resultado de banda de entrada - a
+      *    validacao de ARCSB628-QT-FXA-ENTD em 110000-VALIDAR-
+      *    REQUISICAO garante que o total (5 fixos + ate 8 bandas + 1
+      *    de prazo = ate 14) nunca excede ARCSB628-RSTD OCCURS 14.
+           ADD  1                       TO ARCSB628-QT-RSTD
+
+           PERFORM 250010-COMBINA-INICIAR
 
+           IF  ARCSB628-MODO-REVERSO
+               IF  WK-ACHOU-ALVO
+                   MOVE MNR-VL-ENTD-ALVO TO ARCSB628-VL-ENTD-MIN
+               ELSE
+                   PERFORM 999015-ERRO
+               END-IF
+           END-IF
            .
        200000-SAI.
            EXIT.
@@ -331,9 +505,11 @@
       *----------------------------------------------------------------*
        250005-MNR-MOR-AMTZ SECTION.
       *----------------------------------------------------------------*
-           MOVE 2                       TO ARCSB628-QT-RSTD
-           MOVE 1                       TO ARCSB628-QT-FXA-RSTD(1)
-           MOVE ARCSB628-QT-GR          TO ARCSB628-QT-FXA-RSTD(2)
+           MOVE 1                       TO ARCSB628-QT-FXA-RSTD(1 1)
+           MOVE ARCSB628-QT-GR          TO ARCSB628-QT-FXA-RSTD(2 1)
+           MOVE 1                       TO ARCSB628-QT-OPC(1)
+                                           ARCSB628-QT-OPC(2)
+           MOVE ZEROS                   TO WK-QT-AMTR
 
            PERFORM VARYING IC-GR-RQSC FROM 1 BY 1
            UNTIL IC-GR-RQSC GREATER ARCSB628-QT-GR
@@ -342,260 +518,177 @@
                IF  ARCSB628-VL-AMTR(IC-GR-RQSC 1) LESS MNR-VL
                    MOVE ARCSB628-VL-AMTR(IC-GR-RQSC 1)
                                         TO MNR-VL
+                   PERFORM 260000-MTA-CBN-IDNT-CTA
                    MOVE ARCSB628-CD-GR-PRD(IC-GR-RQSC)
-                                       TO ARCSB628-CD-GR-PRD-RSTD(1 1)
+                     TO ARCSB628-CD-GR-PRD-RSTD(1 1 1)
                    MOVE ARCSB628-CD-FXA-RVSA-RSCO(IC-GR-RQSC 1)
-                                       TO ARCSB628-CD-FXA-RVSA-RSTD(1 1)
+                     TO ARCSB628-CD-FXA-RVSA-RSTD(1 1 1)
                END-IF
 
-      * Resultado 2: Maior reversão possível
+      * Resultado 2: Maior reversão possível (todas as faixas maximas)
                MOVE ARCSB628-QT-FXA(IC-GR-RQSC) TO QT-FXA
-               MOVE ARCSB628-CD-GR-PRD        (IC-GR-RQSC)
-                                TO ARCSB628-CD-GR-PRD-RSTD(2 IC-GR-RQSC)
+               MOVE IC-GR-RQSC                  TO IC-FXA
+               MOVE ARCSB628-CD-GR-PRD (IC-GR-RQSC)
+                     TO ARCSB628-CD-GR-PRD-RSTD(2 1 IC-GR-RQSC)
                MOVE ARCSB628-CD-FXA-RVSA-RSCO (IC-GR-RQSC QT-FXA)
-                              TO ARCSB628-CD-FXA-RVSA-RSTD(2 IC-GR-RQSC)
+                     TO ARCSB628-CD-FXA-RVSA-RSTD(2 1 IC-GR-RQSC)
                ADD ARCSB628-VL-AMTR           (IC-GR-RQSC QT-FXA)
                                         TO MOR-VL
+
+      * Distribuicao das amortizacoes de todas as faixas (Resultado 4)
+               PERFORM VARYING IC-FXA-RQSC FROM 1 BY 1
+               UNTIL IC-FXA-RQSC GREATER ARCSB628-QT-FXA(IC-GR-RQSC)
+                   ADD 1                TO WK-QT-AMTR
+                   MOVE ARCSB628-VL-AMTR(IC-GR-RQSC IC-FXA-RQSC)
+                                        TO WK-LS-AMTR(WK-QT-AMTR)
+               END-PERFORM
+
            END-PERFORM
 
-      * Valor médio de amortização. Será utilizado no Resultado 3
-           COMPUTE MED-VL = (MNR-VL + MOR-VL) / 2
-               ON SIZE ERROR PERFORM 999009-ERRO
+           PERFORM 250008-CALCULAR-MEDIANA
            .
        250005-SAI.
            EXIT.
 
       *----------------------------------------------------------------*
-       250010-COMBINA-UM-A-UM SECTION.
-      *----------------------------------------------------------------*
-           PERFORM VARYING IC-GR1 FROM 1 BY 1
-           UNTIL IC-GR1 GREATER ARCSB628-QT-GR
-
-
-               PERFORM VARYING IC-FXA1 FROM 1 BY 1
-               UNTIL IC-FXA1 GREATER ARCSB628-QT-FXA(IC-GR1)
-      *        Um a um
-                   MOVE ZEROS           TO IC-FXA-RSTD
-                                           ACM-AMTR
-                                           ACM-PCLD
-                                           RSTD-ATU-QT-RSTD
-
-                   MOVE IC-GR1          TO IC-GR
-                   MOVE IC-FXA1         TO IC-FXA
-                   PERFORM 250300-MTA-RSTD-3-9
-
-                   ADD 1 IC-GR1     GIVING IC-GR2
-                   PERFORM 250020-COMBINA-DOIS-A-DOIS
+       250008-CALCULAR-MEDIANA SECTION.
+      *----------------------------------------------------------------*
+      *    Ordena por bolha (bubble sort) a lista de amortizacoes de
+      *    todas as faixas e usa a mediana como centro da banda do
+      *    Resultado 4, no lugar do ponto medio simples entre a menor
+      *    e a maior amortizacao encontradas.
+           PERFORM VARYING WK-IX-A FROM 1 BY 1
+           UNTIL WK-IX-A GREATER WK-QT-AMTR
+               PERFORM VARYING WK-IX-B FROM 1 BY 1
+               UNTIL WK-IX-B GREATER (WK-QT-AMTR - WK-IX-A)
+                   IF  WK-LS-AMTR(WK-IX-B) GREATER
+                       WK-LS-AMTR(WK-IX-B + 1)
+                       MOVE WK-LS-AMTR(WK-IX-B)     TO WK-TROCA
+                       MOVE WK-LS-AMTR(WK-IX-B + 1)
+                                                     TO WK-LS-AMTR
+                                                        (WK-IX-B)
+                       MOVE WK-TROCA                TO WK-LS-AMTR
+                                                        (WK-IX-B + 1)
+                   END-IF
                END-PERFORM
-
            END-PERFORM
-           .
-       250010-SAI.
-           EXIT.
-      *----------------------------------------------------------------*
-       250020-COMBINA-DOIS-A-DOIS SECTION.
-      *----------------------------------------------------------------*
-           PERFORM VARYING IC-GR2 FROM IC-GR2 BY 1
-           UNTIL IC-GR2 GREATER ARCSB628-QT-GR
-
-               ADD 1                    TO IC-FXA-RSTD
-
-               PERFORM VARYING IC-FXA2 FROM 1 BY 1
-               UNTIL IC-FXA2 GREATER ARCSB628-QT-FXA(IC-GR2)
-      *        Dois a dois
-                   MOVE IC-GR2          TO IC-GR
-                   MOVE IC-FXA2         TO IC-FXA
-                   PERFORM 250300-MTA-RSTD-3-9
 
-                   ADD 1 IC-GR2     GIVING IC-GR3
-                   PERFORM 250030-COMBINA-TRES-A-TRES
-               END-PERFORM
-
-           END-PERFORM
+           IF  WK-QT-AMTR EQUAL ZEROS
+               MOVE ZEROS               TO MED-VL
+           ELSE
+               DIVIDE WK-QT-AMTR BY 2 GIVING WK-MEIO
+               IF  FUNCTION MOD(WK-QT-AMTR, 2) EQUAL ZEROS
+                   COMPUTE MED-VL = (WK-LS-AMTR(WK-MEIO) +
+                                      WK-LS-AMTR(WK-MEIO + 1)) / 2
+                       ON SIZE ERROR PERFORM 999009-ERRO
+                   END-COMPUTE
+               ELSE
+                   MOVE WK-LS-AMTR(WK-MEIO + 1) TO MED-VL
+               END-IF
+           END-IF
            .
-       250020-SAI.
+       250008-SAI.
            EXIT.
-      *----------------------------------------------------------------*
-       250030-COMBINA-TRES-A-TRES SECTION.
-      *----------------------------------------------------------------*
-           PERFORM VARYING IC-GR3 FROM IC-GR3 BY 1
-           UNTIL IC-GR3 GREATER ARCSB628-QT-GR
-
-               ADD 1                    TO IC-FXA-RSTD
-
-               PERFORM VARYING IC-FXA3 FROM 1 BY 1
-               UNTIL IC-FXA3 GREATER ARCSB628-QT-FXA(IC-GR3)
-      *        Tres a tres
-                   MOVE IC-GR3          TO IC-GR
-                   MOVE IC-FXA3         TO IC-FXA
-                   PERFORM 250300-MTA-RSTD-3-9
-
-                   ADD 1 IC-GR3     GIVING IC-GR4
-                   PERFORM 250040-COMBINA-QUATRO-A-QUATRO
-               END-PERFORM
 
-           END-PERFORM
-           .
-       250030-SAI.
-           EXIT.
       *----------------------------------------------------------------*
-       250040-COMBINA-QUATRO-A-QUATRO SECTION.
-      *----------------------------------------------------------------*
-           PERFORM VARYING IC-GR4 FROM IC-GR4 BY 1
-           UNTIL IC-GR4 GREATER ARCSB628-QT-GR
-
-               ADD 1                    TO IC-FXA-RSTD
-
-               PERFORM VARYING IC-FXA4 FROM 1 BY 1
-               UNTIL IC-FXA4 GREATER ARCSB628-QT-FXA(IC-GR4)
-      *        Quatro a quatro
-                   MOVE IC-GR4          TO IC-GR
-                   MOVE IC-FXA4         TO IC-FXA
-                   PERFORM 250300-MTA-RSTD-3-9
-
-                   ADD 1 IC-GR4     GIVING IC-GR5
-                   PERFORM 250050-COMBINA-CINCO-A-CINCO
-               END-PERFORM
-
-           END-PERFORM
+       260000-MTA-CBN-IDNT-CTA SECTION.
+      *----------------------------------------------------------------*
+      *    Copia a identificacao da conta de origem (sistema,
+      *    contrato, produto e setor vindos da ENTRADA) para dentro
+      *    da combinacao vencedora, de forma que o Resultado seja
+      *    rastreavel ate a operacao real.
+           MOVE ARCSB628-SG-SIS-OGM-OPR(IC-GR-RQSC)
+                                TO RSTD-ATU-SG-SIS-OGM-OPR
+                                   (RSTD-ATU-QT-RSTD)
+           MOVE ARCSB628-NR-UNCO-CTR-OPR(IC-GR-RQSC)
+                                TO RSTD-ATU-NR-UNCO-CTR-OPR
+                                   (RSTD-ATU-QT-RSTD)
+           MOVE ARCSB628-NR-EPRD-FNCD(IC-GR-RQSC)
+                                TO RSTD-ATU-NR-EPRD-FNCD
+                                   (RSTD-ATU-QT-RSTD)
+           MOVE ARCSB628-NR-SCTR-OPR(IC-GR-RQSC)
+                                TO RSTD-ATU-NR-SCTR-OPR
+                                   (RSTD-ATU-QT-RSTD)
            .
-       250040-SAI.
+       260000-SAI.
            EXIT.
-      *----------------------------------------------------------------*
-       250050-COMBINA-CINCO-A-CINCO SECTION.
-      *----------------------------------------------------------------*
-           PERFORM VARYING IC-GR5 FROM IC-GR5 BY 1
-           UNTIL IC-GR5 GREATER ARCSB628-QT-GR
-
-               ADD 1                    TO IC-FXA-RSTD
-
-               PERFORM VARYING IC-FXA5 FROM 1 BY 1
-               UNTIL IC-FXA5 GREATER ARCSB628-QT-FXA(IC-GR5)
-      *        Cinco a cinco
-                   MOVE IC-GR5          TO IC-GR
-                   MOVE IC-FXA5         TO IC-FXA
-                   PERFORM 250300-MTA-RSTD-3-9
 
-                   ADD 1 IC-GR5     GIVING IC-GR6
-                   PERFORM 250060-COMBINA-SEIS-A-SEIS
-               END-PERFORM
-
-           END-PERFORM
-           .
-       250050-SAI.
-           EXIT.
       *----------------------------------------------------------------*
-       250060-COMBINA-SEIS-A-SEIS SECTION.
+       250010-COMBINA-INICIAR SECTION.
       *----------------------------------------------------------------*
-           PERFORM VARYING IC-GR6 FROM IC-GR6 BY 1
-           UNTIL IC-GR6 GREATER ARCSB628-QT-GR
-
-               ADD 1                    TO IC-FXA-RSTD
-
-               PERFORM VARYING IC-FXA6 FROM 1 BY 1
-               UNTIL IC-FXA6 GREATER ARCSB628-QT-FXA(IC-GR6)
-      *        Seis a seis
-                   MOVE IC-GR6          TO IC-GR
-                   MOVE IC-FXA6         TO IC-FXA
-                   PERFORM 250300-MTA-RSTD-3-9
-
-                   ADD 1 IC-GR6     GIVING IC-GR7
-                   PERFORM 250070-COMBINA-SETE-A-SETE
-               END-PERFORM
-
-           END-PERFORM
+      *    Ponto de entrada do combinador recursivo generalizado. Em
+      *    vez de paragrafos manuais um-a-um / dois-a-dois / ... /
+      *    dez-a-dez, 250015-COMBINA-NIVEL percorre recursivamente
+      *    quantos grupos a requisicao trouxer, um nivel por grupo
+      *    incluido na combinacao.
+           MOVE 1                       TO NV-ATU
+           MOVE 1                       TO NV-INICIO(1)
+           MOVE ZEROS                   TO ACM-AMTR ACM-PCLD
+                                           RSTD-ATU-QT-RSTD
+           PERFORM 250015-COMBINA-NIVEL
            .
-       250060-SAI.
+       250010-SAI.
            EXIT.
-      *----------------------------------------------------------------*
-       250070-COMBINA-SETE-A-SETE SECTION.
-      *----------------------------------------------------------------*
-           PERFORM VARYING IC-GR7 FROM IC-GR7 BY 1
-           UNTIL IC-GR7 GREATER ARCSB628-QT-GR
-
-               ADD 1                    TO IC-FXA-RSTD
-
-               PERFORM VARYING IC-FXA7 FROM 1 BY 1
-               UNTIL IC-FXA7 GREATER ARCSB628-QT-FXA(IC-GR7)
-      *        Sete a sete
-                   MOVE IC-GR7          TO IC-GR
-                   MOVE IC-FXA7         TO IC-FXA
-                   PERFORM 250300-MTA-RSTD-3-9
-
-                   ADD 1 IC-GR7     GIVING IC-GR8
-                   PERFORM 250080-COMBINA-OITO-A-OITO
-               END-PERFORM
 
-           END-PERFORM
-           .
-       250070-SAI.
-           EXIT.
       *----------------------------------------------------------------*
-       250080-COMBINA-OITO-A-OITO SECTION.
+       250015-COMBINA-NIVEL SECTION.
       *----------------------------------------------------------------*
-           PERFORM VARYING IC-GR8 FROM IC-GR8 BY 1
-           UNTIL IC-GR8 GREATER ARCSB628-QT-GR
+           PERFORM VARYING NV-IC-GR(NV-ATU) FROM NV-INICIO(NV-ATU)
+           BY 1 UNTIL NV-IC-GR(NV-ATU) GREATER ARCSB628-QT-GR
 
-               ADD 1                    TO IC-FXA-RSTD
+               MOVE NV-IC-GR(NV-ATU)    TO IC-GR
+               MOVE ACM-AMTR            TO NV-ACM-AMTR-SV(NV-ATU)
+               MOVE ACM-PCLD            TO NV-ACM-PCLD-SV(NV-ATU)
+               MOVE RSTD-ATU-QT-RSTD    TO NV-QT-RSTD-SV(NV-ATU)
 
-               PERFORM VARYING IC-FXA8 FROM 1 BY 1
-               UNTIL IC-FXA8 GREATER ARCSB628-QT-FXA(IC-GR8)
-      *        Oito a oito
-                   MOVE IC-GR8          TO IC-GR
-                   MOVE IC-FXA8         TO IC-FXA
-                   PERFORM 250300-MTA-RSTD-3-9
+               PERFORM VARYING IC-FXA FROM 1 BY 1
+               UNTIL IC-FXA GREATER ARCSB628-QT-FXA(IC-GR)
 
-                   ADD 1 IC-GR8     GIVING IC-GR9
-                   PERFORM 250090-COMBINA-NOVE-A-NOVE
-               END-PERFORM
-
-           END-PERFORM
-           .
-       250080-SAI.
-           EXIT.
-      *----------------------------------------------------------------*
-       250090-COMBINA-NOVE-A-NOVE SECTION.
-      *----------------------------------------------------------------*
-           PERFORM VARYING IC-GR9 FROM IC-GR9 BY 1
-           UNTIL IC-GR9 GREATER ARCSB628-QT-GR
+                   MOVE NV-ACM-AMTR-SV(NV-ATU) TO ACM-AMTR
+                   MOVE NV-ACM-PCLD-SV(NV-ATU) TO ACM-PCLD
+                   MOVE NV-QT-RSTD-SV(NV-ATU)  TO RSTD-ATU-QT-RSTD
 
-               ADD 1                    TO IC-FXA-RSTD
+                   PERFORM 265000-VERIFICAR-EXCLUSAO
+                   IF  WK-NAO-EXCLUIDO
+                       PERFORM 250300-MTA-RSTD-3-9
 
-               PERFORM VARYING IC-FXA9 FROM 1 BY 1
-               UNTIL IC-FXA9 GREATER ARCSB628-QT-FXA(IC-GR9)
-      *        Nove a nove
-                   MOVE IC-GR9          TO IC-GR
-                   MOVE IC-FXA9         TO IC-FXA
-                   PERFORM 250300-MTA-RSTD-3-9
+                       IF  WK-NAO-PODAR
+                           MOVE NV-IC-GR(NV-ATU) TO
+                                   NV-INICIO(NV-ATU + 1)
+                           ADD 1 TO NV-INICIO(NV-ATU + 1)
+                           ADD 1 TO NV-ATU
+                           IF  NV-ATU LESS OR EQUAL ARCSB628-QT-GR
+                               PERFORM 250015-COMBINA-NIVEL
+                           END-IF
+                           SUBTRACT 1 FROM NV-ATU
+                       END-IF
+                   END-IF
 
-                   ADD 1 IC-GR9     GIVING IC-GR10
-                   PERFORM 250100-COMBINA-DEZ-A-DEZ
                END-PERFORM
 
            END-PERFORM
            .
-       250090-SAI.
+       250015-SAI.
            EXIT.
+
       *----------------------------------------------------------------*
-       250100-COMBINA-DEZ-A-DEZ SECTION.
+       265000-VERIFICAR-EXCLUSAO SECTION.
       *----------------------------------------------------------------*
-           PERFORM VARYING IC-GR10 FROM IC-GR10 BY 1
-           UNTIL IC-GR10 GREATER ARCSB628-QT-GR
-
-               ADD 1                    TO IC-FXA-RSTD
-
-               PERFORM VARYING IC-FXA10 FROM 1 BY 1
-               UNTIL IC-FXA10 GREATER ARCSB628-QT-FXA(IC-GR10)
-      *        Dez a dez
-                   MOVE IC-GR10         TO IC-GR
-                   MOVE IC-FXA10        TO IC-FXA
-                   PERFORM 250300-MTA-RSTD-3-9
-
-               END-PERFORM
-
+      *    Grupo/faixa presentes na lista de exclusao da requisicao
+      *    (ex.: operacao travada pelo juridico) nunca compoe um
+      *    Resultado, mesmo fazendo parte de um grupo submetido.
+           SET WK-NAO-EXCLUIDO           TO TRUE
+           PERFORM VARYING IC-EXCL FROM 1 BY 1
+           UNTIL IC-EXCL GREATER ARCSB628-QT-EXCL
+               IF  ARCSB628-CD-GR-PRD-EXCL(IC-EXCL) EQUAL
+                   ARCSB628-CD-GR-PRD(IC-GR)
+               AND ARCSB628-CD-FXA-RVSA-EXCL(IC-EXCL) EQUAL
+                   ARCSB628-CD-FXA-RVSA-RSCO(IC-GR IC-FXA)
+                   SET WK-EXCLUIDO       TO TRUE
+               END-IF
            END-PERFORM
            .
-       250100-SAI.
+       265000-SAI.
            EXIT.
 
       *----------------------------------------------------------------*
@@ -606,6 +699,14 @@
                        TO RSTD-ATU-CD-GR-PRD      (RSTD-ATU-QT-RSTD)
            MOVE ARCSB628-CD-FXA-RVSA-RSCO         (IC-GR IC-FXA)
                        TO RSTD-ATU-CD-FXA-RVSA    (RSTD-ATU-QT-RSTD)
+           MOVE ARCSB628-SG-SIS-OGM-OPR           (IC-GR)
+                       TO RSTD-ATU-SG-SIS-OGM-OPR (RSTD-ATU-QT-RSTD)
+           MOVE ARCSB628-NR-UNCO-CTR-OPR          (IC-GR)
+                       TO RSTD-ATU-NR-UNCO-CTR-OPR(RSTD-ATU-QT-RSTD)
+           MOVE ARCSB628-NR-EPRD-FNCD             (IC-GR)
+                       TO RSTD-ATU-NR-EPRD-FNCD   (RSTD-ATU-QT-RSTD)
+           MOVE ARCSB628-NR-SCTR-OPR              (IC-GR)
+                       TO RSTD-ATU-NR-SCTR-OPR    (RSTD-ATU-QT-RSTD)
 
            ADD ARCSB628-VL-AMTR(IC-GR IC-FXA) TO ACM-AMTR
            ADD ARCSB628-VL-PCLD(IC-GR IC-FXA) TO ACM-PCLD
@@ -614,114 +715,314 @@
       *    Resultado 3 - Melhor IC
            PERFORM 250500-CLC-MLHR-IC
 
-      *    Resultado 4 - Melhor IC na faixa +/- 10% da média de
-      *    amortização
+      *    Resultado 4 - Melhor IC na faixa +/- da mediana das
+      *    amortizacoes
            IF  VL-PC-ABXO LESS ACM-AMTR
            AND VL-PC-ACI GREATER ACM-AMTR
                PERFORM 250600-CLC-MLHR-IC-10-ACI-ABXO
            END-IF
 
-           IF  ARCSB628-VL-ENTD EQUAL ZEROS
-               GO TO 250300-SAI
-           END-IF
+      *    Resultado 10 - Melhor reversao ponderada por prazo
+           PERFORM 250750-CLC-MLHR-RVSA-PZO
 
-      *    Resultado 5 - Maior reversao para a entrada
-           IF  ACM-AMTR LESS OR EQUAL ARCSB628-VL-ENTD
-               PERFORM 250700-CLC-MLHR-RVSA-PVS-DUVS
+           IF  ARCSB628-MODO-REVERSO
+               PERFORM 250760-CLC-MNR-ENTD-ALVO
            END-IF
 
-      *    Resultado 6 - Maior reversao para 80% da entrada
-           IF  ACM-AMTR LESS OR EQUAL VL-ENTD-80
-               PERFORM 250710-CLC-MLHR-RVSA-PCLD-80
+      *    A poda so vale para os Resultados de reversao (5 em diante):
+      *    uma vez que o valor acumulado de amortizacao ja ultrapassou
+      *    o maior limiar de entrada configurado, nenhuma combinacao
+      *    descendente (que so soma mais amortizacao) pode voltar a
+      *    ficar abaixo de limiar nenhum, entao so pula o bloco de
+      *    reversao abaixo - os Resultados 3/4/10, calculados acima,
+      *    nao tem relacao monotonica com esse limiar e continuam
+      *    precisando descer mais niveis para achar sua melhor opcao.
+           SET WK-NAO-PODAR              TO TRUE
+
+           IF  ARCSB628-MODO-DIRETO AND ARCSB628-VL-ENTD EQUAL ZEROS
+               GO TO 250300-SAI
            END-IF
 
-      *    Resultado 7 - Maior reversao para 90% da entrada
-           IF  ACM-AMTR LESS OR EQUAL VL-ENTD-90
-               PERFORM 250720-CLC-MLHR-RVSA-PCLD-90
-           END-IF
+           IF  ARCSB628-MODO-DIRETO
+           AND ACM-AMTR NOT GREATER WK-VL-ENTD-MAIOR
 
-      *    Resultado 8 - Maior reversao para 110% da entrada
-           IF  ACM-AMTR LESS OR EQUAL VL-ENTD-110
-               PERFORM 250730-CLC-MLHR-RVSA-PCLD-110
-           END-IF
+      *    Resultado 5 - Maior reversao para a entrada integral
+               IF  ACM-AMTR LESS OR EQUAL ARCSB628-VL-ENTD
+                   PERFORM 250700-CLC-MLHR-RVSA-PVS-DUVS
+               END-IF
+
+      *    Resultados 6 em diante - Maior reversao para cada faixa de
+      *    percentual de entrada parametrizado na requisicao
+               PERFORM VARYING IC-FXA-RQSC FROM 1 BY 1
+               UNTIL IC-FXA-RQSC GREATER ARCSB628-QT-FXA-ENTD
+                   IF  ACM-AMTR LESS OR EQUAL
+                       WK-VL-ENTD-FXA(IC-FXA-RQSC)
+                       PERFORM 250710-CLC-MLHR-RVSA-PCLD-FXA
+                   END-IF
+               END-PERFORM
 
-      *    Resultado 9 - Maior reversao para 120% da entrada
-           IF  ACM-AMTR LESS OR EQUAL VL-ENTD-120
-               PERFORM 250740-CLC-MLHR-RVSA-PCLD-120
            END-IF
            .
        250300-SAI.
            EXIT.
+
       *----------------------------------------------------------------*
        250500-CLC-MLHR-IC SECTION.
       *----------------------------------------------------------------*
            IF  IC-ATU LESS MLHR-IC
                MOVE IC-ATU              TO MLHR-IC
-               MOVE GRP-RSTD-ATU        TO ARCSB628-RSTD(3)
            END-IF
+           PERFORM 251000-GUARDAR-3-MELHORES-IC
            .
        250500-SAI.
            EXIT.
+
       *----------------------------------------------------------------*
        250600-CLC-MLHR-IC-10-ACI-ABXO SECTION.
       *----------------------------------------------------------------*
            IF  IC-ATU LESS MLHR-IC-10-ACI-ABXO
                MOVE IC-ATU              TO MLHR-IC-10-ACI-ABXO
-               MOVE GRP-RSTD-ATU        TO ARCSB628-RSTD(4)
            END-IF
+           PERFORM 251100-GUARDAR-3-MELHORES-IC-BND
            .
        250600-SAI.
            EXIT.
+
       *----------------------------------------------------------------*
        250700-CLC-MLHR-RVSA-PVS-DUVS SECTION.
       *----------------------------------------------------------------*
-           IF  ACM-PCLD GREATER MOR-PCLD
-               MOVE ACM-PCLD            TO MOR-PCLD
-               MOVE GRP-RSTD-ATU        TO ARCSB628-RSTD(5)
-           END-IF
+           MOVE 5                       TO IC-RSTD
+           PERFORM 251200-GUARDAR-3-MELHORES-PCLD
            .
        250700-SAI.
            EXIT.
+
       *----------------------------------------------------------------*
-       250710-CLC-MLHR-RVSA-PCLD-80 SECTION.
+       250710-CLC-MLHR-RVSA-PCLD-FXA SECTION.
       *----------------------------------------------------------------*
-           IF  ACM-PCLD GREATER MOR-PCLD-80
-               MOVE ACM-PCLD            TO MOR-PCLD-80
-               MOVE GRP-RSTD-ATU        TO ARCSB628-RSTD(6)
-           END-IF
+           COMPUTE IC-RSTD = 5 + IC-FXA-RQSC
+           PERFORM 251200-GUARDAR-3-MELHORES-PCLD
            .
        250710-SAI.
            EXIT.
+
+      *----------------------------------------------------------------*
+       250750-CLC-MLHR-RVSA-PZO SECTION.
+      *----------------------------------------------------------------*
+      *    Resultado 10: pondera a reversao de PCLD pelo prazo
+      *    remanescente da operacao, dando mais valor a combinacoes
+      *    que resolvem PCLD em operacoes com prazo mais curto. Ocupa
+      *    sempre a posicao seguinte ao ultimo Resultado de banda de
+      *    entrada (6 a 5+QT-FXA-ENTD) - fixo em 10 ele colidiria com
+      *    a ultima banda sempre que QT-FXA-ENTD fosse 5 ou mais.
+           IF  ARCSB628-QT-PRZ-RSTT(IC-GR IC-FXA) GREATER ZEROS
+               COMPUTE WK-VL-PZO =
+                   ARCSB628-VL-PCLD(IC-GR IC-FXA) /
+                   ARCSB628-QT-PRZ-RSTT(IC-GR IC-FXA)
+                   ON SIZE ERROR MOVE ZEROS TO WK-VL-PZO
+               END-COMPUTE
+               ADD  WK-VL-PZO           TO MLHR-VL-PZO
+               COMPUTE IC-RSTD = 6 + ARCSB628-QT-FXA-ENTD
+               PERFORM 251300-GUARDAR-3-MELHORES-PZO
+           END-IF
+           .
+       250750-SAI.
+           EXIT.
+
       *----------------------------------------------------------------*
-       250720-CLC-MLHR-RVSA-PCLD-90 SECTION.
+       250760-CLC-MNR-ENTD-ALVO SECTION.
       *----------------------------------------------------------------*
-           IF  ACM-PCLD GREATER MOR-PCLD-90
-               MOVE ACM-PCLD            TO MOR-PCLD-90
-               MOVE GRP-RSTD-ATU        TO ARCSB628-RSTD(7)
+      *    Modo reverso: entre as combinacoes que atingem a meta de
+      *    PCLD informada, guarda a que exige a menor amortizacao (ou
+      *    seja, a menor entrada necessaria para reverter a meta).
+           IF  ACM-PCLD GREATER OR EQUAL ARCSB628-VL-PCLD-ALVO
+           AND ACM-AMTR LESS MNR-VL-ENTD-ALVO
+               MOVE ACM-AMTR            TO MNR-VL-ENTD-ALVO
+               SET  WK-ACHOU-ALVO       TO TRUE
+               MOVE 5                   TO IC-RSTD
+               PERFORM 251200-GUARDAR-3-MELHORES-PCLD
            END-IF
            .
-       250720-SAI.
+       250760-SAI.
            EXIT.
+
+      *----------------------------------------------------------------*
+       251000-GUARDAR-3-MELHORES-IC       SECTION.
+      *----------------------------------------------------------------*
+           MOVE 3                       TO IC-RSTD
+           COMPUTE WK-VL-CRIT-NOVO = IC-ATU
+           PERFORM 252000-INSERIR-RANKING-3
+           .
+       251000-SAI.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       251100-GUARDAR-3-MELHORES-IC-BND   SECTION.
+      *----------------------------------------------------------------*
+           MOVE 4                       TO IC-RSTD
+           COMPUTE WK-VL-CRIT-NOVO = IC-ATU
+           PERFORM 252000-INSERIR-RANKING-3
+           .
+       251100-SAI.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       251200-GUARDAR-3-MELHORES-PCLD     SECTION.
+      *----------------------------------------------------------------*
+           COMPUTE WK-VL-CRIT-NOVO = ACM-PCLD
+           PERFORM 252100-INSERIR-RANKING-3-MAIOR
+           .
+       251200-SAI.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       251300-GUARDAR-3-MELHORES-PZO      SECTION.
+      *----------------------------------------------------------------*
+           MOVE WK-VL-PZO               TO WK-VL-CRIT-NOVO
+           PERFORM 252100-INSERIR-RANKING-3-MAIOR
+           .
+       251300-SAI.
+           EXIT.
+
       *----------------------------------------------------------------*
-       250730-CLC-MLHR-RVSA-PCLD-110 SECTION.
+       252000-INSERIR-RANKING-3           SECTION.
       *----------------------------------------------------------------*
-           IF  ACM-PCLD GREATER MOR-PCLD-110
-               MOVE ACM-PCLD            TO MOR-PCLD-110
-               MOVE GRP-RSTD-ATU        TO ARCSB628-RSTD(8)
+      *    Regra comum aos Resultados 3, 4 e 10: quanto menor o valor
+      *    do criterio, melhor. Mantem as 3 melhores combinacoes
+      *    encontradas para o Resultado, da melhor para a pior,
+      *    descartando a pior quando surge uma opcao melhor.
+           IF  ARCSB628-QT-OPC(IC-RSTD) LESS 3
+               ADD 1                    TO ARCSB628-QT-OPC(IC-RSTD)
+           ELSE
+      *        Tabela ja com as 3 melhores - uma opcao que nao supera
+      *        nem a pior delas (posicao 3 atual) nao entra na lista.
+               IF  WK-VL-CRIT-NOVO GREATER OR EQUAL
+                   ARCSB628-VL-CRIT-OPC(IC-RSTD 3)
+                   GO TO 252000-SAI
+               END-IF
            END-IF
+
+           MOVE ARCSB628-QT-OPC(IC-RSTD) TO IC-OPC
+           PERFORM UNTIL IC-OPC EQUAL 1
+           OR WK-VL-CRIT-NOVO GREATER OR EQUAL
+              ARCSB628-VL-CRIT-OPC(IC-RSTD IC-OPC - 1)
+               MOVE ARCSB628-OPC(IC-RSTD IC-OPC - 1)
+                                        TO ARCSB628-OPC(IC-RSTD IC-OPC)
+               SUBTRACT 1 FROM IC-OPC
+           END-PERFORM
+
+           MOVE WK-VL-CRIT-NOVO         TO ARCSB628-VL-CRIT-OPC
+                                                     (IC-RSTD IC-OPC)
+           MOVE RSTD-ATU-QT-RSTD  TO ARCSB628-QT-FXA-RSTD
+                                                (IC-RSTD IC-OPC)
+           MOVE ZEROS             TO ARCSB628-QT-PRST-ATGD
+                                                (IC-RSTD IC-OPC)
+           PERFORM VARYING IC-FXA-RSTD FROM 1 BY 1
+           UNTIL IC-FXA-RSTD GREATER RSTD-ATU-QT-RSTD
+               MOVE RSTD-ATU-CD-GR-PRD(IC-FXA-RSTD)
+                   TO ARCSB628-CD-GR-PRD-RSTD(IC-RSTD IC-OPC
+                                               IC-FXA-RSTD)
+               MOVE RSTD-ATU-CD-FXA-RVSA(IC-FXA-RSTD)
+                   TO ARCSB628-CD-FXA-RVSA-RSTD(IC-RSTD IC-OPC
+                                                 IC-FXA-RSTD)
+               MOVE RSTD-ATU-SG-SIS-OGM-OPR(IC-FXA-RSTD)
+                   TO ARCSB628-SG-SIS-OGM-OPR-RSTD(IC-RSTD IC-OPC
+                                                    IC-FXA-RSTD)
+               MOVE RSTD-ATU-NR-UNCO-CTR-OPR(IC-FXA-RSTD)
+                   TO ARCSB628-NR-UNCO-CTR-OPR-RSTD(IC-RSTD IC-OPC
+                                                     IC-FXA-RSTD)
+               MOVE RSTD-ATU-NR-EPRD-FNCD(IC-FXA-RSTD)
+                   TO ARCSB628-NR-EPRD-FNCD-RSTD(IC-RSTD IC-OPC
+                                                  IC-FXA-RSTD)
+               MOVE RSTD-ATU-NR-SCTR-OPR(IC-FXA-RSTD)
+                   TO ARCSB628-NR-SCTR-OPR-RSTD(IC-RSTD IC-OPC
+                                                 IC-FXA-RSTD)
+           END-PERFORM
            .
-       250730-SAI.
+       252000-SAI.
            EXIT.
+
       *----------------------------------------------------------------*
-       250740-CLC-MLHR-RVSA-PCLD-120 SECTION.
+       252100-INSERIR-RANKING-3-MAIOR     SECTION.
       *----------------------------------------------------------------*
-           IF  ACM-PCLD GREATER MOR-PCLD-120
-               MOVE ACM-PCLD            TO MOR-PCLD-120
-               MOVE GRP-RSTD-ATU        TO ARCSB628-RSTD(9)
+      *    Mesma logica de 252000, mas para os Resultados de reversao
+      *    (5 em diante), onde quanto MAIOR o PCLD revertido, melhor.
+           IF  ARCSB628-QT-OPC(IC-RSTD) LESS 3
+               ADD 1                    TO ARCSB628-QT-OPC(IC-RSTD)
+           ELSE
+      *        Tabela ja com as 3 melhores - uma opcao que nao supera
+      *        nem a pior delas (posicao 3 atual) nao entra na lista.
+               IF  WK-VL-CRIT-NOVO LESS OR EQUAL
+                   ARCSB628-VL-CRIT-OPC(IC-RSTD 3)
+                   GO TO 252100-SAI
+               END-IF
            END-IF
+
+           MOVE ARCSB628-QT-OPC(IC-RSTD) TO IC-OPC
+           PERFORM UNTIL IC-OPC EQUAL 1
+           OR WK-VL-CRIT-NOVO LESS OR EQUAL
+              ARCSB628-VL-CRIT-OPC(IC-RSTD IC-OPC - 1)
+               MOVE ARCSB628-OPC(IC-RSTD IC-OPC - 1)
+                                        TO ARCSB628-OPC(IC-RSTD IC-OPC)
+               SUBTRACT 1 FROM IC-OPC
+           END-PERFORM
+
+           MOVE WK-VL-CRIT-NOVO         TO ARCSB628-VL-CRIT-OPC
+                                                     (IC-RSTD IC-OPC)
+           MOVE RSTD-ATU-QT-RSTD  TO ARCSB628-QT-FXA-RSTD
+                                                (IC-RSTD IC-OPC)
+           MOVE ZEROS             TO ARCSB628-QT-PRST-ATGD
+                                                (IC-RSTD IC-OPC)
+           IF  ARCSB628-MODO-DIRETO AND IC-RSTD GREATER OR EQUAL 5
+               PERFORM 253000-ACHAR-PARCELA-ATINGIDA
+           END-IF
+           PERFORM VARYING IC-FXA-RSTD FROM 1 BY 1
+           UNTIL IC-FXA-RSTD GREATER RSTD-ATU-QT-RSTD
+               MOVE RSTD-ATU-CD-GR-PRD(IC-FXA-RSTD)
+                   TO ARCSB628-CD-GR-PRD-RSTD(IC-RSTD IC-OPC
+                                               IC-FXA-RSTD)
+               MOVE RSTD-ATU-CD-FXA-RVSA(IC-FXA-RSTD)
+                   TO ARCSB628-CD-FXA-RVSA-RSTD(IC-RSTD IC-OPC
+                                                 IC-FXA-RSTD)
+               MOVE RSTD-ATU-SG-SIS-OGM-OPR(IC-FXA-RSTD)
+                   TO ARCSB628-SG-SIS-OGM-OPR-RSTD(IC-RSTD IC-OPC
+                                                    IC-FXA-RSTD)
+               MOVE RSTD-ATU-NR-UNCO-CTR-OPR(IC-FXA-RSTD)
+                   TO ARCSB628-NR-UNCO-CTR-OPR-RSTD(IC-RSTD IC-OPC
+                                                     IC-FXA-RSTD)
+               MOVE RSTD-ATU-NR-EPRD-FNCD(IC-FXA-RSTD)
+                   TO ARCSB628-NR-EPRD-FNCD-RSTD(IC-RSTD IC-OPC
+                                                  IC-FXA-RSTD)
+               MOVE RSTD-ATU-NR-SCTR-OPR(IC-FXA-RSTD)
+                   TO ARCSB628-NR-SCTR-OPR-RSTD(IC-RSTD IC-OPC
+                                                 IC-FXA-RSTD)
+           END-PERFORM
            .
-       250740-SAI.
+       252100-SAI.
            EXIT.
+
+      *----------------------------------------------------------------*
+       253000-ACHAR-PARCELA-ATINGIDA      SECTION.
+      *----------------------------------------------------------------*
+      *    Quando a entrada foi proposta em ate 4 parcelas, indica em
+      *    qual parcela (valor acumulado) a amortizacao exigida por
+      *    esta combinacao passa a ser coberta.
+           MOVE ZEROS                   TO ARCSB628-QT-PRST-ATGD
+                                                    (IC-RSTD IC-OPC)
+           MOVE ZEROS                   TO WK-VL-PZO
+           PERFORM VARYING IC-FXA-RQSC FROM 1 BY 1
+           UNTIL IC-FXA-RQSC GREATER ARCSB628-QT-PRST
+               ADD ARCSB628-VL-ENTD-PRST(IC-FXA-RQSC) TO WK-VL-PZO
+               IF  ARCSB628-QT-PRST-ATGD(IC-RSTD IC-OPC) EQUAL ZEROS
+               AND ACM-AMTR LESS OR EQUAL WK-VL-PZO
+                   MOVE IC-FXA-RQSC     TO ARCSB628-QT-PRST-ATGD
+                                                    (IC-RSTD IC-OPC)
+               END-IF
+           END-PERFORM
+           .
+       253000-SAI.
+           EXIT.
+
       *----------------------------------------------------------------*
        300000-FINALIZAR                 SECTION.
       *----------------------------------------------------------------*
@@ -741,41 +1042,6 @@
            MOVE ARCSB628-VL-ENTD        TO DSP-VL-ENTD
            MOVE ARCSB628-QT-GR          TO DSP-QT-GR
            DISPLAY DSP-VL-ENTD ' ' DSP-QT-GR
-
-           DISPLAY 'Cd Gr  Qt Fx  '
-           'Cd Fx     Vl Amtr     Vl PCLD  '
-           'Cd Fx     Vl Amtr     Vl PCLD  '
-           'Cd Fx     Vl Amtr     Vl PCLD  '
-           'Cd Fx     Vl Amtr     Vl PCLD  '
-           'Cd Fx     Vl Amtr     Vl PCLD  '
-           'Cd Fx     Vl Amtr     Vl PCLD  '
-           'Cd Fx     Vl Amtr     Vl PCLD  '
-           'Cd Fx     Vl Amtr     Vl PCLD'
-
-           PERFORM VARYING IC-GR-RQSC FROM 1 BY 1
-           UNTIL IC-GR-RQSC GREATER ARCSB628-QT-GR
-
-             MOVE SPACES                TO DSP-LS-GR (IC-GR-RQSC)
-             MOVE ARCSB628-CD-GR-PRD(IC-GR-RQSC)
-                                        TO DSP-CD-GR-PRD(IC-GR-RQSC)
-             MOVE ARCSB628-QT-FXA(IC-GR-RQSC)
-                                        TO DSP-QT-FXA(IC-GR-RQSC)
-
-             PERFORM VARYING IC-FXA-RQSC FROM 1 BY 1
-             UNTIL IC-FXA-RQSC GREATER ARCSB628-QT-FXA(IC-GR-RQSC)
-
-                 MOVE ARCSB628-CD-FXA-RVSA-RSCO(IC-GR-RQSC IC-FXA-RQSC)
-                        TO DSP-CD-FXA-RVSA-RSCO(IC-GR-RQSC IC-FXA-RQSC)
-                 MOVE ARCSB628-VL-AMTR(IC-GR-RQSC IC-FXA-RQSC)
-                        TO DSP-VL-AMTR(IC-GR-RQSC IC-FXA-RQSC)
-                 MOVE ARCSB628-VL-PCLD(IC-GR-RQSC IC-FXA-RQSC)
-                        TO DSP-VL-PCLD(IC-GR-RQSC IC-FXA-RQSC)
-
-             END-PERFORM
-
-             DISPLAY DSP-LS-GR (IC-GR-RQSC)
-
-           END-PERFORM
            .
        990000-SAI.
            EXIT.
@@ -785,46 +1051,39 @@
       *-----------------------------------------------------------------
 
            MOVE SPACES                  TO TX-RSTD
-
-           DISPLAY TX-RSTD 'Qt Fx  '
-           'Gr Fx  '
-           'Gr Fx  '
-           'Gr Fx  '
-           'Gr Fx  '
-           'Gr Fx  '
-           'Gr Fx  '
-           'Gr Fx  '
-           'Gr Fx  '
-           'Gr Fx  '
-           'Gr Fx  '
-           'Gr Fx'
+           MOVE ARCSB628-QT-RSTD        TO DSP-QT-RSTD
+           DISPLAY 'Qt Resultados: ' DSP-QT-RSTD
 
            PERFORM VARYING IC-RSTD FROM 1 BY 1
            UNTIL IC-RSTD GREATER ARCSB628-QT-RSTD
 
-               MOVE SPACES              TO DSP-RSTD(IC-RSTD)
                MOVE TAB-RSTD(IC-RSTD)   TO TX-DSCR-RSTD
 
                STRING
-                   'Resultado ' IC-RSTD ' - ' TX-DSCR-RSTD ': '
+                   'Resultado ' IC-RSTD ' - ' TX-DSCR-RSTD
                    DELIMITED BY SIZE INTO TX-RSTD
                END-STRING
-
-               MOVE ARCSB628-QT-FXA-RSTD(IC-RSTD)
-                            TO DSP-QT-FXA-RSTD(IC-RSTD)
-
-               PERFORM VARYING IC-FXA-RSTD FROM 1 BY 1
-               UNTIL IC-FXA-RSTD GREATER ARCSB628-QT-FXA-RSTD(IC-RSTD)
-
-
-                   MOVE ARCSB628-CD-GR-PRD-RSTD(IC-RSTD IC-FXA-RSTD)
-                            TO DSP-CD-GR-PRD-RSTD(IC-RSTD IC-FXA-RSTD)
-                   MOVE ARCSB628-CD-FXA-RVSA-RSTD(IC-RSTD IC-FXA-RSTD)
-                            TO DSP-CD-FXA-RVSA-RSTD(IC-RSTD IC-FXA-RSTD)
+               DISPLAY TX-RSTD
+
+               PERFORM VARYING IC-OPC FROM 1 BY 1
+               UNTIL IC-OPC GREATER ARCSB628-QT-OPC(IC-RSTD)
+                   DISPLAY '  Opcao ' IC-OPC ' Qt combinacoes: '
+                       ARCSB628-QT-FXA-RSTD(IC-RSTD IC-OPC)
+                   PERFORM VARYING IC-FXA-RSTD FROM 1 BY 1
+                   UNTIL IC-FXA-RSTD GREATER
+                       ARCSB628-QT-FXA-RSTD(IC-RSTD IC-OPC)
+                       DISPLAY '    Gr '
+                           ARCSB628-CD-GR-PRD-RSTD
+                               (IC-RSTD IC-OPC IC-FXA-RSTD)
+                           ' Fx '
+                           ARCSB628-CD-FXA-RVSA-RSTD
+                               (IC-RSTD IC-OPC IC-FXA-RSTD)
+                           ' Ctr '
+                           ARCSB628-NR-UNCO-CTR-OPR-RSTD
+                               (IC-RSTD IC-OPC IC-FXA-RSTD)
+                   END-PERFORM
                END-PERFORM
 
-               DISPLAY TX-RSTD ' ' DSP-RSTD (IC-RSTD)
-
            END-PERFORM
 
            .
@@ -836,111 +1095,115 @@
 
        999001-ERRO.
       *------------
-           MOVE 0001                    TO ARCSB628-SEQL-ERRO
            MOVE EIBCALEN                TO GD-EIBCALEN
+           MOVE LENGTH OF DFHCOMMAREA   TO WK-LEN-COMMAREA
            STRING
                'Tamanho do parametro invalido. '
                'Esperado: ' GD-EIBCALEN ' | '
-               'Informado: ' LENGTH OF DFHCOMMAREA
-               DELIMITED BY SIZE     INTO ARCSB628-TX-ERRO
+               'Informado: ' WK-LEN-COMMAREA
+               DELIMITED BY SIZE     INTO WK-TX-ERRO
            END-STRING
+           MOVE 0001                    TO WK-SEQL-ERRO
+           PERFORM 999999-REGISTRAR-ERRO
            PERFORM 000000-SAI
            .
        999002-ERRO.
       *------------
-           MOVE 0002                    TO ARCSB628-SEQL-ERRO
            MOVE 'Quantidade de grupos invalida'
-                                        TO ARCSB628-TX-ERRO
-           PERFORM 000000-SAI
+                                        TO WK-TX-ERRO
+           MOVE 0002                    TO WK-SEQL-ERRO
+           PERFORM 999999-REGISTRAR-ERRO
            .
        999003-ERRO.
       *------------
-           MOVE 0003                    TO ARCSB628-SEQL-ERRO
            MOVE IC-GR-RQSC              TO IC-GR-RQSC-D
            STRING
               'Quantidade de faixas para o grupo  da ocorrencia '
               IC-GR-RQSC-D ' invalida' DELIMITED BY SIZE
-                                      INTO ARCSB628-TX-ERRO
-           PERFORM 000000-SAI
+                                      INTO WK-TX-ERRO
+           END-STRING
+           MOVE 0003                    TO WK-SEQL-ERRO
+           PERFORM 999999-REGISTRAR-ERRO
            .
        999004-ERRO.
       *------------
-           MOVE 0004                    TO ARCSB628-SEQL-ERRO
            MOVE IC-GR-RQSC              TO IC-GR-RQSC-D
            MOVE IC-FXA-RQSC             TO IC-FXA-RQSC-D
            STRING
               'Codigo do grupo invalido. Ocorrencia do grupo: '
               IC-GR-RQSC-D ' | Ocorrencia da faixa: ' IC-FXA-RQSC-D
-              DELIMITED BY SIZE       INTO ARCSB628-TX-ERRO
+              DELIMITED BY SIZE       INTO WK-TX-ERRO
            END-STRING
-           PERFORM 000000-SAI
+           MOVE 0004                    TO WK-SEQL-ERRO
+           PERFORM 999999-REGISTRAR-ERRO
            .
        999005-ERRO.
       *------------
-           MOVE 0005                    TO ARCSB628-SEQL-ERRO
            MOVE IC-GR-RQSC              TO IC-GR-RQSC-D
            MOVE IC-FXA-RQSC             TO IC-FXA-RQSC-D
            STRING
               'Codigo da faixa invalido. Ocorrencia do grupo: '
               IC-GR-RQSC-D ' | Ocorrencia da faixa: ' IC-FXA-RQSC-D
-              DELIMITED BY SIZE       INTO ARCSB628-TX-ERRO
+              DELIMITED BY SIZE       INTO WK-TX-ERRO
            END-STRING
-           PERFORM 000000-SAI
+           MOVE 0005                    TO WK-SEQL-ERRO
+           PERFORM 999999-REGISTRAR-ERRO
            .
        999006-ERRO.
       *------------
-           MOVE 0006                    TO ARCSB628-SEQL-ERRO
            MOVE IC-GR-RQSC              TO IC-GR-RQSC-D
            MOVE IC-FXA-RQSC             TO IC-FXA-RQSC-D
            STRING
               'Valor a amortizar invalido. Ocorrencia do grupo: '
               IC-GR-RQSC-D ' | Ocorrencia da faixa: ' IC-FXA-RQSC-D
-              DELIMITED BY SIZE       INTO ARCSB628-TX-ERRO
+              DELIMITED BY SIZE       INTO WK-TX-ERRO
            END-STRING
-           PERFORM 000000-SAI
+           MOVE 0006                    TO WK-SEQL-ERRO
+           PERFORM 999999-REGISTRAR-ERRO
            .
        999007-ERRO.
       *------------
-           MOVE 0007                    TO ARCSB628-SEQL-ERRO
            MOVE IC-GR-RQSC              TO IC-GR-RQSC-D
            MOVE IC-FXA-RQSC             TO IC-FXA-RQSC-D
            STRING
               'Valor da PCLD invalido. Ocorrencia do grupo: '
               IC-GR-RQSC-D ' | Ocorrencia da faixa: ' IC-FXA-RQSC-D
-              DELIMITED BY SIZE       INTO ARCSB628-TX-ERRO
+              DELIMITED BY SIZE       INTO WK-TX-ERRO
            END-STRING
-           PERFORM 000000-SAI
+           MOVE 0007                    TO WK-SEQL-ERRO
+           PERFORM 999999-REGISTRAR-ERRO
            .
        999008-ERRO.
       *------------
-           MOVE 0008                    TO ARCSB628-SEQL-ERRO
-           MOVE 'Valor da entrada invalido'
-                                        TO ARCSB628-TX-ERRO
+           MOVE 'Valor da entrada/meta de PCLD invalido'
+                                        TO WK-TX-ERRO
+           MOVE 0008                    TO WK-SEQL-ERRO
+           PERFORM 999999-REGISTRAR-ERRO
            PERFORM 000000-SAI
            .
        999009-ERRO.
       *------------
-           MOVE 0009                    TO ARCSB628-SEQL-ERRO
-           MOVE 'Erro ao calcular a media das amortizacoes'
-                                        TO ARCSB628-TX-ERRO
+           MOVE 'Erro ao calcular a distribuicao das amortizacoes'
+                                        TO WK-TX-ERRO
+           MOVE 0009                    TO WK-SEQL-ERRO
+           PERFORM 999999-REGISTRAR-ERRO
            PERFORM 000000-SAI
            .
        999010-ERRO.
       *------------
-           MOVE 0010                    TO ARCSB628-SEQL-ERRO
            MOVE IC-GR-RQSC              TO IC-GR-RQSC-D
            MOVE IC-FXA-RQSC             TO IC-FXA-RQSC-D
            STRING
               'Valor da amortizacao maior que PCLD. '
               'Ocorrencia do grupo: ' IC-GR-RQSC-D ' | '
               'Ocorrencia da faixa: ' IC-FXA-RQSC-D
-              DELIMITED BY SIZE       INTO ARCSB628-TX-ERRO
+              DELIMITED BY SIZE       INTO WK-TX-ERRO
            END-STRING
-           PERFORM 000000-SAI
+           MOVE 0010                    TO WK-SEQL-ERRO
+           PERFORM 999999-REGISTRAR-ERRO
            .
        999011-ERRO.
       *------------
-           MOVE 0011                    TO ARCSB628-SEQL-ERRO
            MOVE IC-GR-RQSC              TO IC-GR-RQSC-D
            MOVE IC-FXA-RQSC             TO IC-FXA-RQSC-D
            STRING
@@ -948,13 +1211,13 @@
               'a amortizacao da faixa anterior. '
               'Ocorrencia do grupo: ' IC-GR-RQSC-D ' | '
               'Ocorrencia da faixa: ' IC-FXA-RQSC-D
-              DELIMITED BY SIZE       INTO ARCSB628-TX-ERRO
+              DELIMITED BY SIZE       INTO WK-TX-ERRO
            END-STRING
-           PERFORM 000000-SAI
+           MOVE 0011                    TO WK-SEQL-ERRO
+           PERFORM 999999-REGISTRAR-ERRO
            .
        999012-ERRO.
       *------------
-           MOVE 0012                    TO ARCSB628-SEQL-ERRO
            MOVE IC-GR-RQSC              TO IC-GR-RQSC-D
            MOVE IC-FXA-RQSC             TO IC-FXA-RQSC-D
            STRING
@@ -962,9 +1225,62 @@
               'a PCLD da faixa anterior. '
               'Ocorrencia do grupo: ' IC-GR-RQSC-D ' | '
               'Ocorrencia da faixa: ' IC-FXA-RQSC-D
-              DELIMITED BY SIZE       INTO ARCSB628-TX-ERRO
+              DELIMITED BY SIZE       INTO WK-TX-ERRO
            END-STRING
-           PERFORM 000000-SAI
+           MOVE 0012                    TO WK-SEQL-ERRO
+           PERFORM 999999-REGISTRAR-ERRO
+           .
+       999013-ERRO.
+      *------------
+           MOVE IC-GR-RQSC              TO IC-GR-RQSC-D
+           STRING
+              'Codigo do grupo nao cadastrado no catalogo de '
+              'produtos. Ocorrencia do grupo: ' IC-GR-RQSC-D
+              DELIMITED BY SIZE       INTO WK-TX-ERRO
+           END-STRING
+           MOVE 0013                    TO WK-SEQL-ERRO
+           PERFORM 999999-REGISTRAR-ERRO
+           .
+       999014-ERRO.
+      *------------
+           MOVE ARCSB628-QT-FXA-ENTD    TO WK-QT-FXA-ENTD-D
+           STRING
+              'Quantidade de faixas de entrada invalida: '
+              WK-QT-FXA-ENTD-D
+              DELIMITED BY SIZE       INTO WK-TX-ERRO
+           END-STRING
+           MOVE 0014                    TO WK-SEQL-ERRO
+           PERFORM 999999-REGISTRAR-ERRO
+           .
+       999015-ERRO.
+      *------------
+           STRING
+              'Nenhuma combinacao atinge a meta de PCLD informada '
+              'no modo reverso'
+              DELIMITED BY SIZE       INTO WK-TX-ERRO
+           END-STRING
+           MOVE 0015                    TO WK-SEQL-ERRO
+           PERFORM 999999-REGISTRAR-ERRO
+           .
+       999999-REGISTRAR-ERRO SECTION.
+      *------------
+      *    Acumula o erro na lista repetitiva de erros da requisicao,
+      *    para que uma unica chamada reporte todas as falhas de
+      *    validacao encontradas, nao apenas a primeira. Os campos
+      *    ARCSB628-SEQL-ERRO / ARCSB628-TX-ERRO continuam trazendo o
+      *    primeiro erro encontrado, para compatibilidade com quem
+      *    ainda le somente esses dois campos.
+           IF  ARCSB628-QT-ERRO EQUAL ZEROS
+               MOVE WK-SEQL-ERRO        TO ARCSB628-SEQL-ERRO
+               MOVE WK-TX-ERRO          TO ARCSB628-TX-ERRO
+           END-IF
+           IF  ARCSB628-QT-ERRO-VLDO
+               ADD 1                    TO ARCSB628-QT-ERRO
+               MOVE WK-SEQL-ERRO        TO ARCSB628-SEQL-ERRO-OC
+                                                     (ARCSB628-QT-ERRO)
+               MOVE WK-TX-ERRO          TO ARCSB628-TX-ERRO-OC
+                                                     (ARCSB628-QT-ERRO)
+           END-IF
            .
        999000-SAI.
-           EXIT.
\ No newline at end of file
+           EXIT.
