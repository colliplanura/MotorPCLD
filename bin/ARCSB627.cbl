@@ -0,0 +1,280 @@
+      *---------------AX--------------------------------------------------
+      * PROGRAMA..: ARCSB627
+      * ANALISTA..: F8944859 - SANDRO FERNANDES COLLI DA SILVA
+      * AUTOR.....: F8944859 - SANDRO FERNANDES COLLI DA SILVA
+      * OBJETIVO..: Recebe a lista de contas (SIS/OPR/EPRD/SCTR) lidas
+      *             do ENTRADA e devolve as faixas de amortizacao e
+      *             PCLD cadastradas para cada conta.
+      * COMPILACAO: COBOL CICS
+      *-----------------------------------------------------------------
+      * VRS001 08.08.2026 - F8944859 - IMPLANTACAO
+      * VRS002 09.08.2026 - F8944859 - CADOPR passa a trazer o codigo
+      *        de grupo de produto (CADOPR-CD-GR-PRD), devolvido em
+      *        ARCSB627-CD-GR-PRD-OPR por conta.
+      * VRS003 09.08.2026 - F8944859 - Conta sem faixa cadastrada
+      *        deixa de invalidar o lote inteiro (ARCSB627-IN-SCS-OK
+      *        e sempre ligado ao final, quando a requisicao recebida
+      *        e estruturalmente valida); 999003-ERRO passa a ser
+      *        apenas diagnostico por conta.
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-ID. ARCSB627.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+      *-------------
+               SELECT  CADOPR    ASSIGN  TO  UT-S-CADOPR.
+
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+      *-----------------------------------------------------------------
+       FD  CADOPR
+           BLOCK 0 RECORDS
+           RECORD  77
+           RECORDING MODE IS F.
+
+       01  CADOPR-REGISTRO.
+           03  CADOPR-SIS              PIC  X(03).
+           03  FILLER                  PIC  X(01).
+           03  CADOPR-OPR              PIC  9(17).
+           03  FILLER                  PIC  X(01).
+           03  CADOPR-EPRD             PIC  9(05).
+           03  FILLER                  PIC  X(01).
+           03  CADOPR-SCTR             PIC  9(05).
+           03  FILLER                  PIC  X(01).
+           03  CADOPR-CD-GR-PRD        PIC  9(04).
+           03  FILLER                  PIC  X(01).
+           03  CADOPR-FXA              PIC  9(02).
+           03  FILLER                  PIC  X(01).
+           03  CADOPR-VL-AMTR          PIC  9(13)V99.
+           03  FILLER                  PIC  X(01).
+           03  CADOPR-VL-PCLD          PIC  9(13)V99.
+           03  FILLER                  PIC  X(01).
+           03  CADOPR-QT-PRZ           PIC  9(03).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  CTE-PROG     PIC  X(17) VALUE '*** ARCSB627 ***'.
+       01  CTE-VERS     PIC  X(06) VALUE 'VRS001'.
+      *-----------------------------------------------------------------
+       LOCAL-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  GRP-ERRO.
+           03  GD-EIBCALEN                  PIC  9(09).
+           03  WK-LEN-COMMAREA              PIC  9(09).
+           03  WK-QT-OPR-DSP                PIC  9(04).
+
+       01  GRP-CTL-LS.
+           03  IX-OPR                       PIC  9(04) COMP-5.
+           03  IX-FXA                       PIC  9(04) COMP-5.
+           03  IX-CAD                       PIC  9(05) COMP-5.
+           03  FIM-CADOPR-SW                PIC  X(01) VALUE 'N'.
+               88  FIM-CADOPR               VALUE 'S'.
+
+       01  GRP-CADOPR.
+           03  WK-QT-CAD                    PIC  9(05) COMP-5
+                                             VALUE ZEROS.
+           03  WK-CAD OCCURS 500 TIMES.
+               05  WK-CAD-SIS               PIC  X(03).
+               05  WK-CAD-OPR               PIC  9(17).
+               05  WK-CAD-EPRD              PIC  9(05).
+               05  WK-CAD-SCTR              PIC  9(05).
+               05  WK-CAD-CD-GR-PRD         PIC  9(04).
+               05  WK-CAD-FXA               PIC  9(02).
+               05  WK-CAD-VL-AMTR           PIC S9(15)V99 COMP-3.
+               05  WK-CAD-VL-PCLD           PIC S9(15)V99 COMP-3.
+               05  WK-CAD-QT-PRZ            PIC S9(04)    COMP-5.
+
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+      *-----------------------------------------------------------------
+       01  DFHCOMMAREA.
+-INC ARCKB627
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      *-----------------------------------------------------------------
+      *-----------------------------------------------------------------
+       000000-PRINCIPAL SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 100000-PROCEDIMENTO-INICIAIS
+
+           IF  ARCSB627-IN-SCS-ERRO
+               PERFORM 000000-SAI
+           END-IF
+
+           PERFORM 200000-CARREGAR-CADOPR
+
+           PERFORM VARYING IX-OPR FROM 1 BY 1
+           UNTIL IX-OPR GREATER ARCSB627-QT-OPR
+               PERFORM 300000-LOCALIZAR-FAIXAS-OPR
+           END-PERFORM
+
+      *    Uma conta sem faixa cadastrada (999003-ERRO) e reportada
+      *    por conta, via ARCSB627-QT-FXA-OPR igual a zero para
+      *    aquela posicao, e nao invalida o lote inteiro - o chamador
+      *    e quem decide o que fazer com as contas sem faixa.
+           SET  ARCSB627-IN-SCS-OK      TO TRUE
+
+           .
+       000000-SAI.
+           GOBACK.
+      *-----------------------------------------------------------------
+       100000-PROCEDIMENTO-INICIAIS SECTION.
+      *-----------------------------------------------------------------
+
+           IF  EIBCALEN NOT EQUAL LENGTH OF DFHCOMMAREA
+               PERFORM 999001-ERRO
+           END-IF
+
+           MOVE ZEROS                   TO ARCSB627-SEQL-ERRO
+           MOVE SPACES                  TO ARCSB627-TX-ERRO
+           SET  ARCSB627-IN-SCS-ERRO    TO TRUE
+
+           IF  NOT ARCSB627-QT-OPR-VLDO
+               PERFORM 999002-ERRO
+           END-IF
+
+           .
+       100000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       200000-CARREGAR-CADOPR SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE ZEROS                   TO WK-QT-CAD
+           MOVE 'N'                     TO FIM-CADOPR-SW
+
+           OPEN INPUT CADOPR
+
+           READ CADOPR
+               AT END SET FIM-CADOPR    TO TRUE
+           END-READ
+
+           PERFORM UNTIL FIM-CADOPR
+           OR WK-QT-CAD GREATER OR EQUAL 500
+
+               ADD 1                    TO WK-QT-CAD
+               MOVE CADOPR-SIS          TO WK-CAD-SIS   (WK-QT-CAD)
+               MOVE CADOPR-OPR          TO WK-CAD-OPR   (WK-QT-CAD)
+               MOVE CADOPR-EPRD         TO WK-CAD-EPRD  (WK-QT-CAD)
+               MOVE CADOPR-SCTR         TO WK-CAD-SCTR  (WK-QT-CAD)
+               MOVE CADOPR-CD-GR-PRD    TO WK-CAD-CD-GR-PRD (WK-QT-CAD)
+               MOVE CADOPR-FXA          TO WK-CAD-FXA   (WK-QT-CAD)
+               MOVE CADOPR-VL-AMTR      TO WK-CAD-VL-AMTR (WK-QT-CAD)
+               MOVE CADOPR-VL-PCLD      TO WK-CAD-VL-PCLD (WK-QT-CAD)
+               MOVE CADOPR-QT-PRZ       TO WK-CAD-QT-PRZ  (WK-QT-CAD)
+
+               READ CADOPR
+                   AT END SET FIM-CADOPR TO TRUE
+               END-READ
+
+           END-PERFORM
+
+           CLOSE CADOPR
+
+           .
+       200000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       300000-LOCALIZAR-FAIXAS-OPR SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE ZEROS                TO ARCSB627-QT-FXA-OPR(IX-OPR)
+
+           PERFORM VARYING IX-CAD FROM 1 BY 1
+           UNTIL IX-CAD GREATER WK-QT-CAD
+
+               IF  WK-CAD-SIS (IX-CAD) EQUAL
+                       ARCSB627-SG-SIS-OGM-OPR (IX-OPR)
+               AND WK-CAD-OPR (IX-CAD) EQUAL
+                       ARCSB627-NR-UNCO-CTR-OPR(IX-OPR)
+               AND WK-CAD-EPRD(IX-CAD) EQUAL
+                       ARCSB627-NR-EPRD-FNCD   (IX-OPR)
+               AND WK-CAD-SCTR(IX-CAD) EQUAL
+                       ARCSB627-NR-SCTR-OPR    (IX-OPR)
+               AND ARCSB627-QT-FXA-OPR(IX-OPR) LESS 20
+
+                   MOVE WK-CAD-CD-GR-PRD(IX-CAD)
+                       TO ARCSB627-CD-GR-PRD-OPR(IX-OPR)
+
+                   ADD 1 TO ARCSB627-QT-FXA-OPR(IX-OPR)
+                   MOVE ARCSB627-QT-FXA-OPR(IX-OPR) TO IX-FXA
+
+                   MOVE WK-CAD-FXA    (IX-CAD)
+                       TO ARCSB627-CD-FXA-OPR (IX-OPR IX-FXA)
+                   MOVE WK-CAD-VL-AMTR(IX-CAD)
+                       TO ARCSB627-VL-AMTR-OPR(IX-OPR IX-FXA)
+                   MOVE WK-CAD-VL-PCLD(IX-CAD)
+                       TO ARCSB627-VL-PCLD-OPR(IX-OPR IX-FXA)
+                   MOVE WK-CAD-QT-PRZ (IX-CAD)
+                       TO ARCSB627-QT-PRZ-OPR (IX-OPR IX-FXA)
+
+               END-IF
+
+           END-PERFORM
+
+           IF  ARCSB627-QT-FXA-OPR(IX-OPR) EQUAL ZEROS
+               PERFORM 999003-ERRO
+           END-IF
+
+           .
+       300000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       999000-ERRO SECTION.
+      *-----------------------------------------------------------------
+       999001-ERRO.
+      *------------
+           MOVE EIBCALEN                TO GD-EIBCALEN
+           MOVE LENGTH OF DFHCOMMAREA    TO WK-LEN-COMMAREA
+           MOVE 1                       TO ARCSB627-SEQL-ERRO
+           STRING
+               'Tamanho de commarea invalido. Recebido: '
+               GD-EIBCALEN ' | Esperado: ' WK-LEN-COMMAREA
+               DELIMITED BY SIZE INTO ARCSB627-TX-ERRO
+           END-STRING
+           SET  ARCSB627-IN-SCS-ERRO    TO TRUE
+           PERFORM 000000-SAI
+           .
+       999002-ERRO.
+      *------------
+           MOVE 2                       TO ARCSB627-SEQL-ERRO
+           MOVE ARCSB627-QT-OPR         TO WK-QT-OPR-DSP
+           STRING
+               'Quantidade de contas invalida: '
+               WK-QT-OPR-DSP
+               DELIMITED BY SIZE INTO ARCSB627-TX-ERRO
+           END-STRING
+           SET  ARCSB627-IN-SCS-ERRO    TO TRUE
+           PERFORM 000000-SAI
+           .
+       999003-ERRO.
+      *------------
+      *    Conta sem faixa cadastrada - condicao por conta, registrada
+      *    apenas para diagnostico. ARCSB627-QT-FXA-OPR(IX-OPR) fica
+      *    zerado para esta posicao, e e o proprio chamador quem
+      *    descarta a conta da requisicao a ARCSB628 - as demais
+      *    contas do lote continuam sendo processadas normalmente.
+           MOVE 3                       TO ARCSB627-SEQL-ERRO
+           STRING
+               'Conta sem faixa cadastrada - Sis: '
+               ARCSB627-SG-SIS-OGM-OPR (IX-OPR)
+               ' Opr: ' ARCSB627-NR-UNCO-CTR-OPR(IX-OPR)
+               DELIMITED BY SIZE INTO ARCSB627-TX-ERRO
+           END-STRING
+           .
+       999000-SAI.
+           EXIT.
