@@ -6,6 +6,10 @@
       * COMPILACAO: COBOL MVS
       *-----------------------------------------------------------------
       * VRS001 21.10.2016 - F8944859 - IMPLANTACAO
+      * VRS002 09.08.2026 - F8944859 - Grupo/produto do lote real passa
+      *        a vir de ARCSB627-CD-GR-PRD-OPR (cadastro), nao mais da
+      *        posicao do lote; registro AUDITORIA cresce para 166
+      *        posicoes (ARCKAUDT).
       *-----------------------------------------------------------------
        IDENTIFICATION DIVISION.
       *-----------------------------------------------------------------
@@ -22,7 +26,10 @@
       *-----------------------------------------------------------------
        FILE-CONTROL.
       *-------------
-               SELECT  ENTRADA  ASSIGN  TO  UT-S-ENTRADA.
+               SELECT  ENTRADA    ASSIGN  TO  UT-S-ENTRADA.
+               SELECT  AUDITORIA  ASSIGN  TO  UT-S-AUDITORIA.
+               SELECT  CHECKPT    ASSIGN  TO  UT-S-CHECKPT.
+               SELECT  RESUMO     ASSIGN  TO  UT-S-RESUMO.
 
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -43,6 +50,49 @@
            03  ENTRADA-EPRD            PIC  9(05).
            03  FILLER                  PIC  X(01).
            03  ENTRADA-SCTR            PIC  9(05).
+
+       FD  AUDITORIA
+           BLOCK 0 RECORDS
+           RECORD  166
+           RECORDING MODE IS F.
+
+       01  AUDITORIA-REGISTRO.
+-INC ARCKAUDT
+
+       FD  CHECKPT
+           BLOCK 0 RECORDS
+           RECORD  33
+           RECORDING MODE IS F.
+
+       01  CHECKPT-REGISTRO.
+           03  CKPT-SIS                PIC  X(03).
+           03  FILLER                  PIC  X(01).
+           03  CKPT-OPR                PIC  9(17).
+           03  FILLER                  PIC  X(01).
+           03  CKPT-EPRD               PIC  9(05).
+           03  FILLER                  PIC  X(01).
+           03  CKPT-SCTR               PIC  9(05).
+
+       FD  RESUMO
+           BLOCK 0 RECORDS
+           RECORD  59
+           RECORDING MODE IS F.
+
+      *    Totais de controle do lote do dia - uma linha fechada ao
+      *    final da execucao com a quantidade de requisicoes chamadas
+      *    ao motor, o total de VL-ENTD proposto e o total de PCLD
+      *    efetivamente revertido pelas melhores opcoes de Resultado 5
+      *    (maior reversao de PCLD com a entrada) entre todas elas.
+       01  RESUMO-REGISTRO.
+           03  RES-DT-PROC              PIC  9(08).
+           03  FILLER                   PIC  X(01).
+           03  RES-HR-PROC              PIC  9(06).
+           03  FILLER                   PIC  X(01).
+           03  RES-QT-RQSC              PIC  9(07).
+           03  FILLER                   PIC  X(01).
+           03  RES-VL-ENTD              PIC  9(15)V99.
+           03  FILLER                   PIC  X(01).
+           03  RES-VL-PCLD-RVSA         PIC  9(15)V99.
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
       *-----------------------------------------------------------------
@@ -59,11 +109,13 @@
        77  ALEATORIO2                   PIC  9(10).
        01  GRP-TAB.
            03  IX-RQSC                  PIC S9(05) COMP-5.
+           03  IX-LOTE                  PIC S9(04) COMP-5.
            03  FIM-ARQ                  PIC  X(01) VALUE 'N'.
                88  IN-FIM                          VALUE 'S'.
            03  IX-GR                    PIC  9(02).
-           03  IX-FXA                   PIC  9(01).
-           03  IX-FXA-ANT               PIC  9(01).
+           03  IX-OPR                   PIC  9(02).
+           03  IX-FXA                   PIC  9(02).
+           03  IX-FXA-ANT               PIC  9(02).
            03  MAX-PCLD                 PIC S9(15)V99 VALUE 5000.
 
        01  DATA-HORA.
@@ -71,6 +123,75 @@
            03  HORA                     PIC  9(08).
            03  FILLER                   PIC  X(05).
 
+       01  DATA-HORA-AUD.
+           03  DTH-DATA                 PIC  9(08).
+           03  DTH-HORA                 PIC  9(06).
+           03  FILLER                   PIC  X(07).
+
+       01  GRP-TAB-AUD.
+           03  IX-RSTD-AUD              PIC  9(02).
+           03  IX-FXA-AUD               PIC  9(02).
+
+      *    Totais de controle acumulados ao longo do lote - vide 950000.
+       01  WK-TOTAIS-DIA.
+           03  WK-TOT-QT-RQSC           PIC S9(07)    COMP-5
+                                                        VALUE ZEROS.
+           03  WK-TOT-VL-ENTD           PIC S9(15)V99 COMP-3
+                                                        VALUE ZEROS.
+           03  WK-TOT-VL-PCLD-RVSA      PIC S9(15)V99 COMP-3
+                                                        VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      * Fila MQ de onde a requisicao chega quando PARM-FONTE = 'Q'.
+      * Estruturas MQI padrao IBM (nao remetidas neste repositorio -
+      * fazem parte da biblioteca de sistema MQSeries do shop, tal
+      * qual HLPKDFHE para o EIB do CICS).
+      *----------------------------------------------------------------*
+       01  WK-MQ.
+           03  WK-MQ-HCONN              PIC S9(9)     COMP-5.
+           03  WK-MQ-HOBJ               PIC S9(9)     COMP-5.
+           03  WK-MQ-COMPCODE           PIC S9(9)     COMP-5.
+           03  WK-MQ-REASON             PIC S9(9)     COMP-5.
+           03  WK-MQ-BUFFLEN            PIC S9(9)     COMP-5
+                                                       VALUE +33.
+           03  WK-MQ-DATALEN            PIC S9(9)     COMP-5.
+           03  WK-MQ-QNAME              PIC  X(48)
+                          VALUE 'ARCP0627.FILA.REQUISICAO'.
+           03  WK-MQ-DATABUFFER.
+               05  WK-MQ-SIS            PIC  X(03).
+               05  FILLER               PIC  X(01).
+               05  WK-MQ-OPR            PIC  9(17).
+               05  FILLER               PIC  X(01).
+               05  WK-MQ-EPRD           PIC  9(05).
+               05  FILLER               PIC  X(01).
+               05  WK-MQ-SCTR           PIC  9(05).
+
+       01  MQOD.
+-INC CMQODV
+
+       01  MQMD.
+-INC CMQMDV
+
+       01  MQGMO.
+-INC CMQGMOV
+
+-INC CMQV
+
+       01  GRP-CHECKPOINT.
+      *    Ultima conta do ENTRADA efetivamente submetida ao motor
+      *    (ARCSB628), gravada apos cada lote para permitir reinicio
+      *    sem reenviar lotes ja processados.
+           03  TEM-CHECKPOINT-SW        PIC  X(01) VALUE 'N'.
+               88  TEM-CHECKPOINT                  VALUE 'S'.
+           03  WK-CKPT-SIS              PIC  X(03).
+           03  WK-CKPT-OPR              PIC  9(17).
+           03  WK-CKPT-EPRD             PIC  9(05).
+           03  WK-CKPT-SCTR             PIC  9(05).
+           03  WK-ULT-SIS               PIC  X(03).
+           03  WK-ULT-OPR               PIC  9(17).
+           03  WK-ULT-EPRD              PIC  9(05).
+           03  WK-ULT-SCTR              PIC  9(05).
+
 
 
 -INC HLPKDFHE
@@ -90,6 +211,18 @@
            03  PARM-FXA                PIC  9(01).
            03  FILLER                  PIC  X(01).
            03  PARM-ENTD               PIC  9(15)V99.
+           03  FILLER                  PIC  X(01).
+           03  PARM-DISP               PIC  X(01).
+               88  PARM-DISP-BBDS0099  VALUE 'B'.
+               88  PARM-DISP-ARCSB628  VALUE 'S' SPACE.
+           03  FILLER                  PIC  X(01).
+           03  PARM-RESTART            PIC  X(01).
+               88  PARM-RESTART-SIM    VALUE 'R'.
+               88  PARM-RESTART-NAO    VALUE 'N' SPACE.
+           03  FILLER                  PIC  X(01).
+           03  PARM-FONTE              PIC  X(01).
+               88  PARM-FONTE-FILA     VALUE 'Q'.
+               88  PARM-FONTE-ENTRADA  VALUE 'E' SPACE.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION USING PARM1.
       *-----------------------------------------------------------------
@@ -107,43 +240,258 @@
                ON SIZE ERROR DISPLAY '.'
            END-COMPUTE
            DISPLAY 'ALEATORIO: ' ALEATORIO
-      *    PERFORM 1000 TIMES
-      *    COMPUTE ALEATORIO = FUNCTION RANDOM * (100 - 10 + 1) + 10
-      *        ON SIZE ERROR DISPLAY '.' END-COMPUTE
-      *    COMPUTE ALEATORIO2 = FUNCTION RANDOM * (100 - 10) + 10
-      *        ON SIZE ERROR DISPLAY '.' END-COMPUTE
-      *    DISPLAY CTE-PROG 'RANDOM: ' ALEATORIO ALEATORIO2
-      *    END-PERFORM
-
-      *    OPEN INPUT ENTRADA.
-      *    READ ENTRADA AT END
-      *       DISPLAY CTE-PROG ' Sem registros de entrada'
-      *       GO TO 000000-SAI
-      *    END-READ
-      *
-      *    PERFORM UNTIL IN-FIM
-      *        PERFORM VARYING IX-RQSC FROM 1 BY 1
-      *        UNTIL IN-FIM
-      *
-      *          MOVE IX-RQSC      TO ARCSB627-QT-OPR
-      *          MOVE ENTRADA-SIS  TO ARCSB627-SG-SIS-OGM-OPR (IX-RQSC)
-      *          MOVE ENTRADA-OPR  TO ARCSB627-NR-UNCO-CTR-OPR(IX-RQSC)
-      *          MOVE ENTRADA-EPRD TO ARCSB627-NR-EPRD-FNCD   (IX-RQSC)
-      *          MOVE ENTRADA-SCTR TO ARCSB627-NR-SCTR-OPR    (IX-RQSC)
-      *
-      *          READ ENTRADA AT END MOVE 'S' TO FIM-ARQ END-READ
-      *
-      *        END-PERFORM
-      *
-      *        MOVE LENGTH OF ARCSB627-DADOS TO EIBCALEN
-      *
-      *        CALL ARCSB627             USING DFHEIBLK ARCSB627-DADOS
-      *
-      *        DISPLAY CTE-PROG ' 627-IN-SCS : ' ARCSB627-IN-SCS
-      *        DISPLAY CTE-PROG ' 627-SEQL-ER: ' ARCSB627-SEQL-ERRO
-      *        DISPLAY CTE-PROG ' 627-TX-ERRO: ' ARCSB627-TX-ERRO
-      *        DISPLAY CTE-PROG ' -----------------------------------'
-      *    END-PERFORM
+
+           IF  PARM-FONTE-FILA
+               PERFORM 060000-ABRIR-FILA
+           ELSE
+               OPEN INPUT ENTRADA
+           END-IF
+      *    AUDITORIA acumula um registro por linha de Resultado
+      *    gravada em cada execucao (varios dias), para que ARCR0629
+      *    consiga comparar a mesma conta entre execucoes diferentes -
+      *    por isso EXTEND, nao OUTPUT. A depuracao/expurgo do arquivo
+      *    fica por conta da rotina de manutencao do dataset fisico
+      *    (fora deste programa), nao deste OPEN.
+           OPEN EXTEND AUDITORIA
+
+           IF  PARM-RESTART-SIM
+               PERFORM 700000-LER-CHECKPOINT
+           END-IF
+
+           PERFORM 050000-LER-PROXIMO-REGISTRO
+
+           IF  IN-FIM
+               DISPLAY CTE-PROG ' Sem registros de entrada - gerando'
+               DISPLAY CTE-PROG ' dados de teste a partir do PARM1'
+               PERFORM 400000-GERAR-DADOS-TESTE
+               PERFORM 500000-CHAMAR-MOTOR-SB628
+           ELSE
+               IF  TEM-CHECKPOINT
+                   PERFORM 800000-AVANCAR-PARA-CHECKPOINT
+               END-IF
+
+               MOVE ZEROS                TO IX-RQSC
+               PERFORM UNTIL IN-FIM
+                   PERFORM 100000-MONTAR-LOTE-ENTRADA
+                   PERFORM 200000-LOCALIZAR-FAIXAS-LOTE
+                   IF  ARCSB627-IN-SCS-OK
+                       PERFORM 300000-MTA-RQSC-DE-ARCSB627
+                       IF  ARCSB628-QT-GR GREATER ZEROS
+                           PERFORM 500000-CHAMAR-MOTOR-SB628
+                       ELSE
+                           DISPLAY CTE-PROG ' Lote sem nenhuma conta'
+                               ' com faixa cadastrada'
+                       END-IF
+                       PERFORM 900000-GRAVAR-CHECKPOINT
+                   ELSE
+                       DISPLAY CTE-PROG ' 627-SEQL-ER: '
+                           ARCSB627-SEQL-ERRO
+                       DISPLAY CTE-PROG ' 627-TX-ERRO: '
+                           ARCSB627-TX-ERRO
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF  PARM-FONTE-FILA
+               PERFORM 070000-FECHAR-FILA
+           ELSE
+               CLOSE ENTRADA
+           END-IF
+           CLOSE AUDITORIA
+
+           PERFORM 950000-GRAVAR-RESUMO
+
+           .
+       000000-SAI.
+           STOP RUN
+           .
+      *-----------------------------------------------------------------
+       050000-LER-PROXIMO-REGISTRO SECTION.
+      *-----------------------------------------------------------------
+      *    Le a proxima conta a processar, na fila MQ (PARM-FONTE 'Q')
+      *    ou no extrato batch ENTRADA (default) - ambos populam o
+      *    mesmo ENTRADA-REGISTRO, para que 100000/800000 nao precisem
+      *    saber de onde a conta realmente veio.
+
+           IF  PARM-FONTE-FILA
+               CALL 'MQGET' USING WK-MQ-HCONN WK-MQ-HOBJ
+                                  MQMD MQGMO
+                                  WK-MQ-BUFFLEN WK-MQ-DATABUFFER
+                                  WK-MQ-DATALEN
+                                  WK-MQ-COMPCODE WK-MQ-REASON
+
+               IF  WK-MQ-COMPCODE EQUAL MQCC-FAILED
+               AND WK-MQ-REASON EQUAL MQRC-NO-MSG-AVAILABLE
+                   SET IN-FIM            TO TRUE
+               ELSE
+                   IF  WK-MQ-COMPCODE EQUAL MQCC-FAILED
+                       DISPLAY CTE-PROG ' Erro MQGET - REASON: '
+                           WK-MQ-REASON
+                       SET IN-FIM        TO TRUE
+                   ELSE
+                       MOVE WK-MQ-SIS    TO ENTRADA-SIS
+                       MOVE WK-MQ-OPR    TO ENTRADA-OPR
+                       MOVE WK-MQ-EPRD   TO ENTRADA-EPRD
+                       MOVE WK-MQ-SCTR   TO ENTRADA-SCTR
+                   END-IF
+               END-IF
+           ELSE
+               READ ENTRADA
+                   AT END SET IN-FIM    TO TRUE
+               END-READ
+           END-IF
+
+           .
+       050000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       060000-ABRIR-FILA SECTION.
+      *-----------------------------------------------------------------
+      *    Conecta ao gerenciador de filas local e abre a fila de onde
+      *    ARCP0627 recebe cada requisicao, uma conta por mensagem.
+
+           CALL 'MQCONN' USING WK-MQ-QNAME WK-MQ-HCONN
+                                WK-MQ-COMPCODE WK-MQ-REASON
+
+           MOVE SPACES                  TO MQOD
+           MOVE MQOT-Q                  TO MQOD-OBJECTTYPE
+           MOVE WK-MQ-QNAME             TO MQOD-OBJECTNAME
+
+           CALL 'MQOPEN' USING WK-MQ-HCONN MQOD MQOO-INPUT-SHARED
+                                WK-MQ-HOBJ
+                                WK-MQ-COMPCODE WK-MQ-REASON
+
+           IF  WK-MQ-COMPCODE EQUAL MQCC-FAILED
+               DISPLAY CTE-PROG ' Erro MQOPEN - REASON: ' WK-MQ-REASON
+               MOVE 888                 TO RETURN-CODE
+           END-IF
+
+           MOVE SPACES                  TO MQMD
+           MOVE MQFMT-STRING            TO MQMD-FORMAT
+           MOVE MQGMO-WAIT              TO MQGMO-OPTIONS
+           MOVE 5000                    TO MQGMO-WAITINTERVAL
+           .
+       060000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       070000-FECHAR-FILA SECTION.
+      *-----------------------------------------------------------------
+           CALL 'MQCLOSE' USING WK-MQ-HCONN WK-MQ-HOBJ
+                                 WK-MQ-COMPCODE WK-MQ-REASON
+           CALL 'MQDISC'  USING WK-MQ-HCONN
+                                 WK-MQ-COMPCODE WK-MQ-REASON
+           .
+       070000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       100000-MONTAR-LOTE-ENTRADA SECTION.
+      *-----------------------------------------------------------------
+      *    Acumula ate 30 contas do ENTRADA (limite de grupos do
+      *    motor de combinacoes) para formar um lote/requisicao.
+
+           PERFORM VARYING IX-LOTE FROM 1 BY 1
+           UNTIL IX-LOTE GREATER 30
+           OR IN-FIM
+
+               ADD 1                     TO IX-RQSC
+               MOVE ENTRADA-SIS  TO ARCSB627-SG-SIS-OGM-OPR (IX-LOTE)
+               MOVE ENTRADA-OPR  TO ARCSB627-NR-UNCO-CTR-OPR(IX-LOTE)
+               MOVE ENTRADA-EPRD TO ARCSB627-NR-EPRD-FNCD   (IX-LOTE)
+               MOVE ENTRADA-SCTR TO ARCSB627-NR-SCTR-OPR    (IX-LOTE)
+               MOVE IX-LOTE              TO ARCSB627-QT-OPR
+
+               MOVE ENTRADA-SIS          TO WK-ULT-SIS
+               MOVE ENTRADA-OPR          TO WK-ULT-OPR
+               MOVE ENTRADA-EPRD         TO WK-ULT-EPRD
+               MOVE ENTRADA-SCTR         TO WK-ULT-SCTR
+
+               PERFORM 050000-LER-PROXIMO-REGISTRO
+
+           END-PERFORM
+
+           .
+       100000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       200000-LOCALIZAR-FAIXAS-LOTE SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE LENGTH OF ARCSB627-DADOS TO EIBCALEN
+           CALL ARCSB627             USING DFHEIBLK ARCSB627-DADOS
+
+           DISPLAY CTE-PROG ' 627-IN-SCS : ' ARCSB627-IN-SCS
+
+           .
+       200000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       300000-MTA-RQSC-DE-ARCSB627 SECTION.
+      *-----------------------------------------------------------------
+      *    Monta a requisicao do motor de combinacoes (ARCSB628) a
+      *    partir das faixas devolvidas por ARCSB627 para o lote. Uma
+      *    conta sem faixa cadastrada (ARCSB627-QT-FXA-OPR igual a
+      *    zero) e descartada aqui, sem interromper as demais contas
+      *    do lote - IX-OPR percorre o lote recebido de ARCSB627 e
+      *    IX-GR e reindexado apenas para as contas com faixa, para
+      *    nao deixar posicoes vazias em ARCSB628-LS-GR.
+
+           IF  PARM-ENTD NOT NUMERIC
+               MOVE ZEROS               TO PARM-ENTD
+           END-IF
+
+           MOVE PARM-ENTD               TO ARCSB628-VL-ENTD
+           MOVE ZEROS                   TO ARCSB628-QT-GR
+
+           PERFORM VARYING IX-OPR FROM 1 BY 1
+           UNTIL IX-OPR GREATER ARCSB627-QT-OPR
+
+               IF  ARCSB627-QT-FXA-OPR(IX-OPR) GREATER ZEROS
+                   ADD  1                TO ARCSB628-QT-GR
+                   MOVE ARCSB628-QT-GR   TO IX-GR
+
+                   MOVE ARCSB627-CD-GR-PRD-OPR(IX-OPR)
+                                         TO ARCSB628-CD-GR-PRD(IX-GR)
+                   MOVE ARCSB627-SG-SIS-OGM-OPR (IX-OPR)
+                                         TO ARCSB628-SG-SIS-OGM-OPR
+                                                              (IX-GR)
+                   MOVE ARCSB627-NR-UNCO-CTR-OPR(IX-OPR)
+                                         TO ARCSB628-NR-UNCO-CTR-OPR
+                                                              (IX-GR)
+                   MOVE ARCSB627-NR-EPRD-FNCD   (IX-OPR)
+                                         TO ARCSB628-NR-EPRD-FNCD
+                                                              (IX-GR)
+                   MOVE ARCSB627-NR-SCTR-OPR    (IX-OPR)
+                                         TO ARCSB628-NR-SCTR-OPR
+                                                              (IX-GR)
+                   MOVE ARCSB627-QT-FXA-OPR     (IX-OPR)
+                                         TO ARCSB628-QT-FXA   (IX-GR)
+
+                   PERFORM VARYING IX-FXA FROM 1 BY 1
+                   UNTIL IX-FXA GREATER ARCSB628-QT-FXA(IX-GR)
+
+                       MOVE ARCSB627-CD-FXA-OPR (IX-OPR IX-FXA)
+                           TO ARCSB628-CD-FXA-RVSA-RSCO(IX-GR IX-FXA)
+                       MOVE ARCSB627-VL-AMTR-OPR(IX-OPR IX-FXA)
+                           TO ARCSB628-VL-AMTR         (IX-GR IX-FXA)
+                       MOVE ARCSB627-VL-PCLD-OPR(IX-OPR IX-FXA)
+                           TO ARCSB628-VL-PCLD         (IX-GR IX-FXA)
+                       MOVE ARCSB627-QT-PRZ-OPR (IX-OPR IX-FXA)
+                           TO ARCSB628-QT-PRZ-RSTT     (IX-GR IX-FXA)
+
+                   END-PERFORM
+               END-IF
+
+           END-PERFORM
+
+           .
+       300000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       400000-GERAR-DADOS-TESTE SECTION.
+      *-----------------------------------------------------------------
+      *    Caminho de teste/homologacao usado quando nao ha registros
+      *    no ENTRADA - gera grupos/faixas sinteticos a partir do
+      *    PARM1 em vez das contas reais do dia.
 
            IF  PARM-ENTD NOT NUMERIC
                MOVE ZEROS               TO PARM-ENTD
@@ -159,8 +507,11 @@
                                                 (PARM-FXA - 1) + 1
                   ON SIZE ERROR DISPLAY '.' END-COMPUTE
 
-      *        MOVE PARM-FXA               TO ARCSB628-QT-FXA(IX-GR)
                MOVE IX-GR  TO ARCSB628-CD-GR-PRD (IX-GR)
+               MOVE 'SIS'  TO ARCSB628-SG-SIS-OGM-OPR (IX-GR)
+               MOVE IX-GR  TO ARCSB628-NR-UNCO-CTR-OPR(IX-GR)
+               MOVE IX-GR  TO ARCSB628-NR-EPRD-FNCD   (IX-GR)
+               MOVE IX-GR  TO ARCSB628-NR-SCTR-OPR    (IX-GR)
 
                MOVE 0 TO IX-FXA-ANT
                PERFORM VARYING IX-FXA FROM 1 BY 1
@@ -201,28 +552,214 @@
 
            END-PERFORM
 
+           .
+       400000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       500000-CHAMAR-MOTOR-SB628 SECTION.
+      *-----------------------------------------------------------------
+
            MOVE ZEROS                   TO ARCSB628-QT-RSTD
            MOVE ZEROS                   TO ARCSB628-SEQL-ERRO
            MOVE SPACES                  TO ARCSB628-TX-ERRO
 
-           DISPLAY CTE-PROG ' Prog C '
-      *    MOVE LENGTH OF ARCSB628-DADOS TO EIBCALEN
-
-           CALL BBDS0099             USING ARCSB627-DADOS
-
-           DISPLAY CTE-PROG ' Prog Cobol '
-           MOVE LENGTH OF ARCSB628-DADOS TO EIBCALEN
-           CALL ARCSB628             USING DFHEIBLK ARCSB628-DADOS
+      *    PARM-DISP seleciona em tempo de execucao qual dispatcher
+      *    processa a requisicao - 'B' o dispatcher generico BBDS0099,
+      *    espaco/'S' a chamada direta a ARCSB628 (caminho default).
+           IF  PARM-DISP-BBDS0099
+               DISPLAY CTE-PROG ' Prog C '
+               CALL BBDS0099          USING ARCSB628-DADOS
+           ELSE
+               DISPLAY CTE-PROG ' Prog Cobol '
+               MOVE LENGTH OF ARCSB628-DADOS TO EIBCALEN
+               CALL ARCSB628          USING DFHEIBLK ARCSB628-DADOS
+           END-IF
 
            DISPLAY CTE-PROG ' 628-SEQL-ER: ' ARCSB628-SEQL-ERRO
            DISPLAY CTE-PROG ' 628-TX-ERRO: ' ARCSB628-TX-ERRO
            DISPLAY CTE-PROG ' -----------------------------------'
 
+           ADD 1                        TO WK-TOT-QT-RQSC
+           ADD ARCSB628-VL-ENTD         TO WK-TOT-VL-ENTD
+
+           IF  ARCSB628-QT-ERRO EQUAL ZEROS
+               PERFORM 600000-GRAVAR-AUDITORIA
+
+               IF  ARCSB628-QT-RSTD GREATER OR EQUAL 5
+               AND ARCSB628-QT-OPC(5) GREATER ZEROS
+                   ADD ARCSB628-VL-CRIT-OPC(5 1)
+                                        TO WK-TOT-VL-PCLD-RVSA
+               END-IF
+           END-IF
 
            .
-       000000-SAI.
-           STOP RUN
+       500000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       600000-GRAVAR-AUDITORIA SECTION.
+      *-----------------------------------------------------------------
+      *    Grava a requisicao e as Resultados devolvidas por ARCSB628
+      *    na auditoria, uma linha por combinacao da melhor opcao de
+      *    cada Resultado, para reconciliacao posterior por conta.
+
+           MOVE FUNCTION CURRENT-DATE   TO DATA-HORA-AUD
+
+           PERFORM VARYING IX-RSTD-AUD FROM 1 BY 1
+           UNTIL IX-RSTD-AUD GREATER ARCSB628-QT-RSTD
+
+               IF  ARCSB628-QT-OPC(IX-RSTD-AUD) GREATER ZEROS
+
+                   PERFORM VARYING IX-FXA-AUD FROM 1 BY 1
+                   UNTIL IX-FXA-AUD GREATER
+                       ARCSB628-QT-FXA-RSTD(IX-RSTD-AUD 1)
+
+                       MOVE DTH-DATA         TO AUD-DT-PROC
+                       MOVE DTH-HORA         TO AUD-HR-PROC
+                       MOVE ARCSB628-SG-SIS-OGM-OPR-RSTD
+                               (IX-RSTD-AUD 1 IX-FXA-AUD)
+                                             TO AUD-SG-SIS-OGM-OPR
+                       MOVE ARCSB628-NR-UNCO-CTR-OPR-RSTD
+                               (IX-RSTD-AUD 1 IX-FXA-AUD)
+                                             TO AUD-NR-UNCO-CTR-OPR
+                       MOVE ARCSB628-NR-EPRD-FNCD-RSTD
+                               (IX-RSTD-AUD 1 IX-FXA-AUD)
+                                             TO AUD-NR-EPRD-FNCD
+                       MOVE ARCSB628-NR-SCTR-OPR-RSTD
+                               (IX-RSTD-AUD 1 IX-FXA-AUD)
+                                             TO AUD-NR-SCTR-OPR
+                       MOVE ARCSB628-TP-MODO TO AUD-TP-MODO
+                       MOVE ARCSB628-VL-ENTD TO AUD-VL-ENTD
+                       MOVE ARCSB628-VL-PCLD-ALVO
+                                             TO AUD-VL-PCLD-ALVO
+                       MOVE IX-RSTD-AUD      TO AUD-IC-RSTD
+                       MOVE ARCSB628-CD-GR-PRD-RSTD
+                               (IX-RSTD-AUD 1 IX-FXA-AUD)
+                                             TO AUD-CD-GR-PRD-RSTD
+                       MOVE ARCSB628-CD-FXA-RVSA-RSTD
+                               (IX-RSTD-AUD 1 IX-FXA-AUD)
+                                             TO AUD-CD-FXA-RVSA-RSTD
+                       MOVE ARCSB628-IC-RSTD-SLCD
+                                             TO AUD-IC-RSTD-SLCD
+                       MOVE ARCSB628-IC-OPC-SLCD
+                                             TO AUD-IC-OPC-SLCD
+                       MOVE ARCSB628-TX-MTV-SLCD
+                                             TO AUD-TX-MTV-SLCD
+
+                       WRITE AUDITORIA-REGISTRO
+
+                   END-PERFORM
+
+               END-IF
+
+           END-PERFORM
+
+           .
+       600000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       700000-LER-CHECKPOINT SECTION.
+      *-----------------------------------------------------------------
+      *    Le a ultima conta do ENTRADA gravada no checkpoint por uma
+      *    execucao anterior, para que o reinicio pule os lotes ja
+      *    submetidos ao motor em vez de reprocessar o arquivo inteiro.
+
+           MOVE 'N'                     TO TEM-CHECKPOINT-SW
+
+           OPEN INPUT CHECKPT
+
+           READ CHECKPT
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CKPT-SIS         TO WK-CKPT-SIS
+                   MOVE CKPT-OPR         TO WK-CKPT-OPR
+                   MOVE CKPT-EPRD        TO WK-CKPT-EPRD
+                   MOVE CKPT-SCTR        TO WK-CKPT-SCTR
+                   SET  TEM-CHECKPOINT   TO TRUE
+                   DISPLAY CTE-PROG ' Reinicio apos - Sis: '
+                       WK-CKPT-SIS ' Opr: ' WK-CKPT-OPR
+           END-READ
+
+           CLOSE CHECKPT
+
+           .
+       700000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       800000-AVANCAR-PARA-CHECKPOINT SECTION.
+      *-----------------------------------------------------------------
+      *    Descarta do ENTRADA as contas ja submetidas na execucao
+      *    anterior, parando na conta gravada no checkpoint. A leitura
+      *    prossegue a partir dai, retomando exatamente de onde o
+      *    reinicio deve continuar.
+
+           PERFORM UNTIL IN-FIM
+           OR (ENTRADA-SIS  EQUAL WK-CKPT-SIS
+           AND ENTRADA-OPR  EQUAL WK-CKPT-OPR
+           AND ENTRADA-EPRD EQUAL WK-CKPT-EPRD
+           AND ENTRADA-SCTR EQUAL WK-CKPT-SCTR)
+
+               PERFORM 050000-LER-PROXIMO-REGISTRO
+
+           END-PERFORM
+
+           IF  NOT IN-FIM
+               PERFORM 050000-LER-PROXIMO-REGISTRO
+           END-IF
+
+           .
+       800000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       900000-GRAVAR-CHECKPOINT SECTION.
+      *-----------------------------------------------------------------
+      *    Regrava o checkpoint com a ultima conta efetivamente
+      *    submetida ao motor, apos cada lote confirmado.
+
+           MOVE WK-ULT-SIS              TO CKPT-SIS
+           MOVE WK-ULT-OPR              TO CKPT-OPR
+           MOVE WK-ULT-EPRD             TO CKPT-EPRD
+           MOVE WK-ULT-SCTR             TO CKPT-SCTR
+
+           OPEN OUTPUT CHECKPT
+           WRITE CHECKPT-REGISTRO
+           CLOSE CHECKPT
+
+           .
+       900000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       950000-GRAVAR-RESUMO SECTION.
+      *-----------------------------------------------------------------
+      *    Fecha o lote do dia com os totais de controle - quantidade
+      *    de requisicoes chamadas ao motor, total de VL-ENTD proposto
+      *    e total de PCLD revertido pelas melhores opcoes de
+      *    Resultado 5 entre todas elas.
+
+           MOVE FUNCTION CURRENT-DATE   TO DATA-HORA-AUD
+
+           MOVE DTH-DATA                TO RES-DT-PROC
+           MOVE DTH-HORA                TO RES-HR-PROC
+           MOVE WK-TOT-QT-RQSC          TO RES-QT-RQSC
+           MOVE WK-TOT-VL-ENTD          TO RES-VL-ENTD
+           MOVE WK-TOT-VL-PCLD-RVSA     TO RES-VL-PCLD-RVSA
+
+           OPEN OUTPUT RESUMO
+           WRITE RESUMO-REGISTRO
+           CLOSE RESUMO
+
+           DISPLAY CTE-PROG ' ------ RESUMO DO LOTE -------------'
+           DISPLAY CTE-PROG ' Requisicoes chamadas ao motor: '
+               RES-QT-RQSC
+           DISPLAY CTE-PROG ' Total VL-ENTD proposto       : '
+               RES-VL-ENTD
+           DISPLAY CTE-PROG ' Total PCLD revertido (Rslt 5): '
+               RES-VL-PCLD-RVSA
+           DISPLAY CTE-PROG ' ------------------------------------'
+
            .
+       950000-SAI.
+           EXIT.
       *-----------------------------------------------------------------
        999000-ERRO SECTION.
       *-----------------------------------------------------------------
