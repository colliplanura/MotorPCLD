@@ -0,0 +1,363 @@
+      *---------------AX--------------------------------------------------
+      * PROGRAMA..: ARCR0627
+      * ANALISTA..: F8944859 - SANDRO FERNANDES COLLI DA SILVA
+      * AUTOR.....: F8944859 - SANDRO FERNANDES COLLI DA SILVA
+      * OBJETIVO..: Le a auditoria gravada por ARCP0627 e imprime a
+      *             proposta de liquidacao (Resultados/opcoes) em um
+      *             relatorio formatado e paginado, para impressao ou
+      *             envio ao negociador.
+      * COMPILACAO: COBOL MVS
+      *-----------------------------------------------------------------
+      * VRS001 08.08.2026 - F8944859 - IMPLANTACAO
+      * VRS002 09.08.2026 - F8944859 - FD AUDITORIA corrigido para
+      *        RECORD 166, acompanhando o tamanho atual de ARCKAUDT
+      *        (ja usado por ARCP0627 na gravacao).
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-ID. ARCR0627.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+      *-------------
+               SELECT  AUDITORIA  ASSIGN  TO  UT-S-AUDITORIA.
+               SELECT  RELATORIO  ASSIGN  TO  UT-S-RELATORIO.
+
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+      *-----------------------------------------------------------------
+       FD  AUDITORIA
+           BLOCK 0 RECORDS
+           RECORD  166
+           RECORDING MODE IS F.
+
+       01  AUDITORIA-REGISTRO.
+-INC ARCKAUDT
+
+       FD  RELATORIO
+           BLOCK 0 RECORDS
+           RECORD  132
+           RECORDING MODE IS F.
+
+       01  RELATORIO-LINHA                 PIC  X(132).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  CTE-PROG     PIC  X(17) VALUE '*** ARCR0627 ***'.
+       01  CTE-VERS     PIC  X(06) VALUE 'VRS001'.
+       77  SBVERSAO     PIC  X(08) VALUE 'SBVERSAO'.
+
+       01  TABELA-RSTD.
+           03  FILLER                       PIC  X(40)
+                          VALUE 'Menor Amortizacao'.
+           03  FILLER                       PIC  X(40)
+                          VALUE 'Maior Amortizacao'.
+           03  FILLER                       PIC  X(40)
+                          VALUE 'Melhor Indice Amortizacao/PCLD'.
+           03  FILLER                       PIC  X(40)
+                          VALUE 'Melhor IC na faixa média +/- 10%'.
+           03  FILLER                       PIC  X(40)
+                          VALUE 'Melhor reversao PCLD com a entrada'.
+           03  FILLER                       PIC  X(40)
+                          VALUE 'Melhor reversao PCLD com fx.2 entr.'.
+           03  FILLER                       PIC  X(40)
+                          VALUE 'Melhor reversao PCLD com fx.3 entr.'.
+           03  FILLER                       PIC  X(40)
+                          VALUE 'Melhor reversao PCLD com fx.4 entr.'.
+           03  FILLER                       PIC  X(40)
+                          VALUE 'Melhor reversao PCLD com fx.5 entr.'.
+           03  FILLER                       PIC  X(40)
+                          VALUE 'Melhor reversao ponderada por prazo'.
+
+       01  FILLER REDEFINES TABELA-RSTD.
+           03  TAB-RSTD   OCCURS 10 TIMES   PIC  X(40).
+
+      *-----------------------------------------------------------------
+       LOCAL-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  GRP-CTL.
+           03  FIM-AUDITORIA-SW             PIC  X(01) VALUE 'N'.
+               88  FIM-AUDITORIA                        VALUE 'S'.
+           03  WK-NR-PAG                    PIC  9(04) COMP-5
+                                             VALUE ZEROS.
+           03  WK-NR-LINHA                  PIC  9(04) COMP-5
+                                             VALUE 99.
+           03  WK-MAX-LINHAS-PAG            PIC  9(04) COMP-5
+                                             VALUE 55.
+           03  WK-QT-CTA                    PIC  9(07) COMP-5
+                                             VALUE ZEROS.
+           03  WK-QT-LINHA-DTLH             PIC  9(07) COMP-5
+                                             VALUE ZEROS.
+
+       01  GRP-CHAVE.
+           03  WK-CHAVE-ATU.
+               05  WKC-DT-PROC              PIC  9(08).
+               05  WKC-HR-PROC               PIC  9(06).
+               05  WKC-SG-SIS-OGM-OPR       PIC  X(03).
+               05  WKC-NR-UNCO-CTR-OPR      PIC  9(17).
+               05  WKC-NR-EPRD-FNCD         PIC  9(05).
+               05  WKC-NR-SCTR-OPR          PIC  9(05).
+           03  WK-CHAVE-ANT                 PIC  X(44)
+                                             VALUE HIGH-VALUES.
+           03  WK-IC-RSTD-ANT               PIC  9(02) VALUE ZEROS.
+
+       01  DSP-CAMPOS.
+           03  DSP-VL-ENTD                  PIC ZZZ.ZZZ.ZZ9,99.
+           03  DSP-VL-PCLD-ALVO             PIC ZZZ.ZZZ.ZZ9,99.
+           03  DSP-NR-PAG                   PIC ZZZ9.
+           03  DSP-QT-CTA                   PIC ZZZZZZ9.
+
+       01  LINHA-CABECALHO                  PIC  X(132).
+       01  LINHA-BRANCO                     PIC  X(132) VALUE SPACES.
+
+       01  LINHA-CTA.
+           03  FILLER                       PIC  X(132).
+
+       01  LINHA-RSTD.
+           03  FILLER                       PIC  X(132).
+
+       01  LINHA-DETALHE.
+           03  FILLER                       PIC  X(132).
+
+       01  LINHA-RODAPE.
+           03  FILLER                       PIC  X(132).
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+      *-----------------------------------------------------------------
+       000000-PRINCIPAL SECTION.
+      *-----------------------------------------------------------------
+
+           CALL SBVERSAO USING CTE-PROG CTE-VERS
+
+           OPEN INPUT  AUDITORIA
+           OPEN OUTPUT RELATORIO
+
+           READ AUDITORIA
+               AT END SET FIM-AUDITORIA TO TRUE
+           END-READ
+
+           PERFORM UNTIL FIM-AUDITORIA
+               PERFORM 100000-PROCESSAR-REGISTRO
+               READ AUDITORIA
+                   AT END SET FIM-AUDITORIA TO TRUE
+               END-READ
+           END-PERFORM
+
+           IF  WK-QT-CTA EQUAL ZEROS
+               PERFORM 910000-IMPRIMIR-CABECALHO
+               MOVE SPACES               TO RELATORIO-LINHA
+               STRING '  Nenhum registro de auditoria encontrado.'
+                   DELIMITED BY SIZE INTO RELATORIO-LINHA
+               PERFORM 900000-ESCREVER-LINHA
+           END-IF
+
+           PERFORM 950000-IMPRIMIR-RODAPE
+
+           CLOSE AUDITORIA
+           CLOSE RELATORIO
+
+           .
+       000000-SAI.
+           STOP RUN
+           .
+      *-----------------------------------------------------------------
+       100000-PROCESSAR-REGISTRO SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE AUD-DT-PROC             TO WKC-DT-PROC
+           MOVE AUD-HR-PROC             TO WKC-HR-PROC
+           MOVE AUD-SG-SIS-OGM-OPR      TO WKC-SG-SIS-OGM-OPR
+           MOVE AUD-NR-UNCO-CTR-OPR     TO WKC-NR-UNCO-CTR-OPR
+           MOVE AUD-NR-EPRD-FNCD        TO WKC-NR-EPRD-FNCD
+           MOVE AUD-NR-SCTR-OPR         TO WKC-NR-SCTR-OPR
+
+           IF  WK-CHAVE-ATU NOT EQUAL WK-CHAVE-ANT
+               ADD  1                    TO WK-QT-CTA
+               PERFORM 200000-IMPRIMIR-CABECALHO-CTA
+               MOVE ZEROS                TO WK-IC-RSTD-ANT
+               MOVE WK-CHAVE-ATU         TO WK-CHAVE-ANT
+           END-IF
+
+           IF  AUD-IC-RSTD NOT EQUAL WK-IC-RSTD-ANT
+               PERFORM 300000-IMPRIMIR-CABECALHO-RSTD
+               MOVE AUD-IC-RSTD          TO WK-IC-RSTD-ANT
+           END-IF
+
+           PERFORM 400000-IMPRIMIR-DETALHE
+
+           .
+       100000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       200000-IMPRIMIR-CABECALHO-CTA SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE AUD-VL-ENTD             TO DSP-VL-ENTD
+           MOVE AUD-VL-PCLD-ALVO        TO DSP-VL-PCLD-ALVO
+
+           PERFORM 900000-QUEBRAR-LINHA-EM-BRANCO
+
+           MOVE SPACES                  TO RELATORIO-LINHA
+           STRING
+               'Conta: ' AUD-SG-SIS-OGM-OPR '/'
+               AUD-NR-UNCO-CTR-OPR '/' AUD-NR-EPRD-FNCD '/'
+               AUD-NR-SCTR-OPR
+               DELIMITED BY SIZE INTO RELATORIO-LINHA
+           END-STRING
+           PERFORM 900000-ESCREVER-LINHA
+
+           MOVE SPACES                  TO RELATORIO-LINHA
+           IF  AUD-TP-MODO EQUAL 'R'
+               STRING
+                   '  Modo: Reverso  Meta de PCLD: ' DSP-VL-PCLD-ALVO
+                   DELIMITED BY SIZE INTO RELATORIO-LINHA
+               END-STRING
+           ELSE
+               STRING
+                   '  Modo: Direto   Valor de entrada: ' DSP-VL-ENTD
+                   DELIMITED BY SIZE INTO RELATORIO-LINHA
+               END-STRING
+           END-IF
+           PERFORM 900000-ESCREVER-LINHA
+
+           .
+       200000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       300000-IMPRIMIR-CABECALHO-RSTD SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE SPACES                  TO RELATORIO-LINHA
+           STRING
+               '  Resultado ' AUD-IC-RSTD ' - '
+               TAB-RSTD(AUD-IC-RSTD)
+               DELIMITED BY SIZE INTO RELATORIO-LINHA
+           END-STRING
+           PERFORM 900000-ESCREVER-LINHA
+
+           IF  AUD-IC-RSTD EQUAL AUD-IC-RSTD-SLCD
+               MOVE SPACES               TO RELATORIO-LINHA
+               STRING
+                   '    >>> Resultado selecionado pelo negociador'
+                   ' - Opcao ' AUD-IC-OPC-SLCD ' - '
+                   AUD-TX-MTV-SLCD
+                   DELIMITED BY SIZE INTO RELATORIO-LINHA
+               END-STRING
+               PERFORM 900000-ESCREVER-LINHA
+           END-IF
+
+           MOVE SPACES                  TO RELATORIO-LINHA
+           STRING
+               '    Grupo  Faixa  Sistema  Contrato'
+               '            Produto  Setor'
+               DELIMITED BY SIZE INTO RELATORIO-LINHA
+           END-STRING
+           PERFORM 900000-ESCREVER-LINHA
+
+           .
+       300000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       400000-IMPRIMIR-DETALHE SECTION.
+      *-----------------------------------------------------------------
+
+           ADD  1                       TO WK-QT-LINHA-DTLH
+
+           MOVE SPACES                  TO RELATORIO-LINHA
+           STRING
+               '    ' AUD-CD-GR-PRD-RSTD '     '
+               AUD-CD-FXA-RVSA-RSTD '      '
+               AUD-SG-SIS-OGM-OPR '      '
+               AUD-NR-UNCO-CTR-OPR '  '
+               AUD-NR-EPRD-FNCD '    '
+               AUD-NR-SCTR-OPR
+               DELIMITED BY SIZE INTO RELATORIO-LINHA
+           END-STRING
+           PERFORM 900000-ESCREVER-LINHA
+
+           .
+       400000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       900000-ESCREVER-LINHA SECTION.
+      *-----------------------------------------------------------------
+      *    Escreve uma linha do relatorio, controlando a quebra de
+      *    pagina (cabecalho repetido a cada WK-MAX-LINHAS-PAG linhas).
+
+           IF  WK-NR-LINHA GREATER OR EQUAL WK-MAX-LINHAS-PAG
+               PERFORM 910000-IMPRIMIR-CABECALHO
+           END-IF
+
+           WRITE RELATORIO-LINHA
+           ADD  1                       TO WK-NR-LINHA
+
+           .
+       900000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       900000-QUEBRAR-LINHA-EM-BRANCO SECTION.
+      *-----------------------------------------------------------------
+
+           IF  WK-NR-LINHA LESS WK-MAX-LINHAS-PAG
+               MOVE LINHA-BRANCO         TO RELATORIO-LINHA
+               PERFORM 900000-ESCREVER-LINHA
+           END-IF
+
+           .
+       900000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       910000-IMPRIMIR-CABECALHO SECTION.
+      *-----------------------------------------------------------------
+      *    Cabecalho de topo de pagina - repetido a cada pagina nova.
+
+           ADD  1                       TO WK-NR-PAG
+           MOVE WK-NR-PAG                TO DSP-NR-PAG
+           MOVE ZEROS                   TO WK-NR-LINHA
+
+           MOVE SPACES                  TO RELATORIO-LINHA
+           STRING
+               'Proposta de Liquidacao - MotorPCLD'
+               '                         Pagina: ' DSP-NR-PAG
+               DELIMITED BY SIZE INTO RELATORIO-LINHA
+           END-STRING
+           WRITE RELATORIO-LINHA
+           ADD  1                       TO WK-NR-LINHA
+
+           MOVE LINHA-BRANCO            TO RELATORIO-LINHA
+           WRITE RELATORIO-LINHA
+           ADD  1                       TO WK-NR-LINHA
+
+           .
+       910000-SAI.
+           EXIT.
+      *-----------------------------------------------------------------
+       950000-IMPRIMIR-RODAPE SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 900000-QUEBRAR-LINHA-EM-BRANCO
+
+           MOVE WK-QT-CTA                TO DSP-QT-CTA
+           MOVE SPACES                  TO RELATORIO-LINHA
+           STRING
+               'Total de contas impressas: ' DSP-QT-CTA
+               DELIMITED BY SIZE INTO RELATORIO-LINHA
+           END-STRING
+           PERFORM 900000-ESCREVER-LINHA
+
+           .
+       950000-SAI.
+           EXIT.
