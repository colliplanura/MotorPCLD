@@ -0,0 +1,41 @@
+      *----------------------------------------------------------------*
+      * BOOK......: ARCKB627.
+      * ANALISTA..: F8944859 - SANDRO FERNANDES COLLI DA SILVA
+      * AUTOR.....: F8944859 - SANDRO FERNANDES COLLI DA SILVA
+      * DATA......: 08.08.2026
+      * OBJETIVO..: Book da subrotina ARCSB627. Recebe a lista de
+      *         contas lidas do ENTRADA e devolve, por conta, as
+      *         faixas de amortizacao/PCLD cadastradas para ela.
+      *----------------------------------------------------------------*
+      * VRS0001 08.08.2026 - F8944859 - Implantacao.
+      * VRS0002 09.08.2026 - F8944859 - ARCSB627-CD-GR-PRD-OPR (codigo
+      *         de grupo de produto cadastrado no CADOPR, para o motor
+      *         de combinacoes validar contra o catalogo real em vez de
+      *         de um valor sintetico).
+      *----------------------------------------------------------------*
+
+       03  ARCSB627-ERRO.
+           05  ARCSB627-SEQL-ERRO                PIC S9(09)    COMP-5.
+           05  ARCSB627-TX-ERRO                  PIC X(120).
+           05  ARCSB627-IN-SCS                    PIC X(01)
+                                                   VALUE 'N'.
+               88  ARCSB627-IN-SCS-OK            VALUE 'S'.
+               88  ARCSB627-IN-SCS-ERRO          VALUE 'N'.
+
+       03  ARCSB627-QT-OPR                     PIC S9(04)    COMP-5.
+           88  ARCSB627-QT-OPR-VLDO             VALUE +1 THRU +30.
+       03  ARCSB627-LS-OPR OCCURS 1 TO 30 TIMES
+                                 DEPENDING ON ARCSB627-QT-OPR.
+           05  ARCSB627-SG-SIS-OGM-OPR           PIC  X(03).
+           05  ARCSB627-NR-UNCO-CTR-OPR          PIC  9(17).
+           05  ARCSB627-NR-EPRD-FNCD             PIC  9(05).
+           05  ARCSB627-NR-SCTR-OPR              PIC  9(05).
+           05  ARCSB627-CD-GR-PRD-OPR            PIC S9(04) COMP-5.
+           05  ARCSB627-QT-FXA-OPR               PIC S9(04)    COMP-5.
+               88  ARCSB627-QT-FXA-OPR-VLDO      VALUE +0 THRU +20.
+           05  ARCSB627-LS-FXA-OPR OCCURS 0 TO 20 TIMES
+                                 DEPENDING ON ARCSB627-QT-FXA-OPR.
+               07  ARCSB627-CD-FXA-OPR           PIC S9(04)    COMP-5.
+               07  ARCSB627-VL-AMTR-OPR          PIC S9(15)V99 COMP-3.
+               07  ARCSB627-VL-PCLD-OPR          PIC S9(15)V99 COMP-3.
+               07  ARCSB627-QT-PRZ-OPR           PIC S9(04)    COMP-5.
