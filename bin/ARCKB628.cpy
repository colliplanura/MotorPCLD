@@ -6,30 +6,105 @@
       * OBJETIVO..: Book da subrotina ARCSB628.
       *----------------------------------------------------------------*
       * VRS0001 26.10.2016 - F2419497 - Implantacao.
+      * VRS0002 08.08.2026 - F2419497 - Grupo/faixa passam a OCCURS
+      *         DEPENDING ON (ate 30 grupos / 20 faixas), lista de
+      *         erros repetitiva, identificacao de conta de origem,
+      *         parametros de banda/entrada, cronograma de entrada em
+      *         parcelas, modo reverso, exclusoes, prazo remanescente,
+      *         Resultado 10 e opcoes 1a/2a/3a melhor por Resultado.
+      * VRS0003 09.08.2026 - F2419497 - ARCSB628-QT-ERRO-VLDO ajustado
+      *         para +0 THRU +59 (o teste vale para o valor antes do
+      *         ADD 1; com +60 a lista de 60 posicoes era indexada em
+      *         61 quando ja estava cheia).
+      * VRS0004 09.08.2026 - F2419497 - ARCSB628-RSTD ampliado de 10
+      *         para 14 ocorrencias (5 Resultados fixos + ate 8 faixas
+      *         de entrada parametrizadas + Resultado 10 de prazo); QT-
+      *         RSTD-VLDO acompanha para +1 THRU +14.
       *----------------------------------------------------------------*
 
        03  ARCSB628-ERRO.
            05  ARCSB628-SEQL-ERRO                PIC S9(09)    COMP-5.
            05  ARCSB628-TX-ERRO                  PIC X(120).
+           05  ARCSB628-QT-ERRO                  PIC S9(04)    COMP-5.
+               88  ARCSB628-QT-ERRO-VLDO         VALUE +0 THRU +59.
+           05  ARCSB628-LS-ERRO OCCURS 0 TO 60 TIMES
+                                 DEPENDING ON ARCSB628-QT-ERRO.
+               07  ARCSB628-SEQL-ERRO-OC         PIC S9(09)    COMP-5.
+               07  ARCSB628-TX-ERRO-OC           PIC X(120).
 
        03  ARCSB628-RQSC.
+           05  ARCSB628-TP-MODO                  PIC X(01) VALUE 'D'.
+               88  ARCSB628-MODO-DIRETO          VALUE 'D'.
+               88  ARCSB628-MODO-REVERSO         VALUE 'R'.
            05  ARCSB628-VL-ENTD                  PIC S9(15)V99 COMP-3.
-           05  ARCSB628-QT-GR                    PIC S9(04)    COMP-5.
-               88  ARCSB628-QT-GR-VLDO           VALUE +1 THRU +10.
-           05  ARCSB628-LS-GR            OCCURS 10 TIMES.
+           05  ARCSB628-VL-PCLD-ALVO              PIC S9(15)V99 COMP-3.
+           05  ARCSB628-PC-ACI                    PIC S9(01)V9(4) COMP-3
+                                                   VALUE +1,1000.
+           05  ARCSB628-PC-ABXO                   PIC S9(01)V9(4) COMP-3
+                                                   VALUE +0,9000.
+           05  ARCSB628-QT-FXA-ENTD                PIC S9(04)   COMP-5.
+               88  ARCSB628-QT-FXA-ENTD-VLDO      VALUE +0 THRU +8.
+           05  ARCSB628-LS-FXA-ENTD OCCURS 0 TO 8 TIMES
+                                 DEPENDING ON ARCSB628-QT-FXA-ENTD.
+               07  ARCSB628-PC-FXA-ENTD           PIC S9(01)V9(4)
+                                                   COMP-3.
+           05  ARCSB628-QT-PRST                    PIC S9(04)   COMP-5
+                                                   VALUE +1.
+               88  ARCSB628-QT-PRST-VLDO          VALUE +1 THRU +4.
+           05  ARCSB628-LS-PRST OCCURS 1 TO 4 TIMES
+                                 DEPENDING ON ARCSB628-QT-PRST.
+               07  ARCSB628-VL-ENTD-PRST           PIC S9(15)V99
+                                                   COMP-3.
+               07  ARCSB628-DT-VNCTO-PRST          PIC  9(08).
+           05  ARCSB628-QT-EXCL                    PIC S9(04)   COMP-5.
+               88  ARCSB628-QT-EXCL-VLDO          VALUE +0 THRU +30.
+           05  ARCSB628-LS-EXCL OCCURS 0 TO 30 TIMES
+                                 DEPENDING ON ARCSB628-QT-EXCL.
+               07  ARCSB628-CD-GR-PRD-EXCL         PIC S9(04) COMP-5.
+               07  ARCSB628-CD-FXA-RVSA-EXCL       PIC S9(04) COMP-5.
+           05  ARCSB628-QT-GR                     PIC S9(04)    COMP-5.
+               88  ARCSB628-QT-GR-VLDO           VALUE +1 THRU +30.
+           05  ARCSB628-LS-GR OCCURS 1 TO 30 TIMES
+                                 DEPENDING ON ARCSB628-QT-GR.
                07  ARCSB628-CD-GR-PRD            PIC S9(04)    COMP-5.
+               07  ARCSB628-SG-SIS-OGM-OPR        PIC  X(03).
+               07  ARCSB628-NR-UNCO-CTR-OPR       PIC  9(17).
+               07  ARCSB628-NR-EPRD-FNCD          PIC  9(05).
+               07  ARCSB628-NR-SCTR-OPR           PIC  9(05).
                07  ARCSB628-QT-FXA               PIC S9(04)    COMP-5.
-                   88  ARCSB628-QT-FXA-VLDO      VALUE +1 THRU +8.
-               07  ARCSB628-LS-FXA-RVSA  OCCURS 8 TIMES.
+                   88  ARCSB628-QT-FXA-VLDO      VALUE +1 THRU +20.
+               07  ARCSB628-LS-FXA-RVSA OCCURS 1 TO 20 TIMES
+                                 DEPENDING ON ARCSB628-QT-FXA.
                    09  ARCSB628-CD-FXA-RVSA-RSCO PIC S9(04)    COMP-5.
                    09  ARCSB628-VL-AMTR          PIC S9(15)V99 COMP-3.
                    09  ARCSB628-VL-PCLD          PIC S9(15)V99 COMP-3.
+                   09  ARCSB628-QT-PRZ-RSTT      PIC S9(04)    COMP-5.
 
        03  ARCSB628-RPST.
+           05  ARCSB628-VL-ENTD-MIN               PIC S9(15)V99
+                                                   COMP-3.
+           05  ARCSB628-IC-RSTD-SLCD               PIC S9(04) COMP-5
+                                                   VALUE ZEROS.
+           05  ARCSB628-IC-OPC-SLCD                PIC S9(04) COMP-5
+                                                   VALUE ZEROS.
+           05  ARCSB628-TX-MTV-SLCD                PIC  X(120)
+                                                   VALUE SPACES.
            05  ARCSB628-QT-RSTD                  PIC S9(04)    COMP-5.
-               88  ARCSB628-QT-RSTD-VLDO         VALUE +1 THRU +9.
-           05  ARCSB628-RSTD OCCURS 9 TIMES.
-               07  ARCSB628-QT-FXA-RSTD          PIC S9(04)    COMP-5.
-               07  ARCSB628-LS-CBN OCCURS 10 TIMES.
-                   09  ARCSB628-CD-GR-PRD-RSTD   PIC S9(04)    COMP-5.
-                   09  ARCSB628-CD-FXA-RVSA-RSTD PIC S9(04)    COMP-5.
+               88  ARCSB628-QT-RSTD-VLDO         VALUE +1 THRU +14.
+           05  ARCSB628-RSTD OCCURS 14 TIMES.
+               07  ARCSB628-QT-OPC                PIC S9(04) COMP-5.
+                   88  ARCSB628-QT-OPC-VLDO      VALUE +0 THRU +3.
+               07  ARCSB628-OPC OCCURS 3 TIMES.
+                   09  ARCSB628-QT-FXA-RSTD       PIC S9(04) COMP-5.
+                   09  ARCSB628-VL-CRIT-OPC       PIC S9(15)V9(9)
+                                                   COMP-3.
+                   09  ARCSB628-QT-PRST-ATGD      PIC S9(04) COMP-5.
+                   09  ARCSB628-LS-CBN OCCURS 30 TIMES.
+                       11  ARCSB628-CD-GR-PRD-RSTD    PIC S9(04)
+                                                   COMP-5.
+                       11  ARCSB628-CD-FXA-RVSA-RSTD  PIC S9(04)
+                                                   COMP-5.
+                       11  ARCSB628-SG-SIS-OGM-OPR-RSTD  PIC X(03).
+                       11  ARCSB628-NR-UNCO-CTR-OPR-RSTD PIC 9(17).
+                       11  ARCSB628-NR-EPRD-FNCD-RSTD    PIC 9(05).
+                       11  ARCSB628-NR-SCTR-OPR-RSTD     PIC 9(05).
