@@ -0,0 +1,46 @@
+      *----------------------------------------------------------------*
+      * BOOK......: ARCKAUDT.
+      * ANALISTA..: F8944859 - SANDRO FERNANDES COLLI DA SILVA
+      * AUTOR.....: F8944859 - SANDRO FERNANDES COLLI DA SILVA
+      * DATA......: 08.08.2026
+      * OBJETIVO..: Layout do registro de auditoria gravado por
+      *         ARCP0627 para cada combinacao da melhor opcao de
+      *         cada Resultado devolvido por ARCSB628. Compartilhado
+      *         entre quem grava (ARCP0627) e quem le (relatorios).
+      *----------------------------------------------------------------*
+      * VRS0001 08.08.2026 - F8944859 - Implantacao.
+      * VRS0002 09.08.2026 - F8944859 - AUD-CD-GR-PRD-RSTD e
+      *         AUD-CD-FXA-RVSA-RSTD ampliados para 9(04), largura dos
+      *         campos de origem em ARCSB628 (registro cresce de 162
+      *         para 166 posicoes).
+      *----------------------------------------------------------------*
+
+       03  AUD-DT-PROC                 PIC  9(08).
+       03  FILLER                      PIC  X(01).
+       03  AUD-HR-PROC                 PIC  9(06).
+       03  FILLER                      PIC  X(01).
+       03  AUD-SG-SIS-OGM-OPR          PIC  X(03).
+       03  FILLER                      PIC  X(01).
+       03  AUD-NR-UNCO-CTR-OPR         PIC  9(17).
+       03  FILLER                      PIC  X(01).
+       03  AUD-NR-EPRD-FNCD            PIC  9(05).
+       03  FILLER                      PIC  X(01).
+       03  AUD-NR-SCTR-OPR             PIC  9(05).
+       03  FILLER                      PIC  X(01).
+       03  AUD-TP-MODO                 PIC  X(01).
+       03  FILLER                      PIC  X(01).
+       03  AUD-VL-ENTD                 PIC  9(15)V99.
+       03  FILLER                      PIC  X(01).
+       03  AUD-VL-PCLD-ALVO            PIC  9(15)V99.
+       03  FILLER                      PIC  X(01).
+       03  AUD-IC-RSTD                 PIC  9(02).
+       03  FILLER                      PIC  X(01).
+       03  AUD-CD-GR-PRD-RSTD          PIC  9(04).
+       03  FILLER                      PIC  X(01).
+       03  AUD-CD-FXA-RVSA-RSTD        PIC  9(04).
+       03  FILLER                      PIC  X(01).
+       03  AUD-IC-RSTD-SLCD            PIC  9(02).
+       03  FILLER                      PIC  X(01).
+       03  AUD-IC-OPC-SLCD             PIC  9(01).
+       03  FILLER                      PIC  X(01).
+       03  AUD-TX-MTV-SLCD             PIC  X(60).
